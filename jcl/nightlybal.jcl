@@ -0,0 +1,16 @@
+//NGHTLBAL JOB (ACCTG),'EOD BALANCE EXTRACT',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY EOD BALANCE EXTRACT
+//* RUNS BALEXTR, WHICH CALLS CUSTLKUP AND BALCHECK FOR EVERY
+//* ROW OF THE ACCOUNT/CUSTOMER EXTRACT AND PRODUCES THE
+//* COMBINED REPORT FOR THE RECONCILIATION TEAM.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=BALEXTR
+//STEPLIB  DD DSN=PROD.COBRIDGE.LOADLIB,DISP=SHR
+//EXTRIN   DD DSN=PROD.COBRIDGE.ACCTCUST.EXTRACT,DISP=SHR
+//EODRPT   DD DSN=PROD.COBRIDGE.EOD.BALRPT,
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(50,25),RLSE),
+//         DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
