@@ -0,0 +1,75 @@
+//NGHTCHN  JOB (ACCTG),'NIGHTLY ACCT MASTER CHAIN',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY ACCOUNT MASTER DEPENDENCY CHAIN
+//* Interest accrual and fee assessment must post before dormancy
+//* sweep and CD maturity touch the same balances, and none of them
+//* may run before the statement job reads the day's final balance.
+//* Order enforced here:
+//*   STEP010 INTACCR  - accrue daily interest
+//*   STEP020 FEEASSES - assess monthly maintenance fees
+//*   STEP030 DORMSWP  - flag newly-dormant accounts
+//*   STEP040 CDMATUR  - process CDs maturing today
+//*   STEP045 CIFLOAD  - rebuild the customer/account cross-reference
+//*   STEP050 STMTGEN  - print statements off the now-final balances,
+//*                      using STEP045's cross-reference to find each
+//*                      customer's accounts
+//* Each step after STEP010 carries COND=(4,LT,stepname) against
+//* every prior step, so a step that abends with RC>=4 stops the
+//* chain instead of letting a later step run against yesterday's
+//* balances.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=INTACCR
+//STEPLIB  DD DSN=PROD.COBRIDGE.LOADLIB,DISP=SHR
+//ACCTMAST DD DSN=PROD.COBRIDGE.ACCOUNT.MASTER,DISP=SHR
+//INTCKPT  DD DSN=PROD.COBRIDGE.INTACCR.CKPT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=FEEASSES,COND=(4,LT,STEP010)
+//STEPLIB  DD DSN=PROD.COBRIDGE.LOADLIB,DISP=SHR
+//ACCTMAST DD DSN=PROD.COBRIDGE.ACCOUNT.MASTER,DISP=SHR
+//FEEPOST  DD DSN=PROD.COBRIDGE.FEE.POSTFILE,
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(50,25),RLSE),
+//         DCB=(RECFM=FB,LRECL=137,BLKSIZE=0)
+//FEECKPT  DD DSN=PROD.COBRIDGE.FEEASSES.CKPT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=DORMSWP,COND=((4,LT,STEP010),(4,LT,STEP020))
+//STEPLIB  DD DSN=PROD.COBRIDGE.LOADLIB,DISP=SHR
+//ACCTMAST DD DSN=PROD.COBRIDGE.ACCOUNT.MASTER,DISP=SHR
+//DRMCKPT  DD DSN=PROD.COBRIDGE.DORMSWP.CKPT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=CDMATUR,COND=((4,LT,STEP010),(4,LT,STEP020),
+//         (4,LT,STEP030))
+//STEPLIB  DD DSN=PROD.COBRIDGE.LOADLIB,DISP=SHR
+//ACCTMAST DD DSN=PROD.COBRIDGE.ACCOUNT.MASTER,DISP=SHR
+//CDPOST   DD DSN=PROD.COBRIDGE.CD.POSTFILE,
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(50,25),RLSE),
+//         DCB=(RECFM=FB,LRECL=137,BLKSIZE=0)
+//CDMCKPT  DD DSN=PROD.COBRIDGE.CDMATUR.CKPT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP045  EXEC PGM=CIFLOAD,COND=((4,LT,STEP010),(4,LT,STEP020),
+//         (4,LT,STEP030),(4,LT,STEP040))
+//STEPLIB  DD DSN=PROD.COBRIDGE.LOADLIB,DISP=SHR
+//ACCTMAST DD DSN=PROD.COBRIDGE.ACCOUNT.MASTER,DISP=SHR
+//CIFFILE  DD DSN=PROD.COBRIDGE.CIF.XREF,DISP=SHR
+//CIFCKP   DD DSN=PROD.COBRIDGE.CIFLOAD.CKPT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=STMTGEN,COND=((4,LT,STEP010),(4,LT,STEP020),
+//         (4,LT,STEP030),(4,LT,STEP040),(4,LT,STEP045))
+//STEPLIB  DD DSN=PROD.COBRIDGE.LOADLIB,DISP=SHR
+//CUSTMAST DD DSN=PROD.COBRIDGE.CUSTOMER.MASTER,DISP=SHR
+//ACCTMAST DD DSN=PROD.COBRIDGE.ACCOUNT.MASTER,DISP=SHR
+//CIFFILE  DD DSN=PROD.COBRIDGE.CIF.XREF,DISP=SHR
+//TXNMONTH DD DSN=PROD.COBRIDGE.TXN.MONTHLY,DISP=SHR
+//HHSTMT   DD DSN=PROD.COBRIDGE.HOUSEHOLD.STMT,
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(200,100),RLSE),
+//         DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//STMCKPT  DD DSN=PROD.COBRIDGE.STMTGEN.CKPT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
