@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DORMSWP.
+
+      ****************************************************************
+      * NIGHTLY BATCH: flip ACCT-DORMANT-FLAG to 'Y' for any account
+      * whose ACCT-LAST-TXN-DATE is older than the dormancy threshold.
+      * Checkpoints every CKPT-INTERVAL accounts so a job that abends
+      * partway through can restart from CKPT-LAST-KEY instead of
+      * reprocessing the whole master and risking double-posting.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "DRMCKPT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS CKPT-JOB-NAME
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+       COPY "account.cpy".
+
+       FD  CHECKPOINT-FILE.
+       COPY "checkpoint.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-FILE-STATUS   PIC X(2).
+           88  WS-ACCT-OK            VALUE "00".
+           88  WS-ACCT-EOF           VALUE "10".
+       01  WS-CKPT-FILE-STATUS   PIC X(2).
+           88  WS-CKPT-OK            VALUE "00".
+           88  WS-CKPT-NOT-FOUND     VALUE "23", "35".
+       01  WS-RUN-DATE            PIC 9(8).
+       01  WS-DORMANCY-DAYS       PIC 9(5) VALUE 365.
+       01  WS-DAYS-INACTIVE       PIC S9(9) COMP.
+       01  WS-ACCOUNTS-READ       PIC 9(9) COMP VALUE 0.
+       01  WS-ACCOUNTS-FLAGGED    PIC 9(9) COMP VALUE 0.
+       01  WS-RESTART-PARM        PIC X(8).
+       01  WS-RESTARTING          PIC X(1) VALUE "N".
+           88  WS-IS-RESTART          VALUE "Y".
+       01  WS-CKPT-INTERVAL       PIC 9(5) COMP VALUE 500.
+       01  WS-SINCE-LAST-CKPT     PIC 9(5) COMP VALUE 0.
+
+      * integer-date arithmetic uses the standard days-since-epoch
+      * conversion so an 8-digit YYYYMMDD can be subtracted safely
+       01  WS-INTEGER-RUN-DATE    PIC 9(9) COMP.
+       01  WS-INTEGER-TXN-DATE    PIC 9(9) COMP.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RESTART-PARM FROM COMMAND-LINE
+           COMPUTE WS-INTEGER-RUN-DATE =
+                   FUNCTION INTEGER-OF-DATE(WS-RUN-DATE)
+
+           OPEN I-O ACCOUNT-MASTER
+           PERFORM OPEN-CHECKPOINT-FILE
+           PERFORM LOAD-CHECKPOINT
+
+           IF WS-IS-RESTART
+               START ACCOUNT-MASTER KEY > ACCT-NUMBER
+                   INVALID KEY
+                       SET WS-ACCT-EOF TO TRUE
+               END-START
+           END-IF
+
+           PERFORM UNTIL WS-ACCT-EOF
+               READ ACCOUNT-MASTER NEXT RECORD
+                   AT END
+                       SET WS-ACCT-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-ACCOUNTS-READ
+                       PERFORM CHECK-DORMANCY
+                       PERFORM CHECKPOINT-IF-DUE
+               END-READ
+           END-PERFORM
+
+           CLOSE ACCOUNT-MASTER
+           PERFORM CLEAR-CHECKPOINT
+           CLOSE CHECKPOINT-FILE
+
+           DISPLAY "DORMSWP: ACCOUNTS READ    = " WS-ACCOUNTS-READ
+           DISPLAY "DORMSWP: ACCOUNTS FLAGGED = " WS-ACCOUNTS-FLAGGED
+
+           GOBACK.
+
+       OPEN-CHECKPOINT-FILE.
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CKPT-NOT-FOUND
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+
+       LOAD-CHECKPOINT.
+           MOVE "DORMSWP" TO CKPT-JOB-NAME
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF WS-RESTART-PARM = "RESTART"
+                       SET WS-IS-RESTART TO TRUE
+                       MOVE CKPT-LAST-KEY TO ACCT-NUMBER
+                       MOVE CKPT-RECORDS-READ TO WS-ACCOUNTS-READ
+                       MOVE CKPT-RECORDS-PROCESSED
+                           TO WS-ACCOUNTS-FLAGGED
+                   END-IF
+           END-READ.
+
+       CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-SINCE-LAST-CKPT
+           IF WS-SINCE-LAST-CKPT >= WS-CKPT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+               MOVE 0 TO WS-SINCE-LAST-CKPT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE ACCT-NUMBER TO CKPT-LAST-KEY
+           MOVE WS-ACCOUNTS-READ TO CKPT-RECORDS-READ
+           MOVE WS-ACCOUNTS-FLAGGED TO CKPT-RECORDS-PROCESSED
+           MOVE WS-RUN-DATE TO CKPT-RUN-DATE
+           ACCEPT CKPT-RUN-TIME FROM TIME
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   WRITE CHECKPOINT-RECORD
+           END-REWRITE.
+
+       CLEAR-CHECKPOINT.
+           MOVE "DORMSWP" TO CKPT-JOB-NAME
+           DELETE CHECKPOINT-FILE RECORD
+               INVALID KEY
+                   CONTINUE
+           END-DELETE.
+
+       CHECK-DORMANCY.
+           IF ACCT-LAST-TXN-DATE NOT NUMERIC OR ACCT-LAST-TXN-DATE = 0
+               CONTINUE
+           ELSE
+               COMPUTE WS-INTEGER-TXN-DATE =
+                       FUNCTION INTEGER-OF-DATE(ACCT-LAST-TXN-DATE)
+               COMPUTE WS-DAYS-INACTIVE =
+                       WS-INTEGER-RUN-DATE - WS-INTEGER-TXN-DATE
+
+               IF WS-DAYS-INACTIVE >= WS-DORMANCY-DAYS
+                   AND ACCT-DORMANT-FLAG NOT = "Y"
+                       MOVE "Y" TO ACCT-DORMANT-FLAG
+                       REWRITE ACCOUNT-RECORD
+                           INVALID KEY
+                               DISPLAY "DORMSWP: REWRITE FAILED FOR "
+                                       ACCT-NUMBER
+                       END-REWRITE
+                       ADD 1 TO WS-ACCOUNTS-FLAGGED
+               END-IF
+           END-IF.
