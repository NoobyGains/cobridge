@@ -0,0 +1,258 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTEXPT.
+
+      ****************************************************************
+      * ON-DEMAND SELF-SERVICE EXPORT: given a CUST-ID and a date
+      * range, pulls every linked account (via CIFLKUP) and every
+      * matching transaction from the period extract, writing one CSV
+      * file and one Quicken/QFX file so the online banking front end
+      * (or the customer directly) can pull the data into their own
+      * tools instead of calling in for a faxed transaction list.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-FILE-STATUS.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+           SELECT TXN-PERIOD ASSIGN TO "TXNMONTH"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+           SELECT CSV-OUT ASSIGN TO "CUSTCSV"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+           SELECT QFX-OUT ASSIGN TO "CUSTQFX"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-QFX-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+       COPY "customer.cpy".
+
+       FD  ACCOUNT-MASTER.
+       COPY "account.cpy".
+
+       FD  TXN-PERIOD.
+       COPY "transaction.cpy".
+
+       FD  CSV-OUT.
+       01  CSV-LINE                  PIC X(132).
+
+       FD  QFX-OUT.
+       01  QFX-LINE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-FILE-STATUS   PIC X(2).
+           88  WS-CUST-OK            VALUE "00".
+       01  WS-ACCT-FILE-STATUS   PIC X(2).
+           88  WS-ACCT-OK            VALUE "00".
+       01  WS-TXN-STATUS         PIC X(2).
+           88  WS-TXN-EOF            VALUE "10".
+       01  WS-CSV-STATUS         PIC X(2).
+       01  WS-QFX-STATUS         PIC X(2).
+
+       01  WS-ACCT-COUNT         PIC 9(3).
+       01  WS-ACCT-LIST OCCURS 20 TIMES PIC X(12).
+       01  WS-ACCT-IDX           PIC 9(3) COMP.
+       01  WS-CIF-RETURN-CODE    PIC 9(2).
+
+       01  WS-TXN-COUNT          PIC 9(9) COMP VALUE 0.
+       01  WS-DISPLAY-AMOUNT     PIC -(11)9.99.
+       01  WS-DISPLAY-BALANCE    PIC -(11)9.99.
+       01  WS-QFX-AMOUNT         PIC -(11)9.99.
+       01  WS-QFX-BALANCE        PIC -(11)9.99.
+       01  WS-RUN-DATETIME       PIC X(14).
+       01  WS-RUN-DATE           PIC 9(8).
+       01  WS-RUN-TIME           PIC 9(6).
+
+       LINKAGE SECTION.
+       01  LS-CUST-ID             PIC 9(10).
+       01  LS-START-DATE          PIC 9(8).
+       01  LS-END-DATE            PIC 9(8).
+       01  LS-RETURN-CODE         PIC 9(2).
+       COPY "retcodes.cpy".
+
+       PROCEDURE DIVISION USING LS-CUST-ID
+                                LS-START-DATE
+                                LS-END-DATE
+                                LS-RETURN-CODE.
+
+       MAIN-LOGIC.
+           SET RC-SUCCESS TO TRUE
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           STRING WS-RUN-DATE WS-RUN-TIME
+               DELIMITED BY SIZE INTO WS-RUN-DATETIME
+
+           OPEN INPUT CUSTOMER-MASTER
+           MOVE LS-CUST-ID TO CUST-ID
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   SET RC-NOT-FOUND TO TRUE
+           END-READ
+
+           IF RC-SUCCESS
+               OPEN INPUT ACCOUNT-MASTER
+               OPEN OUTPUT CSV-OUT
+               OPEN OUTPUT QFX-OUT
+
+               CALL "CIFLKUP" USING CUST-ID
+                                    WS-ACCT-COUNT
+                                    WS-ACCT-LIST
+                                    WS-CIF-RETURN-CODE
+
+               PERFORM WRITE-CSV-HEADER
+               PERFORM WRITE-QFX-HEADER
+
+               PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+                       UNTIL WS-ACCT-IDX > WS-ACCT-COUNT
+                   PERFORM EXPORT-ONE-ACCOUNT
+               END-PERFORM
+
+               PERFORM WRITE-QFX-TRAILER
+
+               CLOSE ACCOUNT-MASTER
+               CLOSE CSV-OUT
+               CLOSE QFX-OUT
+           END-IF
+
+           CLOSE CUSTOMER-MASTER
+
+           DISPLAY "CUSTEXPT: TRANSACTIONS EXPORTED = " WS-TXN-COUNT
+
+           GOBACK.
+
+       WRITE-CSV-HEADER.
+           MOVE "ACCOUNT,DATE,TYPE,AMOUNT,DESCRIPTION,BALANCE-AFTER"
+               TO CSV-LINE
+           WRITE CSV-LINE.
+
+       WRITE-QFX-HEADER.
+           MOVE "OFXHEADER:100" TO QFX-LINE
+           WRITE QFX-LINE
+           MOVE "DATA:OFXSGML" TO QFX-LINE
+           WRITE QFX-LINE
+           MOVE "VERSION:102" TO QFX-LINE
+           WRITE QFX-LINE
+           MOVE "SECURITY:NONE" TO QFX-LINE
+           WRITE QFX-LINE
+           MOVE "ENCODING:USASCII" TO QFX-LINE
+           WRITE QFX-LINE
+           MOVE SPACES TO QFX-LINE
+           WRITE QFX-LINE
+           MOVE "<OFX>" TO QFX-LINE
+           WRITE QFX-LINE
+           MOVE "<BANKMSGSRSV1>" TO QFX-LINE
+           WRITE QFX-LINE.
+
+       WRITE-QFX-TRAILER.
+           MOVE "</BANKMSGSRSV1>" TO QFX-LINE
+           WRITE QFX-LINE
+           MOVE "</OFX>" TO QFX-LINE
+           WRITE QFX-LINE.
+
+       EXPORT-ONE-ACCOUNT.
+           MOVE WS-ACCT-LIST(WS-ACCT-IDX) TO ACCT-NUMBER
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM WRITE-QFX-STMT-HEADER
+                   MOVE "N" TO WS-TXN-STATUS
+                   OPEN INPUT TXN-PERIOD
+                   PERFORM UNTIL WS-TXN-EOF
+                       READ TXN-PERIOD
+                           AT END
+                               SET WS-TXN-EOF TO TRUE
+                           NOT AT END
+                               IF TXN-FROM-ACCOUNT =
+                                       WS-ACCT-LIST(WS-ACCT-IDX)
+                                       OR TXN-TO-ACCOUNT =
+                                       WS-ACCT-LIST(WS-ACCT-IDX)
+                                   IF TXN-EFFECTIVE-DATE >=
+                                           LS-START-DATE
+                                       AND TXN-EFFECTIVE-DATE <=
+                                           LS-END-DATE
+                                       PERFORM WRITE-CSV-TXN-LINE
+                                       PERFORM WRITE-QFX-TXN-LINE
+                                       ADD 1 TO WS-TXN-COUNT
+                                   END-IF
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE TXN-PERIOD
+                   PERFORM WRITE-QFX-STMT-TRAILER
+           END-READ.
+
+       WRITE-CSV-TXN-LINE.
+           MOVE TXN-AMOUNT TO WS-DISPLAY-AMOUNT
+           MOVE TXN-BALANCE-AFTER TO WS-DISPLAY-BALANCE
+           STRING WS-ACCT-LIST(WS-ACCT-IDX) DELIMITED BY SIZE
+                  "," TXN-EFFECTIVE-DATE DELIMITED BY SIZE
+                  "," TXN-TYPE DELIMITED BY SIZE
+                  "," WS-DISPLAY-AMOUNT DELIMITED BY SIZE
+                  "," TXN-DESCRIPTION DELIMITED BY SIZE
+                  "," WS-DISPLAY-BALANCE DELIMITED BY SIZE
+               INTO CSV-LINE
+           WRITE CSV-LINE.
+
+       WRITE-QFX-STMT-HEADER.
+           MOVE "<STMTTRNRS>" TO QFX-LINE
+           WRITE QFX-LINE
+           MOVE "<STMTRS>" TO QFX-LINE
+           WRITE QFX-LINE
+           STRING "<BANKACCTFROM><ACCTID>"
+                  WS-ACCT-LIST(WS-ACCT-IDX)
+                  "</ACCTID></BANKACCTFROM>"
+               DELIMITED BY SIZE INTO QFX-LINE
+           WRITE QFX-LINE
+           STRING "<BANKTRANLIST><DTSTART>" LS-START-DATE
+                  "<DTEND>" LS-END-DATE
+               DELIMITED BY SIZE INTO QFX-LINE
+           WRITE QFX-LINE.
+
+       WRITE-QFX-STMT-TRAILER.
+           MOVE "</BANKTRANLIST>" TO QFX-LINE
+           WRITE QFX-LINE
+           MOVE ACCT-CURRENT-BAL TO WS-QFX-BALANCE
+           STRING "<LEDGERBAL><BALAMT>" DELIMITED BY SIZE
+                  WS-QFX-BALANCE DELIMITED BY SIZE
+                  "</BALAMT><DTASOF>" DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+                  "</DTASOF></LEDGERBAL>" DELIMITED BY SIZE
+               INTO QFX-LINE
+           WRITE QFX-LINE
+           MOVE "</STMTRS>" TO QFX-LINE
+           WRITE QFX-LINE
+           MOVE "</STMTTRNRS>" TO QFX-LINE
+           WRITE QFX-LINE.
+
+       WRITE-QFX-TXN-LINE.
+           MOVE TXN-AMOUNT TO WS-QFX-AMOUNT
+           MOVE "<STMTTRN>" TO QFX-LINE
+           WRITE QFX-LINE
+           STRING "<TRNTYPE>" TXN-TYPE "</TRNTYPE>"
+               DELIMITED BY SIZE INTO QFX-LINE
+           WRITE QFX-LINE
+           STRING "<DTPOSTED>" TXN-EFFECTIVE-DATE "</DTPOSTED>"
+               DELIMITED BY SIZE INTO QFX-LINE
+           WRITE QFX-LINE
+           STRING "<TRNAMT>" WS-QFX-AMOUNT "</TRNAMT>"
+               DELIMITED BY SIZE INTO QFX-LINE
+           WRITE QFX-LINE
+           STRING "<FITID>" TXN-ID "</FITID>"
+               DELIMITED BY SIZE INTO QFX-LINE
+           WRITE QFX-LINE
+           STRING "<NAME>" TXN-DESCRIPTION "</NAME>"
+               DELIMITED BY SIZE INTO QFX-LINE
+           WRITE QFX-LINE
+           MOVE "</STMTTRN>" TO QFX-LINE
+           WRITE QFX-LINE.
