@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SIGMAINT.
+
+      ****************************************************************
+      * MAINTAIN ACCT-SIGNATORIES: add/update a signer in the first
+      * matching or first open OCCURS slot, remove one, and keep
+      * ACCT-NUM-SIGNERS in sync.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+       COPY "account.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-FILE-STATUS   PIC X(2).
+           88  WS-ACCT-OK            VALUE "00".
+       01  WS-SIGNER-IDX          PIC 9(1) VALUE 0.
+       01  WS-FIRST-OPEN-IDX      PIC 9(1) VALUE 0.
+       01  WS-FOUND-IDX           PIC 9(1) VALUE 0.
+
+       LINKAGE SECTION.
+       01  LS-ACCOUNT-NUM         PIC X(12).
+       01  LS-ACTION              PIC X(1).
+           88  LS-ADD-OR-UPDATE       VALUE "A".
+           88  LS-REMOVE              VALUE "R".
+       01  LS-SIGNER-ID           PIC 9(10).
+       01  LS-SIGNER-NAME         PIC X(30).
+       01  LS-SIGNER-ROLE         PIC X(1).
+       01  LS-RETURN-CODE         PIC 9(2).
+       COPY "retcodes.cpy".
+
+       PROCEDURE DIVISION USING LS-ACCOUNT-NUM
+                                LS-ACTION
+                                LS-SIGNER-ID
+                                LS-SIGNER-NAME
+                                LS-SIGNER-ROLE
+                                LS-RETURN-CODE.
+
+       MAIN-LOGIC.
+           SET RC-SUCCESS TO TRUE
+           MOVE 0 TO WS-FIRST-OPEN-IDX
+           MOVE 0 TO WS-FOUND-IDX
+
+           OPEN I-O ACCOUNT-MASTER
+
+           MOVE LS-ACCOUNT-NUM TO ACCT-NUMBER
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   SET RC-NOT-FOUND TO TRUE
+           END-READ
+
+           IF RC-SUCCESS
+               PERFORM VARYING WS-SIGNER-IDX FROM 1 BY 1
+                       UNTIL WS-SIGNER-IDX > 5
+                   IF SIGNER-ID(WS-SIGNER-IDX) = LS-SIGNER-ID
+                       AND LS-SIGNER-ID NOT = 0
+                       MOVE WS-SIGNER-IDX TO WS-FOUND-IDX
+                   END-IF
+                   IF SIGNER-ID(WS-SIGNER-IDX) = 0
+                       AND WS-FIRST-OPEN-IDX = 0
+                       MOVE WS-SIGNER-IDX TO WS-FIRST-OPEN-IDX
+                   END-IF
+               END-PERFORM
+
+               IF LS-ADD-OR-UPDATE
+                   PERFORM ADD-OR-UPDATE-SIGNER
+               ELSE
+                   IF LS-REMOVE
+                       PERFORM REMOVE-SIGNER
+                   ELSE
+                       SET RC-INVALID-INPUT TO TRUE
+                   END-IF
+               END-IF
+
+               IF RC-SUCCESS
+                   REWRITE ACCOUNT-RECORD
+                       INVALID KEY
+                           SET RC-SYSTEM-ERROR TO TRUE
+                   END-REWRITE
+               END-IF
+           END-IF
+
+           CLOSE ACCOUNT-MASTER
+
+           GOBACK.
+
+       ADD-OR-UPDATE-SIGNER.
+           IF WS-FOUND-IDX NOT = 0
+               MOVE LS-SIGNER-NAME TO SIGNER-NAME(WS-FOUND-IDX)
+               MOVE LS-SIGNER-ROLE TO SIGNER-ROLE(WS-FOUND-IDX)
+           ELSE
+               IF WS-FIRST-OPEN-IDX = 0
+                   SET RC-INVALID-INPUT TO TRUE
+               ELSE
+                   MOVE LS-SIGNER-ID
+                       TO SIGNER-ID(WS-FIRST-OPEN-IDX)
+                   MOVE LS-SIGNER-NAME
+                       TO SIGNER-NAME(WS-FIRST-OPEN-IDX)
+                   MOVE LS-SIGNER-ROLE
+                       TO SIGNER-ROLE(WS-FIRST-OPEN-IDX)
+                   ADD 1 TO ACCT-NUM-SIGNERS
+               END-IF
+           END-IF.
+
+       REMOVE-SIGNER.
+           IF WS-FOUND-IDX = 0
+               SET RC-NOT-FOUND TO TRUE
+           ELSE
+               MOVE 0 TO SIGNER-ID(WS-FOUND-IDX)
+               MOVE SPACES TO SIGNER-NAME(WS-FOUND-IDX)
+               MOVE SPACES TO SIGNER-ROLE(WS-FOUND-IDX)
+               IF ACCT-NUM-SIGNERS > 0
+                   SUBTRACT 1 FROM ACCT-NUM-SIGNERS
+               END-IF
+           END-IF.
