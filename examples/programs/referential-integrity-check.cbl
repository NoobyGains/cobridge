@@ -0,0 +1,181 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTGCHK.
+
+      ****************************************************************
+      * WEEKLY BATCH: verifies the cross-file relationships nothing
+      * else in the system checks - every ACCT-OWNER-ID on the
+      * account master must resolve to a CUST-ID on the customer
+      * master (via CUSTLKUP), and every TXN-FROM-ACCOUNT/
+      * TXN-TO-ACCOUNT on the transaction extract must resolve to an
+      * ACCT-NUMBER on the account master (via BALCHECK) - so a data
+      * entry error surfaces here instead of silently sitting as an
+      * orphaned record until someone hits it in production.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+               ORGANIZATION INDEXED
+               ACCESS MODE SEQUENTIAL
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+           SELECT TRANSACTION-IN ASSIGN TO "TXNFILE"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-TXN-FILE-STATUS.
+           SELECT INTEGRITY-RPT ASSIGN TO "INTGRPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+       COPY "account.cpy".
+
+       FD  TRANSACTION-IN.
+       COPY "transaction.cpy".
+
+       FD  INTEGRITY-RPT.
+       01  INTEGRITY-RPT-LINE         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-FILE-STATUS   PIC X(2).
+           88  WS-ACCT-OK            VALUE "00".
+           88  WS-ACCT-EOF           VALUE "10".
+       01  WS-TXN-FILE-STATUS    PIC X(2).
+           88  WS-TXN-OK             VALUE "00".
+           88  WS-TXN-EOF            VALUE "10".
+       01  WS-RPT-FILE-STATUS    PIC X(2).
+
+       01  WS-RUN-DATE            PIC 9(8).
+       01  WS-ACCOUNTS-READ       PIC 9(9) COMP VALUE 0.
+       01  WS-ORPHAN-ACCOUNTS     PIC 9(9) COMP VALUE 0.
+       01  WS-TRANSACTIONS-READ   PIC 9(9) COMP VALUE 0.
+       01  WS-ORPHAN-TXNS         PIC 9(9) COMP VALUE 0.
+
+       01  WS-DISPLAY-ACCTS-READ  PIC ZZZZZZZZ9.
+       01  WS-DISPLAY-ORPHAN-ACCT PIC ZZZZZZZZ9.
+       01  WS-DISPLAY-TXNS-READ   PIC ZZZZZZZZ9.
+       01  WS-DISPLAY-ORPHAN-TXN  PIC ZZZZZZZZ9.
+
+       01  WS-CUST-ID-KEY         PIC 9(10).
+       01  WS-CUST-NAME           PIC X(60).
+       01  WS-CUST-BALANCE        PIC S9(13)V99 COMP-3.
+       01  WS-CUST-RETURN-CODE    PIC 9(2).
+
+       01  WS-BALANCE             PIC S9(13)V99 COMP-3.
+       01  WS-AVAILABLE           PIC S9(13)V99 COMP-3.
+       01  WS-REQUESTED-AMT       PIC S9(13)V99 COMP-3 VALUE 0.
+       01  WS-OD-DECISION         PIC X(1).
+       01  WS-ACCT-RETURN-CODE    PIC 9(2).
+       COPY "retcodes.cpy".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           OPEN OUTPUT INTEGRITY-RPT
+           STRING "REFERENTIAL INTEGRITY REPORT - RUN DATE "
+                  WS-RUN-DATE
+               DELIMITED BY SIZE INTO INTEGRITY-RPT-LINE
+           WRITE INTEGRITY-RPT-LINE
+
+           PERFORM CHECK-ACCOUNT-OWNERS
+           PERFORM CHECK-TRANSACTION-ACCOUNTS
+
+           MOVE WS-ACCOUNTS-READ TO WS-DISPLAY-ACCTS-READ
+           MOVE WS-ORPHAN-ACCOUNTS TO WS-DISPLAY-ORPHAN-ACCT
+           MOVE WS-TRANSACTIONS-READ TO WS-DISPLAY-TXNS-READ
+           MOVE WS-ORPHAN-TXNS TO WS-DISPLAY-ORPHAN-TXN
+           STRING "ACCOUNTS READ=" WS-DISPLAY-ACCTS-READ
+                  " ORPHAN-OWNERS=" WS-DISPLAY-ORPHAN-ACCT
+                  " TRANSACTIONS READ=" WS-DISPLAY-TXNS-READ
+                  " ORPHAN-TXN-ACCTS=" WS-DISPLAY-ORPHAN-TXN
+               DELIMITED BY SIZE INTO INTEGRITY-RPT-LINE
+           WRITE INTEGRITY-RPT-LINE
+
+           CLOSE INTEGRITY-RPT
+
+           DISPLAY "INTGCHK: ACCOUNTS READ       = " WS-ACCOUNTS-READ
+           DISPLAY "INTGCHK: ORPHANED OWNERS     = " WS-ORPHAN-ACCOUNTS
+           DISPLAY "INTGCHK: TRANSACTIONS READ   = "
+                   WS-TRANSACTIONS-READ
+           DISPLAY "INTGCHK: ORPHANED TXN ACCTS  = " WS-ORPHAN-TXNS
+
+           GOBACK.
+
+       CHECK-ACCOUNT-OWNERS.
+           OPEN INPUT ACCOUNT-MASTER
+           PERFORM UNTIL WS-ACCT-EOF
+               READ ACCOUNT-MASTER NEXT RECORD
+                   AT END
+                       SET WS-ACCT-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-ACCOUNTS-READ
+                       PERFORM VERIFY-ACCOUNT-OWNER
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNT-MASTER.
+
+       VERIFY-ACCOUNT-OWNER.
+           MOVE ACCT-OWNER-ID TO WS-CUST-ID-KEY
+           CALL "CUSTLKUP" USING WS-CUST-ID-KEY
+                                 WS-CUST-NAME
+                                 WS-CUST-BALANCE
+                                 WS-CUST-RETURN-CODE
+
+           IF RC-NOT-FOUND
+               ADD 1 TO WS-ORPHAN-ACCOUNTS
+               STRING "ORPHAN ACCOUNT=" ACCT-NUMBER
+                      " OWNER-ID=" ACCT-OWNER-ID
+                      " HAS NO MATCHING CUSTOMER RECORD"
+                   DELIMITED BY SIZE INTO INTEGRITY-RPT-LINE
+               WRITE INTEGRITY-RPT-LINE
+           END-IF.
+
+       CHECK-TRANSACTION-ACCOUNTS.
+           OPEN INPUT TRANSACTION-IN
+           PERFORM UNTIL WS-TXN-EOF
+               READ TRANSACTION-IN
+                   AT END
+                       SET WS-TXN-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-TRANSACTIONS-READ
+                       PERFORM VERIFY-TRANSACTION-ACCOUNTS
+               END-READ
+           END-PERFORM
+           CLOSE TRANSACTION-IN.
+
+       VERIFY-TRANSACTION-ACCOUNTS.
+           IF TXN-FROM-ACCOUNT NOT = SPACES
+               CALL "BALCHECK" USING TXN-FROM-ACCOUNT
+                                     WS-BALANCE
+                                     WS-AVAILABLE
+                                     WS-REQUESTED-AMT
+                                     WS-OD-DECISION
+                                     WS-ACCT-RETURN-CODE
+               IF RC-NOT-FOUND
+                   ADD 1 TO WS-ORPHAN-TXNS
+                   STRING "ORPHAN TXN=" TXN-ID
+                          " FROM-ACCOUNT=" TXN-FROM-ACCOUNT
+                          " HAS NO MATCHING ACCOUNT RECORD"
+                       DELIMITED BY SIZE INTO INTEGRITY-RPT-LINE
+                   WRITE INTEGRITY-RPT-LINE
+               END-IF
+           END-IF
+
+           IF TXN-TO-ACCOUNT NOT = SPACES
+               CALL "BALCHECK" USING TXN-TO-ACCOUNT
+                                     WS-BALANCE
+                                     WS-AVAILABLE
+                                     WS-REQUESTED-AMT
+                                     WS-OD-DECISION
+                                     WS-ACCT-RETURN-CODE
+               IF RC-NOT-FOUND
+                   ADD 1 TO WS-ORPHAN-TXNS
+                   STRING "ORPHAN TXN=" TXN-ID
+                          " TO-ACCOUNT=" TXN-TO-ACCOUNT
+                          " HAS NO MATCHING ACCOUNT RECORD"
+                       DELIMITED BY SIZE INTO INTEGRITY-RPT-LINE
+                   WRITE INTEGRITY-RPT-LINE
+               END-IF
+           END-IF.
