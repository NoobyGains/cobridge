@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADJMAKER.
+
+      ****************************************************************
+      * MAKER SIDE of the two-person adjustment approval workflow: an
+      * employee keys a manual balance adjustment here, but it only
+      * lands on the pending-adjustments queue as PADJ-PENDING - it
+      * never touches ACCT-CURRENT-BAL until a different employee
+      * approves it through ADJCHECK.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PENDING-ADJUSTMENTS ASSIGN TO "PENDADJ"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS PADJ-ADJUSTMENT-ID
+               FILE STATUS IS WS-PADJ-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PENDING-ADJUSTMENTS.
+       COPY "pending-adjustment.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-PADJ-FILE-STATUS   PIC X(2).
+           88  WS-PADJ-OK            VALUE "00".
+           88  WS-PADJ-NOT-FOUND     VALUE "23", "35".
+       01  WS-RUN-DATE            PIC 9(8).
+      * hundredths-precision time so ACCT-NUMBER + WS-RUN-TIME fits
+      * PADJ-ADJUSTMENT-ID's 20 bytes exactly with no truncation
+       01  WS-RUN-TIME            PIC 9(8).
+
+       LINKAGE SECTION.
+       01  LS-ACCOUNT-NUM         PIC X(12).
+       01  LS-AMOUNT              PIC S9(11)V99 COMP-3.
+       01  LS-REASON              PIC X(50).
+       01  LS-MAKER-ID            PIC 9(8).
+       01  LS-ADJUSTMENT-ID       PIC X(20).
+       01  LS-RETURN-CODE         PIC 9(2).
+       COPY "retcodes.cpy".
+
+       PROCEDURE DIVISION USING LS-ACCOUNT-NUM
+                                LS-AMOUNT
+                                LS-REASON
+                                LS-MAKER-ID
+                                LS-ADJUSTMENT-ID
+                                LS-RETURN-CODE.
+
+       MAIN-LOGIC.
+           SET RC-SUCCESS TO TRUE
+           MOVE SPACES TO LS-ADJUSTMENT-ID
+
+           IF LS-ACCOUNT-NUM = SPACES OR LS-AMOUNT = 0
+                   OR LS-MAKER-ID = 0
+               SET RC-INVALID-INPUT TO TRUE
+               GOBACK
+           END-IF
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           STRING LS-ACCOUNT-NUM WS-RUN-TIME
+               DELIMITED BY SIZE INTO LS-ADJUSTMENT-ID
+
+           OPEN I-O PENDING-ADJUSTMENTS
+           IF WS-PADJ-NOT-FOUND
+               OPEN OUTPUT PENDING-ADJUSTMENTS
+               CLOSE PENDING-ADJUSTMENTS
+               OPEN I-O PENDING-ADJUSTMENTS
+           END-IF
+
+           MOVE LS-ADJUSTMENT-ID TO PADJ-ADJUSTMENT-ID
+           MOVE LS-ACCOUNT-NUM TO PADJ-ACCOUNT-NUMBER
+           MOVE LS-AMOUNT TO PADJ-AMOUNT
+           MOVE LS-REASON TO PADJ-REASON
+           MOVE LS-MAKER-ID TO PADJ-MAKER-ID
+           MOVE WS-RUN-DATE TO PADJ-MAKER-DATE
+           MOVE 0 TO PADJ-CHECKER-ID
+           MOVE 0 TO PADJ-CHECKER-DATE
+           SET PADJ-PENDING TO TRUE
+
+           WRITE PENDING-ADJUSTMENT-RECORD
+               INVALID KEY
+                   SET RC-DUPLICATE TO TRUE
+           END-WRITE
+
+           CLOSE PENDING-ADJUSTMENTS
+
+           GOBACK.
