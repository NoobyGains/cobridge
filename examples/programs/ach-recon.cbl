@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACHRECN.
+
+      ****************************************************************
+      * BATCH: recompute the entry hash and debit/credit totals from
+      * ACH-ENTRY-DETAIL and compare them to ACH-BATCH-CONTROL before
+      * a batch is allowed to post. Any mismatch is written to an
+      * exception report.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACH-IN ASSIGN TO "ACHIN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-ACH-STATUS.
+           SELECT EXCEPTION-OUT ASSIGN TO "ACHEXCP"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACH-IN.
+       COPY "ach-batch.cpy".
+
+       FD  EXCEPTION-OUT.
+       01  EXCEPTION-LINE            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACH-STATUS         PIC X(2).
+           88  WS-ACH-OK             VALUE "00".
+           88  WS-ACH-EOF            VALUE "10".
+       01  WS-EXCP-STATUS        PIC X(2).
+
+       01  WS-ENTRY-IDX          PIC 9(4) COMP.
+       01  WS-COMPUTED-HASH      PIC 9(10).
+       01  WS-COMPUTED-DEBIT     PIC 9(12) COMP.
+       01  WS-COMPUTED-CREDIT    PIC 9(12) COMP.
+       01  WS-BATCHES-READ       PIC 9(9) COMP VALUE 0.
+       01  WS-BATCHES-EXCEPTED   PIC 9(9) COMP VALUE 0.
+       01  WS-EXCP-TEXT          PIC X(60).
+       01  WS-BATCH-HAS-EXCP     PIC X(1) VALUE "N".
+           88  WS-BATCH-EXCEPTED     VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT ACH-IN
+           OPEN OUTPUT EXCEPTION-OUT
+
+           PERFORM UNTIL WS-ACH-EOF
+               READ ACH-IN
+                   AT END
+                       SET WS-ACH-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-BATCHES-READ
+                       PERFORM VALIDATE-ONE-BATCH
+               END-READ
+           END-PERFORM
+
+           CLOSE ACH-IN
+           CLOSE EXCEPTION-OUT
+
+           DISPLAY "ACHRECN: BATCHES READ     = " WS-BATCHES-READ
+           DISPLAY "ACHRECN: BATCHES EXCEPTED = " WS-BATCHES-EXCEPTED
+
+           GOBACK.
+
+       VALIDATE-ONE-BATCH.
+           MOVE 0 TO WS-COMPUTED-HASH
+           MOVE 0 TO WS-COMPUTED-DEBIT
+           MOVE 0 TO WS-COMPUTED-CREDIT
+           MOVE "N" TO WS-BATCH-HAS-EXCP
+
+           PERFORM VARYING WS-ENTRY-IDX FROM 1 BY 1
+                   UNTIL WS-ENTRY-IDX > ACH-ENTRY-COUNT
+               ADD ACH-DET-RDFI-ID(WS-ENTRY-IDX) TO WS-COMPUTED-HASH
+               IF ACH-CHECKING-CREDIT(WS-ENTRY-IDX)
+                   OR ACH-SAVINGS-CREDIT(WS-ENTRY-IDX)
+                   ADD ACH-DET-AMOUNT(WS-ENTRY-IDX)
+                       TO WS-COMPUTED-CREDIT
+               ELSE
+                   IF ACH-CHECKING-DEBIT(WS-ENTRY-IDX)
+                       OR ACH-SAVINGS-DEBIT(WS-ENTRY-IDX)
+                       ADD ACH-DET-AMOUNT(WS-ENTRY-IDX)
+                           TO WS-COMPUTED-DEBIT
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF WS-COMPUTED-HASH NOT = ACH-CTL-ENTRY-HASH
+               MOVE "ENTRY HASH MISMATCH" TO WS-EXCP-TEXT
+               PERFORM WRITE-EXCEPTION
+           END-IF
+           IF WS-COMPUTED-DEBIT NOT = ACH-CTL-TOTAL-DEBIT
+               MOVE "TOTAL DEBIT MISMATCH" TO WS-EXCP-TEXT
+               PERFORM WRITE-EXCEPTION
+           END-IF
+           IF WS-COMPUTED-CREDIT NOT = ACH-CTL-TOTAL-CREDIT
+               MOVE "TOTAL CREDIT MISMATCH" TO WS-EXCP-TEXT
+               PERFORM WRITE-EXCEPTION
+           END-IF
+           IF ACH-ENTRY-COUNT NOT = ACH-CTL-ENTRY-COUNT
+               MOVE "ENTRY COUNT MISMATCH" TO WS-EXCP-TEXT
+               PERFORM WRITE-EXCEPTION
+           END-IF.
+
+       WRITE-EXCEPTION.
+           IF NOT WS-BATCH-EXCEPTED
+               ADD 1 TO WS-BATCHES-EXCEPTED
+               SET WS-BATCH-EXCEPTED TO TRUE
+           END-IF
+           STRING "BATCH " ACH-BATCH-NUMBER " " WS-EXCP-TEXT
+               DELIMITED BY SIZE INTO EXCEPTION-LINE
+           WRITE EXCEPTION-LINE.
