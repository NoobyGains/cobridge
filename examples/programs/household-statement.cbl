@@ -0,0 +1,343 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STMTGEN.
+
+      ****************************************************************
+      * MONTHLY CONSOLIDATED HOUSEHOLD STATEMENT: for each customer,
+      * pulls every linked account (via CIFLKUP) and that period's
+      * transaction activity (via the monthly extract), and prints
+      * one combined statement of balances/activity/interest instead
+      * of separate unrelated printouts per account.
+      * Checkpoints every CKPT-INTERVAL customers so a job that abends
+      * partway through can restart from CKPT-LAST-KEY instead of
+      * reprocessing the whole customer master and reprinting
+      * statements already mailed.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-STATUS.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+           SELECT TXN-PERIOD ASSIGN TO "TXNMONTH"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+           SELECT STATEMENT-OUT ASSIGN TO "HHSTMT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-STMT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "STMCKPT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS CKPT-JOB-NAME
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+       COPY "customer.cpy".
+
+       FD  ACCOUNT-MASTER.
+       COPY "account.cpy".
+
+       FD  TXN-PERIOD.
+       COPY "transaction.cpy".
+
+       FD  STATEMENT-OUT.
+       01  STATEMENT-LINE            PIC X(132).
+
+       FD  CHECKPOINT-FILE.
+       COPY "checkpoint.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-STATUS        PIC X(2).
+           88  WS-CUST-EOF           VALUE "10".
+       01  WS-ACCT-FILE-STATUS   PIC X(2).
+           88  WS-ACCT-OK            VALUE "00".
+       01  WS-SIGNER-IDX         PIC 9(1) COMP.
+       01  WS-TXN-STATUS         PIC X(2).
+           88  WS-TXN-EOF            VALUE "10".
+       01  WS-STMT-STATUS        PIC X(2).
+       01  WS-CKPT-FILE-STATUS   PIC X(2).
+           88  WS-CKPT-OK            VALUE "00".
+           88  WS-CKPT-NOT-FOUND     VALUE "23", "35".
+
+       01  WS-ACCT-COUNT         PIC 9(3).
+       01  WS-ACCT-LIST OCCURS 20 TIMES PIC X(12).
+       01  WS-ACCT-IDX           PIC 9(3) COMP.
+       01  WS-CIF-RETURN-CODE    PIC 9(2).
+
+       01  WS-BALANCE            PIC S9(13)V99 COMP-3.
+       01  WS-AVAILABLE          PIC S9(13)V99 COMP-3.
+       01  WS-REQUESTED-AMT      PIC S9(13)V99 COMP-3 VALUE 0.
+       01  WS-OD-DECISION        PIC X(1).
+       01  WS-BAL-RETURN-CODE    PIC 9(2).
+       COPY "retcodes.cpy".
+
+       01  WS-DISPLAY-BALANCE    PIC -(11)9.99.
+       01  WS-DISPLAY-AMOUNT     PIC -(11)9.99.
+
+      * holds one account's matching transactions long enough to be
+      * sorted by TXN-EFFECTIVE-DATE before printing
+       01  WS-TXN-TABLE-COUNT    PIC 9(2) COMP VALUE 0.
+       01  WS-TXN-TABLE OCCURS 50 TIMES.
+           05  TXN-TABLE-ENTRY.
+               10  TT-ID          PIC X(20).
+               10  TT-TYPE        PIC X(3).
+               10  TT-AMOUNT      PIC S9(11)V99 COMP-3.
+               10  TT-EFF-DATE    PIC 9(8).
+       01  WS-TXN-TABLE-TEMP      PIC X(38).
+       01  WS-TXN-TABLE-IDX       PIC 9(2) COMP.
+       01  WS-TXN-TABLE-IDX2      PIC 9(2) COMP.
+       01  WS-CUSTOMERS-PROCESSED PIC 9(9) COMP VALUE 0.
+       01  WS-RUN-DATE            PIC 9(8).
+       01  WS-RESTART-PARM        PIC X(8).
+       01  WS-RESTARTING          PIC X(1) VALUE "N".
+           88  WS-IS-RESTART          VALUE "Y".
+       01  WS-CKPT-INTERVAL       PIC 9(5) COMP VALUE 100.
+       01  WS-SINCE-LAST-CKPT     PIC 9(5) COMP VALUE 0.
+
+       COPY "file-header-trailer.cpy".
+       01  WS-DETAIL-COUNT        PIC 9(9) COMP VALUE 0.
+       01  WS-CONTROL-TOTAL       PIC S9(13)V99 COMP-3 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RESTART-PARM FROM COMMAND-LINE
+
+           OPEN INPUT CUSTOMER-MASTER
+           OPEN INPUT ACCOUNT-MASTER
+           OPEN EXTEND STATEMENT-OUT
+           IF WS-STMT-STATUS = "35"
+               OPEN OUTPUT STATEMENT-OUT
+           END-IF
+           PERFORM OPEN-CHECKPOINT-FILE
+           PERFORM LOAD-CHECKPOINT
+
+           IF NOT WS-IS-RESTART
+               PERFORM WRITE-STATEMENT-HEADER
+           END-IF
+
+           IF WS-IS-RESTART
+               START CUSTOMER-MASTER KEY > CUST-ID
+                   INVALID KEY
+                       SET WS-CUST-EOF TO TRUE
+               END-START
+           END-IF
+
+           PERFORM UNTIL WS-CUST-EOF
+               READ CUSTOMER-MASTER NEXT RECORD
+                   AT END
+                       SET WS-CUST-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-CUSTOMERS-PROCESSED
+                       PERFORM PRINT-HOUSEHOLD-STATEMENT
+                       PERFORM CHECKPOINT-IF-DUE
+               END-READ
+           END-PERFORM
+
+           CLOSE CUSTOMER-MASTER
+           CLOSE ACCOUNT-MASTER
+           PERFORM WRITE-STATEMENT-TRAILER
+           CLOSE STATEMENT-OUT
+           PERFORM CLEAR-CHECKPOINT
+           CLOSE CHECKPOINT-FILE
+
+           DISPLAY "STMTGEN: CUSTOMERS PROCESSED = "
+               WS-CUSTOMERS-PROCESSED
+
+           GOBACK.
+
+       OPEN-CHECKPOINT-FILE.
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CKPT-NOT-FOUND
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+
+       LOAD-CHECKPOINT.
+           MOVE "STMTGEN" TO CKPT-JOB-NAME
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF WS-RESTART-PARM = "RESTART"
+                       SET WS-IS-RESTART TO TRUE
+                       MOVE CKPT-LAST-KEY TO CUST-ID
+                       MOVE CKPT-RECORDS-PROCESSED
+                           TO WS-CUSTOMERS-PROCESSED
+                   END-IF
+           END-READ.
+
+       CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-SINCE-LAST-CKPT
+           IF WS-SINCE-LAST-CKPT >= WS-CKPT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+               MOVE 0 TO WS-SINCE-LAST-CKPT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE CUST-ID TO CKPT-LAST-KEY
+           MOVE WS-CUSTOMERS-PROCESSED TO CKPT-RECORDS-READ
+           MOVE WS-CUSTOMERS-PROCESSED TO CKPT-RECORDS-PROCESSED
+           MOVE WS-RUN-DATE TO CKPT-RUN-DATE
+           ACCEPT CKPT-RUN-TIME FROM TIME
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   WRITE CHECKPOINT-RECORD
+           END-REWRITE.
+
+       CLEAR-CHECKPOINT.
+           MOVE "STMTGEN" TO CKPT-JOB-NAME
+           DELETE CHECKPOINT-FILE RECORD
+               INVALID KEY
+                   CONTINUE
+           END-DELETE.
+
+       WRITE-STATEMENT-HEADER.
+           SET FHT-HEADER-REC TO TRUE
+           MOVE "HHSTMT" TO FHT-FILE-ID
+           MOVE WS-RUN-DATE TO FHT-RUN-DATE
+           MOVE 0 TO FHT-RECORD-COUNT
+           MOVE 0 TO FHT-CONTROL-TOTAL
+           MOVE FILE-HEADER-TRAILER-RECORD TO STATEMENT-LINE
+           WRITE STATEMENT-LINE.
+
+       WRITE-STATEMENT-TRAILER.
+           SET FHT-TRAILER-REC TO TRUE
+           MOVE "HHSTMT" TO FHT-FILE-ID
+           MOVE WS-RUN-DATE TO FHT-RUN-DATE
+           MOVE WS-DETAIL-COUNT TO FHT-RECORD-COUNT
+           MOVE WS-CONTROL-TOTAL TO FHT-CONTROL-TOTAL
+           MOVE FILE-HEADER-TRAILER-RECORD TO STATEMENT-LINE
+           WRITE STATEMENT-LINE.
+
+       PRINT-HOUSEHOLD-STATEMENT.
+           STRING "STATEMENT FOR CUSTOMER=" CUST-ID
+                  " " CUST-FIRST-NAME " " CUST-LAST-NAME
+               DELIMITED BY SIZE INTO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           ADD 1 TO WS-DETAIL-COUNT
+
+           CALL "CIFLKUP" USING CUST-ID
+                                WS-ACCT-COUNT
+                                WS-ACCT-LIST
+                                WS-CIF-RETURN-CODE
+
+           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+                   UNTIL WS-ACCT-IDX > WS-ACCT-COUNT
+               PERFORM PRINT-ACCOUNT-SECTION
+           END-PERFORM.
+
+       PRINT-ACCOUNT-SECTION.
+           CALL "BALCHECK" USING WS-ACCT-LIST(WS-ACCT-IDX)
+                                 WS-BALANCE
+                                 WS-AVAILABLE
+                                 WS-REQUESTED-AMT
+                                 WS-OD-DECISION
+                                 WS-BAL-RETURN-CODE
+
+           MOVE WS-BALANCE TO WS-DISPLAY-BALANCE
+           STRING "  ACCOUNT=" WS-ACCT-LIST(WS-ACCT-IDX)
+                  " BALANCE=" WS-DISPLAY-BALANCE
+               DELIMITED BY SIZE INTO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           ADD 1 TO WS-DETAIL-COUNT
+           ADD WS-BALANCE TO WS-CONTROL-TOTAL
+
+           PERFORM PRINT-COOWNERS-IF-JOINT
+
+           MOVE 0 TO WS-TXN-TABLE-COUNT
+           OPEN INPUT TXN-PERIOD
+           PERFORM UNTIL WS-TXN-EOF
+               READ TXN-PERIOD
+                   AT END
+                       SET WS-TXN-EOF TO TRUE
+                   NOT AT END
+                       IF TXN-FROM-ACCOUNT = WS-ACCT-LIST(WS-ACCT-IDX)
+                           OR TXN-TO-ACCOUNT = WS-ACCT-LIST(WS-ACCT-IDX)
+                           PERFORM BUFFER-TXN-FOR-STATEMENT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TXN-PERIOD
+           MOVE "N" TO WS-TXN-STATUS
+
+           PERFORM SORT-TXN-TABLE-BY-EFFECTIVE-DATE
+           PERFORM VARYING WS-TXN-TABLE-IDX FROM 1 BY 1
+                   UNTIL WS-TXN-TABLE-IDX > WS-TXN-TABLE-COUNT
+               PERFORM PRINT-TXN-LINE-FROM-TABLE
+           END-PERFORM.
+
+      * transactions print in TXN-EFFECTIVE-DATE order rather than
+      * extract-file order, so a backdated correction lands in the
+      * statement section for the period it actually belongs to
+       BUFFER-TXN-FOR-STATEMENT.
+           IF WS-TXN-TABLE-COUNT < 50
+               ADD 1 TO WS-TXN-TABLE-COUNT
+               MOVE TXN-ID TO TT-ID(WS-TXN-TABLE-COUNT)
+               MOVE TXN-TYPE TO TT-TYPE(WS-TXN-TABLE-COUNT)
+               MOVE TXN-AMOUNT TO TT-AMOUNT(WS-TXN-TABLE-COUNT)
+               MOVE TXN-EFFECTIVE-DATE
+                   TO TT-EFF-DATE(WS-TXN-TABLE-COUNT)
+           END-IF.
+
+      * simple in-memory selection sort - the extract is a small
+      * per-account, per-month list, not a candidate for a repo-wide
+      * SORT verb this codebase has never used
+       SORT-TXN-TABLE-BY-EFFECTIVE-DATE.
+           PERFORM VARYING WS-TXN-TABLE-IDX FROM 1 BY 1
+                   UNTIL WS-TXN-TABLE-IDX >= WS-TXN-TABLE-COUNT
+               COMPUTE WS-TXN-TABLE-IDX2 = WS-TXN-TABLE-IDX + 1
+               PERFORM VARYING WS-TXN-TABLE-IDX2 FROM WS-TXN-TABLE-IDX2
+                       BY 1 UNTIL WS-TXN-TABLE-IDX2 > WS-TXN-TABLE-COUNT
+                   IF TT-EFF-DATE(WS-TXN-TABLE-IDX2)
+                           < TT-EFF-DATE(WS-TXN-TABLE-IDX)
+                       PERFORM SWAP-TXN-TABLE-ENTRIES
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       SWAP-TXN-TABLE-ENTRIES.
+           MOVE TXN-TABLE-ENTRY(WS-TXN-TABLE-IDX) TO WS-TXN-TABLE-TEMP
+           MOVE TXN-TABLE-ENTRY(WS-TXN-TABLE-IDX2)
+               TO TXN-TABLE-ENTRY(WS-TXN-TABLE-IDX)
+           MOVE WS-TXN-TABLE-TEMP TO TXN-TABLE-ENTRY(WS-TXN-TABLE-IDX2).
+
+       PRINT-TXN-LINE-FROM-TABLE.
+           MOVE TT-AMOUNT(WS-TXN-TABLE-IDX) TO WS-DISPLAY-AMOUNT
+           STRING "    TXN=" TT-ID(WS-TXN-TABLE-IDX)
+                  " TYPE=" TT-TYPE(WS-TXN-TABLE-IDX)
+                  " EFF-DATE=" TT-EFF-DATE(WS-TXN-TABLE-IDX)
+                  " AMOUNT=" WS-DISPLAY-AMOUNT
+               DELIMITED BY SIZE INTO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           ADD 1 TO WS-DETAIL-COUNT.
+
+      * a joint account's co-owners appear on the primary owner's own
+      * consolidated statement, called out separately from the plain
+      * signer/POA names since they share full ownership of the funds
+       PRINT-COOWNERS-IF-JOINT.
+           MOVE WS-ACCT-LIST(WS-ACCT-IDX) TO ACCT-NUMBER
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM VARYING WS-SIGNER-IDX FROM 1 BY 1
+                           UNTIL WS-SIGNER-IDX > ACCT-NUM-SIGNERS
+                       IF SIGNER-CO-OWNER(WS-SIGNER-IDX)
+                           STRING "    CO-OWNER: "
+                                  SIGNER-NAME(WS-SIGNER-IDX)
+                               DELIMITED BY SIZE INTO STATEMENT-LINE
+                           WRITE STATEMENT-LINE
+                           ADD 1 TO WS-DETAIL-COUNT
+                       END-IF
+                   END-PERFORM
+           END-READ.
