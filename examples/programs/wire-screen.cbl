@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WIRESCRN.
+
+      ****************************************************************
+      * Screen WT-BENEFICIARY-NAME and WT-ORD-NAME against the OFAC
+      * watch list, set WT-SANCTION-FLAG/WT-AML-SCORE/WT-OFAC-CHECKED,
+      * and stamp the screening date/time. A wire must not release
+      * unless WT-OFAC-CHECKED = 'Y'.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WATCH-LIST ASSIGN TO "OFACLIST"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-WL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WATCH-LIST.
+       COPY "watchlist.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-WL-STATUS          PIC X(2).
+           88  WS-WL-EOF             VALUE "10".
+       01  WS-CURRENT-DATE       PIC 9(8).
+       01  WS-CURRENT-TIME       PIC 9(6).
+       01  WS-NAME-MATCHED       PIC X(1) VALUE "N".
+           88  WS-MATCH-FOUND        VALUE "Y".
+
+       LINKAGE SECTION.
+       COPY "wire-transfer.cpy".
+       01  LS-RETURN-CODE        PIC 9(2).
+       COPY "retcodes.cpy".
+
+       PROCEDURE DIVISION USING WIRE-TRANSFER-RECORD
+                                LS-RETURN-CODE.
+
+       MAIN-LOGIC.
+           SET RC-SUCCESS TO TRUE
+           MOVE "N" TO WS-NAME-MATCHED
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+
+           OPEN INPUT WATCH-LIST
+
+           PERFORM UNTIL WS-WL-EOF
+               READ WATCH-LIST
+                   AT END
+                       SET WS-WL-EOF TO TRUE
+                   NOT AT END
+                       IF WL-NAME = WT-BEN-NAME(1:35)
+                           OR WL-NAME = WT-ORD-NAME(1:35)
+                           MOVE "Y" TO WS-NAME-MATCHED
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE WATCH-LIST
+
+           IF WS-MATCH-FOUND
+               MOVE "Y" TO WT-SANCTION-FLAG
+               MOVE 100 TO WT-AML-SCORE
+               SET RC-DECLINED TO TRUE
+           ELSE
+               MOVE "N" TO WT-SANCTION-FLAG
+               MOVE 0 TO WT-AML-SCORE
+           END-IF
+
+           MOVE "Y" TO WT-OFAC-CHECKED
+           MOVE WS-CURRENT-DATE TO WT-SCREENING-DATE
+           MOVE WS-CURRENT-TIME TO WT-SCREENING-TIME
+
+           GOBACK.
