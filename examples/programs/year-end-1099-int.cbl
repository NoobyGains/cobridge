@@ -0,0 +1,344 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TAX1099.
+
+      ****************************************************************
+      * YEAR-END BATCH: for each customer, pulls every linked account
+      * (via CIFLKUP) and sums ACCT-INT-YTD across them, suppresses
+      * customers whose total falls under the IRS 1099-INT reporting
+      * threshold, and produces the 1099-INT extract row plus a
+      * printable form for every customer that clears it - the report
+      * this shop currently reconstructs by hand from balance reports
+      * every January.
+      * Checkpoints every CKPT-INTERVAL customers so a job that abends
+      * partway through can restart from CKPT-LAST-KEY instead of
+      * rescanning the whole customer master.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-FILE-STATUS.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+           SELECT TAX1099-EXTRACT ASSIGN TO "TAX1099X"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-EXT-FILE-STATUS.
+           SELECT TAX1099-FORM ASSIGN TO "TAX1099F"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FORM-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "T1099CKP"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS CKPT-JOB-NAME
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+       COPY "customer.cpy".
+
+       FD  ACCOUNT-MASTER.
+       COPY "account.cpy".
+
+       FD  TAX1099-EXTRACT.
+       COPY "tax-1099-int.cpy".
+
+       FD  TAX1099-FORM.
+       01  TAX1099-FORM-LINE          PIC X(132).
+
+       FD  CHECKPOINT-FILE.
+       COPY "checkpoint.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-FILE-STATUS   PIC X(2).
+           88  WS-CUST-OK            VALUE "00".
+           88  WS-CUST-EOF           VALUE "10".
+       01  WS-ACCT-FILE-STATUS   PIC X(2).
+           88  WS-ACCT-OK            VALUE "00".
+       01  WS-EXT-FILE-STATUS    PIC X(2).
+       01  WS-FORM-FILE-STATUS   PIC X(2).
+       01  WS-CKPT-FILE-STATUS   PIC X(2).
+           88  WS-CKPT-OK            VALUE "00".
+           88  WS-CKPT-NOT-FOUND     VALUE "23", "35".
+
+       01  WS-RUN-DATE            PIC 9(8).
+       01  WS-TAX-YEAR            PIC 9(4).
+       01  WS-RESTART-PARM        PIC X(8).
+       01  WS-RESTARTING          PIC X(1) VALUE "N".
+           88  WS-IS-RESTART          VALUE "Y".
+       01  WS-CKPT-INTERVAL       PIC 9(5) COMP VALUE 100.
+       01  WS-SINCE-LAST-CKPT     PIC 9(5) COMP VALUE 0.
+
+       01  WS-IRS-THRESHOLD       PIC S9(11)V99 COMP-3 VALUE 10.00.
+
+       01  WS-ACCT-COUNT          PIC 9(3).
+       01  WS-ACCT-LIST OCCURS 20 TIMES PIC X(12).
+       01  WS-ACCT-IDX            PIC 9(3) COMP.
+       01  WS-CIF-RETURN-CODE     PIC 9(2).
+       COPY "retcodes.cpy".
+
+       01  WS-CUST-INT-TOTAL      PIC S9(11)V99 COMP-3.
+       01  WS-DISPLAY-INT-TOTAL   PIC -(9)9.99.
+
+      * joint accounts split ACCT-INT-YTD evenly across the owner and
+      * every SIGNER-CO-OWNER on the account, so a co-owner's share
+      * gets its own 1099-INT instead of the whole amount going only
+      * to ACCT-OWNER-ID
+       01  WS-SHARE-COUNT         PIC 9(2) COMP.
+       01  WS-ACCT-SHARE          PIC S9(11)V99 COMP-3.
+       01  WS-SIGNER-IDX          PIC 9(1) COMP.
+       01  WS-COOWNER-COUNT       PIC 9(2) VALUE 0.
+       01  WS-COOWNER-TABLE OCCURS 10 TIMES.
+           05  CO-CUST-ID         PIC 9(10).
+           05  CO-INT-SHARE       PIC S9(11)V99 COMP-3.
+       01  WS-COOWNER-IDX         PIC 9(2) COMP.
+       01  WS-COOWNER-FOUND-IDX   PIC 9(2) COMP.
+       01  WS-SAVED-OWNER-CUST-ID PIC 9(10).
+
+       01  WS-CUSTOMERS-READ      PIC 9(9) COMP VALUE 0.
+       01  WS-CUSTOMERS-REPORTED  PIC 9(9) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RESTART-PARM FROM COMMAND-LINE
+           MOVE WS-RUN-DATE(1:4) TO WS-TAX-YEAR
+
+           OPEN INPUT CUSTOMER-MASTER
+           OPEN INPUT ACCOUNT-MASTER
+           OPEN EXTEND TAX1099-EXTRACT
+           IF WS-EXT-FILE-STATUS = "35"
+               OPEN OUTPUT TAX1099-EXTRACT
+           END-IF
+           OPEN EXTEND TAX1099-FORM
+           IF WS-FORM-FILE-STATUS = "35"
+               OPEN OUTPUT TAX1099-FORM
+           END-IF
+           PERFORM OPEN-CHECKPOINT-FILE
+           PERFORM LOAD-CHECKPOINT
+
+           IF WS-IS-RESTART
+               START CUSTOMER-MASTER KEY > CUST-ID
+                   INVALID KEY
+                       SET WS-CUST-EOF TO TRUE
+               END-START
+           END-IF
+
+           PERFORM UNTIL WS-CUST-EOF
+               READ CUSTOMER-MASTER NEXT RECORD
+                   AT END
+                       SET WS-CUST-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-CUSTOMERS-READ
+                       PERFORM PROCESS-ONE-CUSTOMER
+                       PERFORM CHECKPOINT-IF-DUE
+               END-READ
+           END-PERFORM
+
+           CLOSE CUSTOMER-MASTER
+           CLOSE ACCOUNT-MASTER
+           CLOSE TAX1099-EXTRACT
+           CLOSE TAX1099-FORM
+           PERFORM CLEAR-CHECKPOINT
+           CLOSE CHECKPOINT-FILE
+
+           DISPLAY "TAX1099: CUSTOMERS READ     = " WS-CUSTOMERS-READ
+           DISPLAY "TAX1099: CUSTOMERS REPORTED  = "
+               WS-CUSTOMERS-REPORTED
+
+           GOBACK.
+
+       OPEN-CHECKPOINT-FILE.
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CKPT-NOT-FOUND
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+
+       LOAD-CHECKPOINT.
+           MOVE "TAX1099" TO CKPT-JOB-NAME
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF WS-RESTART-PARM = "RESTART"
+                       SET WS-IS-RESTART TO TRUE
+                       MOVE CKPT-LAST-KEY TO CUST-ID
+                       MOVE CKPT-RECORDS-READ TO WS-CUSTOMERS-READ
+                       MOVE CKPT-RECORDS-PROCESSED
+                           TO WS-CUSTOMERS-REPORTED
+                   END-IF
+           END-READ.
+
+       CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-SINCE-LAST-CKPT
+           IF WS-SINCE-LAST-CKPT >= WS-CKPT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+               MOVE 0 TO WS-SINCE-LAST-CKPT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE CUST-ID TO CKPT-LAST-KEY
+           MOVE WS-CUSTOMERS-READ TO CKPT-RECORDS-READ
+           MOVE WS-CUSTOMERS-REPORTED TO CKPT-RECORDS-PROCESSED
+           MOVE WS-RUN-DATE TO CKPT-RUN-DATE
+           ACCEPT CKPT-RUN-TIME FROM TIME
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   WRITE CHECKPOINT-RECORD
+           END-REWRITE.
+
+       CLEAR-CHECKPOINT.
+           MOVE "TAX1099" TO CKPT-JOB-NAME
+           DELETE CHECKPOINT-FILE RECORD
+               INVALID KEY
+                   CONTINUE
+           END-DELETE.
+
+       PROCESS-ONE-CUSTOMER.
+           MOVE 0 TO WS-CUST-INT-TOTAL
+           MOVE 0 TO WS-COOWNER-COUNT
+           MOVE CUST-ID TO WS-SAVED-OWNER-CUST-ID
+
+           CALL "CIFLKUP" USING CUST-ID
+                                WS-ACCT-COUNT
+                                WS-ACCT-LIST
+                                WS-CIF-RETURN-CODE
+
+           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+                   UNTIL WS-ACCT-IDX > WS-ACCT-COUNT
+               PERFORM SUM-ONE-ACCOUNT
+           END-PERFORM
+
+           IF WS-CUST-INT-TOTAL >= WS-IRS-THRESHOLD
+               PERFORM WRITE-1099-EXTRACT
+               PERFORM WRITE-1099-FORM
+               ADD 1 TO WS-CUSTOMERS-REPORTED
+           END-IF
+
+           IF WS-COOWNER-COUNT > 0
+               PERFORM WRITE-COOWNER-1099S
+      * random co-owner lookups moved the CUSTOMER-MASTER position -
+      * restore it so the caller's READ NEXT RECORD resumes correctly
+               MOVE WS-SAVED-OWNER-CUST-ID TO CUST-ID
+               READ CUSTOMER-MASTER
+                   INVALID KEY
+                       CONTINUE
+               END-READ
+           END-IF.
+
+      * splits ACCT-INT-YTD evenly across the owner and every
+      * SIGNER-CO-OWNER on the account; a solely-owned account keeps
+      * its full ACCT-INT-YTD with the owner as before
+       SUM-ONE-ACCOUNT.
+           MOVE WS-ACCT-LIST(WS-ACCT-IDX) TO ACCT-NUMBER
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 1 TO WS-SHARE-COUNT
+                   PERFORM VARYING WS-SIGNER-IDX FROM 1 BY 1
+                           UNTIL WS-SIGNER-IDX > ACCT-NUM-SIGNERS
+                       IF SIGNER-CO-OWNER(WS-SIGNER-IDX)
+                           ADD 1 TO WS-SHARE-COUNT
+                       END-IF
+                   END-PERFORM
+                   COMPUTE WS-ACCT-SHARE ROUNDED =
+                           ACCT-INT-YTD / WS-SHARE-COUNT
+                   ADD WS-ACCT-SHARE TO WS-CUST-INT-TOTAL
+                   IF WS-SHARE-COUNT > 1
+                       PERFORM VARYING WS-SIGNER-IDX FROM 1 BY 1
+                               UNTIL WS-SIGNER-IDX > ACCT-NUM-SIGNERS
+                           IF SIGNER-CO-OWNER(WS-SIGNER-IDX)
+                               PERFORM ADD-COOWNER-SHARE
+                           END-IF
+                       END-PERFORM
+                   END-IF
+           END-READ.
+
+       ADD-COOWNER-SHARE.
+           MOVE 0 TO WS-COOWNER-FOUND-IDX
+           PERFORM VARYING WS-COOWNER-IDX FROM 1 BY 1
+                   UNTIL WS-COOWNER-IDX > WS-COOWNER-COUNT
+               IF CO-CUST-ID(WS-COOWNER-IDX) = SIGNER-ID(WS-SIGNER-IDX)
+                   MOVE WS-COOWNER-IDX TO WS-COOWNER-FOUND-IDX
+               END-IF
+           END-PERFORM
+
+           IF WS-COOWNER-FOUND-IDX = 0
+               IF WS-COOWNER-COUNT < 10
+                   ADD 1 TO WS-COOWNER-COUNT
+                   MOVE WS-COOWNER-COUNT TO WS-COOWNER-FOUND-IDX
+                   MOVE SIGNER-ID(WS-SIGNER-IDX)
+                       TO CO-CUST-ID(WS-COOWNER-FOUND-IDX)
+                   MOVE 0 TO CO-INT-SHARE(WS-COOWNER-FOUND-IDX)
+               END-IF
+           END-IF
+
+           IF WS-COOWNER-FOUND-IDX > 0
+               ADD WS-ACCT-SHARE TO CO-INT-SHARE(WS-COOWNER-FOUND-IDX)
+           END-IF.
+
+       WRITE-COOWNER-1099S.
+           PERFORM VARYING WS-COOWNER-IDX FROM 1 BY 1
+                   UNTIL WS-COOWNER-IDX > WS-COOWNER-COUNT
+               IF CO-INT-SHARE(WS-COOWNER-IDX) >= WS-IRS-THRESHOLD
+                   MOVE CO-CUST-ID(WS-COOWNER-IDX) TO CUST-ID
+                   READ CUSTOMER-MASTER
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           MOVE CO-INT-SHARE(WS-COOWNER-IDX)
+                               TO WS-CUST-INT-TOTAL
+                           PERFORM WRITE-1099-EXTRACT
+                           PERFORM WRITE-1099-FORM
+                           ADD 1 TO WS-CUSTOMERS-REPORTED
+                   END-READ
+               END-IF
+           END-PERFORM.
+
+       WRITE-1099-EXTRACT.
+           MOVE WS-TAX-YEAR TO T1099-TAX-YEAR
+           MOVE CUST-ID TO T1099-CUST-ID
+           STRING CUST-FIRST-NAME " " CUST-LAST-NAME
+               DELIMITED BY SIZE INTO T1099-CUST-NAME
+           MOVE CUST-SSN TO T1099-CUST-SSN
+           MOVE CUST-STREET TO T1099-CUST-STREET
+           MOVE CUST-CITY TO T1099-CUST-CITY
+           MOVE CUST-STATE TO T1099-CUST-STATE
+           MOVE CUST-ZIP TO T1099-CUST-ZIP
+           MOVE WS-CUST-INT-TOTAL TO T1099-INTEREST-TOTAL
+           WRITE TAX-1099-INT-RECORD.
+
+       WRITE-1099-FORM.
+           MOVE WS-CUST-INT-TOTAL TO WS-DISPLAY-INT-TOTAL
+           STRING "FORM 1099-INT  TAX YEAR " WS-TAX-YEAR
+               DELIMITED BY SIZE INTO TAX1099-FORM-LINE
+           WRITE TAX1099-FORM-LINE
+
+           STRING "RECIPIENT:  " CUST-FIRST-NAME " " CUST-LAST-NAME
+               DELIMITED BY SIZE INTO TAX1099-FORM-LINE
+           WRITE TAX1099-FORM-LINE
+
+           STRING "RECIPIENT TIN: " CUST-SSN
+               DELIMITED BY SIZE INTO TAX1099-FORM-LINE
+           WRITE TAX1099-FORM-LINE
+
+           STRING "ADDRESS: " CUST-STREET " " CUST-CITY
+                  ", " CUST-STATE " " CUST-ZIP
+               DELIMITED BY SIZE INTO TAX1099-FORM-LINE
+           WRITE TAX1099-FORM-LINE
+
+           STRING "BOX 1 - INTEREST INCOME: " WS-DISPLAY-INT-TOTAL
+               DELIMITED BY SIZE INTO TAX1099-FORM-LINE
+           WRITE TAX1099-FORM-LINE
+
+           MOVE SPACES TO TAX1099-FORM-LINE
+           WRITE TAX1099-FORM-LINE.
