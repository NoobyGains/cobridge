@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYDDRPT.
+
+      ****************************************************************
+      * Runs before the NACHA direct-deposit file is built: calls
+      * DDVALID for every employee on the payroll master and reports
+      * any employee whose PR-DIRECT-DEPOSIT split doesn't reconcile
+      * so payroll admin can fix it before the file goes out.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-IN ASSIGN TO "PAYRMASU"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PR-STATUS.
+           SELECT EXCEPTION-RPT ASSIGN TO "DDEXCRPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL-IN.
+       COPY "payroll-record.cpy".
+
+       FD  EXCEPTION-RPT.
+       01  EXCEPTION-RPT-LINE        PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PR-STATUS          PIC X(2).
+           88  WS-PR-EOF             VALUE "10".
+       01  WS-RPT-STATUS         PIC X(2).
+       01  WS-DD-RETURN-CODE     PIC 9(2).
+       COPY "retcodes.cpy".
+       01  WS-EMPLOYEES-CHECKED  PIC 9(9) COMP VALUE 0.
+       01  WS-EMPLOYEES-REJECTED PIC 9(9) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT PAYROLL-IN
+           OPEN OUTPUT EXCEPTION-RPT
+
+           PERFORM UNTIL WS-PR-EOF
+               READ PAYROLL-IN
+                   AT END
+                       SET WS-PR-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-EMPLOYEES-CHECKED
+                       CALL "DDVALID" USING PAYROLL-MASTER-RECORD
+                           WS-DD-RETURN-CODE
+                       IF NOT RC-SUCCESS
+                           ADD 1 TO WS-EMPLOYEES-REJECTED
+                           PERFORM WRITE-EXCEPTION-LINE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE PAYROLL-IN
+           CLOSE EXCEPTION-RPT
+
+           DISPLAY "PAYDDRPT: EMPLOYEES CHECKED  = "
+               WS-EMPLOYEES-CHECKED
+           DISPLAY "PAYDDRPT: EMPLOYEES REJECTED = "
+               WS-EMPLOYEES-REJECTED
+
+           GOBACK.
+
+       WRITE-EXCEPTION-LINE.
+           STRING "EMPLOYEE=" PR-EMPLOYEE-ID
+                  " DIRECT DEPOSIT SPLIT DOES NOT RECONCILE"
+                  " - HELD FROM NACHA FILE"
+               DELIMITED BY SIZE INTO EXCEPTION-RPT-LINE
+           WRITE EXCEPTION-RPT-LINE.
