@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CIFLKUP.
+
+      ****************************************************************
+      * Return every ACCT-NUMBER cross-referenced to a CUST-ID via the
+      * CIF file, since CUSTOMER-RECORD only carries the summary
+      * CUST-NUM-ACCOUNTS/CUST-TOTAL-BALANCE fields.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CIF-FILE ASSIGN TO "CIFFILE"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS CIF-KEY
+               ALTERNATE RECORD KEY IS CIF-CUST-ID
+                   WITH DUPLICATES
+               FILE STATUS IS WS-CIF-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CIF-FILE.
+       COPY "cif.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-CIF-FILE-STATUS    PIC X(2).
+           88  WS-CIF-OK             VALUE "00".
+           88  WS-CIF-EOF            VALUE "10".
+       01  WS-SEARCH-CUST-ID     PIC 9(10).
+       01  WS-DONE               PIC X(1) VALUE "N".
+           88  WS-SEARCH-DONE        VALUE "Y".
+
+       LINKAGE SECTION.
+       01  LS-CUST-ID            PIC 9(10).
+       01  LS-ACCOUNT-COUNT      PIC 9(3).
+       01  LS-ACCOUNT-LIST OCCURS 20 TIMES PIC X(12).
+       01  LS-RETURN-CODE        PIC 9(2).
+       COPY "retcodes.cpy".
+
+       PROCEDURE DIVISION USING LS-CUST-ID
+                                LS-ACCOUNT-COUNT
+                                LS-ACCOUNT-LIST
+                                LS-RETURN-CODE.
+
+       MAIN-LOGIC.
+           MOVE 0 TO LS-ACCOUNT-COUNT
+           SET RC-SUCCESS TO TRUE
+           MOVE "N" TO WS-DONE
+           MOVE LS-CUST-ID TO WS-SEARCH-CUST-ID
+
+           OPEN INPUT CIF-FILE
+
+           MOVE LS-CUST-ID TO CIF-CUST-ID
+           START CIF-FILE KEY IS >= CIF-CUST-ID
+               INVALID KEY
+                   MOVE "Y" TO WS-DONE
+           END-START
+
+           PERFORM UNTIL WS-SEARCH-DONE
+               READ CIF-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-DONE
+                   NOT AT END
+                       IF CIF-CUST-ID NOT = WS-SEARCH-CUST-ID
+                           MOVE "Y" TO WS-DONE
+                       ELSE
+                           IF LS-ACCOUNT-COUNT < 20
+                               ADD 1 TO LS-ACCOUNT-COUNT
+                               MOVE CIF-ACCOUNT-NUMBER
+                                   TO LS-ACCOUNT-LIST(LS-ACCOUNT-COUNT)
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE CIF-FILE
+
+           IF LS-ACCOUNT-COUNT = 0
+               SET RC-NOT-FOUND TO TRUE
+           END-IF
+
+           GOBACK.
