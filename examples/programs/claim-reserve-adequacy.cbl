@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ICRRESRV.
+
+      ****************************************************************
+      * BATCH RESERVE ADEQUACY REPORT: sum ICR-PMT-AMOUNT across
+      * ICR-PAYMENT-HISTORY, compare paid-plus-outstanding exposure
+      * against ICR-RESERVE-AMOUNT, and list any open claim within
+      * 10% of exhausting its reserve so adjusters can act before a
+      * check bounces against an exhausted reserve.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAIM-IN ASSIGN TO "CLAIMMST"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CLM-STATUS.
+           SELECT RESERVE-RPT ASSIGN TO "RESRVRPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLAIM-IN.
+       COPY "insurance-claim.cpy".
+
+       FD  RESERVE-RPT.
+       01  RESERVE-RPT-LINE          PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CLM-STATUS         PIC X(2).
+           88  WS-CLM-EOF            VALUE "10".
+       01  WS-RPT-STATUS         PIC X(2).
+
+       01  WS-PMT-IDX            PIC 9(2) COMP.
+       01  WS-TOTAL-PAID         PIC S9(9)V99 COMP-3.
+       01  WS-OUTSTANDING        PIC S9(9)V99 COMP-3.
+       01  WS-EXPOSURE           PIC S9(9)V99 COMP-3.
+       01  WS-THRESHOLD          PIC S9(9)V99 COMP-3.
+       01  WS-DISPLAY-RESERVE    PIC -(9)9.99.
+       01  WS-DISPLAY-EXPOSURE   PIC -(9)9.99.
+       01  WS-DISPLAY-PAID       PIC -(9)9.99.
+       01  WS-CLAIMS-PROCESSED   PIC 9(9) COMP VALUE 0.
+       01  WS-CLAIMS-FLAGGED     PIC 9(9) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT CLAIM-IN
+           OPEN OUTPUT RESERVE-RPT
+
+           PERFORM UNTIL WS-CLM-EOF
+               READ CLAIM-IN
+                   AT END
+                       SET WS-CLM-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-CLAIMS-PROCESSED
+                       PERFORM CHECK-RESERVE-ADEQUACY
+               END-READ
+           END-PERFORM
+
+           CLOSE CLAIM-IN
+           CLOSE RESERVE-RPT
+
+           DISPLAY "ICRRESRV: CLAIMS PROCESSED = " WS-CLAIMS-PROCESSED
+           DISPLAY "ICRRESRV: CLAIMS FLAGGED   = " WS-CLAIMS-FLAGGED
+
+           GOBACK.
+
+       CHECK-RESERVE-ADEQUACY.
+           IF ICR-OPEN OR ICR-PENDING
+               MOVE 0 TO WS-TOTAL-PAID
+               PERFORM VARYING WS-PMT-IDX FROM 1 BY 1
+                       UNTIL WS-PMT-IDX > 10
+                   ADD ICR-PMT-AMOUNT(WS-PMT-IDX) TO WS-TOTAL-PAID
+               END-PERFORM
+
+               COMPUTE WS-OUTSTANDING =
+                   ICR-APPROVED-AMOUNT - WS-TOTAL-PAID
+               IF WS-OUTSTANDING < 0
+                   MOVE 0 TO WS-OUTSTANDING
+               END-IF
+
+               COMPUTE WS-EXPOSURE = WS-TOTAL-PAID + WS-OUTSTANDING
+               COMPUTE WS-THRESHOLD ROUNDED =
+                   ICR-RESERVE-AMOUNT * 0.90
+
+               IF WS-EXPOSURE >= WS-THRESHOLD
+                   ADD 1 TO WS-CLAIMS-FLAGGED
+                   PERFORM WRITE-FLAGGED-CLAIM
+               END-IF
+           END-IF.
+
+       WRITE-FLAGGED-CLAIM.
+           MOVE ICR-RESERVE-AMOUNT TO WS-DISPLAY-RESERVE
+           MOVE WS-EXPOSURE TO WS-DISPLAY-EXPOSURE
+           MOVE WS-TOTAL-PAID TO WS-DISPLAY-PAID
+
+           STRING "CLAIM=" ICR-CLAIM-NUMBER
+                  " RESERVE=" WS-DISPLAY-RESERVE
+                  " PAID=" WS-DISPLAY-PAID
+                  " EXPOSURE=" WS-DISPLAY-EXPOSURE
+                  " *** WITHIN 10 PCT OF RESERVE EXHAUSTION ***"
+               DELIMITED BY SIZE INTO RESERVE-RPT-LINE
+           WRITE RESERVE-RPT-LINE.
