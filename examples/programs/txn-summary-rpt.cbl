@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TXNSUMRY.
+
+      ****************************************************************
+      * DAILY CONTROL-BREAK REPORT: subtotals TXN-AMOUNT by
+      * TXN-CHANNEL and by TXN-TYPE with a grand total, so branch ops
+      * can see at a glance how volume is shifting to mobile/ATM
+      * versus branch tellers.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-IN ASSIGN TO "TXNFILE"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+           SELECT SUMMARY-RPT ASSIGN TO "TXNSUMRP"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-IN.
+       COPY "transaction.cpy".
+
+       FD  SUMMARY-RPT.
+       01  SUMMARY-RPT-LINE          PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TXN-STATUS         PIC X(2).
+           88  WS-TXN-EOF            VALUE "10".
+       01  WS-RPT-STATUS         PIC X(2).
+
+       01  WS-CHANNEL-TABLE.
+           05  WS-CHANNEL-BKT OCCURS 4 TIMES INDEXED BY WS-CHAN-IDX.
+               10  WS-CHAN-CODE          PIC X(3).
+               10  WS-CHAN-COUNT         PIC 9(7) COMP.
+               10  WS-CHAN-AMOUNT        PIC S9(11)V99 COMP-3.
+
+       01  WS-TYPE-TABLE.
+           05  WS-TYPE-BKT OCCURS 6 TIMES INDEXED BY WS-TYPE-IDX.
+               10  WS-TYPE-CODE          PIC X(3).
+               10  WS-TYPE-COUNT         PIC 9(7) COMP.
+               10  WS-TYPE-AMOUNT        PIC S9(11)V99 COMP-3.
+
+       01  WS-GRAND-COUNT        PIC 9(7) COMP VALUE 0.
+       01  WS-GRAND-AMOUNT       PIC S9(11)V99 COMP-3 VALUE 0.
+
+       01  WS-DISPLAY-COUNT      PIC ZZZZZZ9.
+       01  WS-DISPLAY-AMOUNT     PIC -(10)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM INIT-BUCKETS
+
+           OPEN INPUT TRANSACTION-IN
+
+           PERFORM UNTIL WS-TXN-EOF
+               READ TRANSACTION-IN
+                   AT END
+                       SET WS-TXN-EOF TO TRUE
+                   NOT AT END
+                       PERFORM ACCUMULATE-TRANSACTION
+               END-READ
+           END-PERFORM
+
+           CLOSE TRANSACTION-IN
+
+           OPEN OUTPUT SUMMARY-RPT
+           PERFORM WRITE-CHANNEL-LINE
+               VARYING WS-CHAN-IDX FROM 1 BY 1 UNTIL WS-CHAN-IDX > 4
+           PERFORM WRITE-TYPE-LINE
+               VARYING WS-TYPE-IDX FROM 1 BY 1 UNTIL WS-TYPE-IDX > 6
+           PERFORM WRITE-GRAND-TOTAL-LINE
+           CLOSE SUMMARY-RPT
+
+           GOBACK.
+
+       INIT-BUCKETS.
+           MOVE "ONL" TO WS-CHAN-CODE(1)
+           MOVE "ATM" TO WS-CHAN-CODE(2)
+           MOVE "BRN" TO WS-CHAN-CODE(3)
+           MOVE "MOB" TO WS-CHAN-CODE(4)
+           MOVE "DEP" TO WS-TYPE-CODE(1)
+           MOVE "WDR" TO WS-TYPE-CODE(2)
+           MOVE "TRF" TO WS-TYPE-CODE(3)
+           MOVE "PMT" TO WS-TYPE-CODE(4)
+           MOVE "CHK" TO WS-TYPE-CODE(5)
+           MOVE "ADJ" TO WS-TYPE-CODE(6).
+
+       ACCUMULATE-TRANSACTION.
+           PERFORM VARYING WS-CHAN-IDX FROM 1 BY 1
+                   UNTIL WS-CHAN-IDX > 4
+               IF WS-CHAN-CODE(WS-CHAN-IDX) = TXN-CHANNEL
+                   ADD 1 TO WS-CHAN-COUNT(WS-CHAN-IDX)
+                   ADD TXN-AMOUNT TO WS-CHAN-AMOUNT(WS-CHAN-IDX)
+               END-IF
+           END-PERFORM
+
+           PERFORM VARYING WS-TYPE-IDX FROM 1 BY 1
+                   UNTIL WS-TYPE-IDX > 6
+               IF WS-TYPE-CODE(WS-TYPE-IDX) = TXN-TYPE
+                   ADD 1 TO WS-TYPE-COUNT(WS-TYPE-IDX)
+                   ADD TXN-AMOUNT TO WS-TYPE-AMOUNT(WS-TYPE-IDX)
+               END-IF
+           END-PERFORM
+
+           ADD 1 TO WS-GRAND-COUNT
+           ADD TXN-AMOUNT TO WS-GRAND-AMOUNT.
+
+       WRITE-CHANNEL-LINE.
+           MOVE WS-CHAN-COUNT(WS-CHAN-IDX) TO WS-DISPLAY-COUNT
+           MOVE WS-CHAN-AMOUNT(WS-CHAN-IDX) TO WS-DISPLAY-AMOUNT
+           STRING "CHANNEL=" WS-CHAN-CODE(WS-CHAN-IDX)
+                  " COUNT=" WS-DISPLAY-COUNT
+                  " AMOUNT=" WS-DISPLAY-AMOUNT
+               DELIMITED BY SIZE INTO SUMMARY-RPT-LINE
+           WRITE SUMMARY-RPT-LINE.
+
+       WRITE-TYPE-LINE.
+           MOVE WS-TYPE-COUNT(WS-TYPE-IDX) TO WS-DISPLAY-COUNT
+           MOVE WS-TYPE-AMOUNT(WS-TYPE-IDX) TO WS-DISPLAY-AMOUNT
+           STRING "TYPE=" WS-TYPE-CODE(WS-TYPE-IDX)
+                  " COUNT=" WS-DISPLAY-COUNT
+                  " AMOUNT=" WS-DISPLAY-AMOUNT
+               DELIMITED BY SIZE INTO SUMMARY-RPT-LINE
+           WRITE SUMMARY-RPT-LINE.
+
+       WRITE-GRAND-TOTAL-LINE.
+           MOVE WS-GRAND-COUNT TO WS-DISPLAY-COUNT
+           MOVE WS-GRAND-AMOUNT TO WS-DISPLAY-AMOUNT
+           STRING "GRAND TOTAL COUNT=" WS-DISPLAY-COUNT
+                  " AMOUNT=" WS-DISPLAY-AMOUNT
+               DELIMITED BY SIZE INTO SUMMARY-RPT-LINE
+           WRITE SUMMARY-RPT-LINE.
