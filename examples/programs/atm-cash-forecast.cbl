@@ -0,0 +1,151 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATMCASHF.
+
+      ****************************************************************
+      * WEEKLY ATM CASH-REPLENISHMENT FORECAST: reads a week's worth
+      * of historical ATM withdrawal transactions (TXN-ATM channel),
+      * identifying the machine by TXN-REFERENCE the way the terminal
+      * network stamps it there, and buckets each one by day-of-week
+      * to build an average demand pattern per machine. The coming
+      * week's forecast is that pattern's total, and any machine whose
+      * forecast clears WS-LOW-CASH-THRESHOLD is flagged so the
+      * cash-in-transit vendor gets a real order instead of the
+      * standing flat one.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-IN ASSIGN TO "TXNFILE"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+           SELECT FORECAST-RPT ASSIGN TO "ATMFCSTR"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-IN.
+       COPY "transaction.cpy".
+
+       FD  FORECAST-RPT.
+       01  FORECAST-RPT-LINE         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TXN-STATUS         PIC X(2).
+           88  WS-TXN-EOF            VALUE "10".
+       01  WS-RPT-STATUS         PIC X(2).
+
+       01  WS-INTEGER-TXN-DATE   PIC 9(9) COMP.
+       01  WS-DAY-OF-WEEK        PIC 9(1) COMP.
+
+      * one row per distinct ATM (identified by TXN-REFERENCE on an
+      * ATM-channel withdrawal), with a demand bucket for each of the
+      * 7 days of the cycle so a day-of-week pattern can be projected
+       01  WS-ATM-COUNT          PIC 9(4) COMP VALUE 0.
+       01  WS-ATM-TABLE OCCURS 200 TIMES INDEXED BY WS-ATM-IDX.
+           05  WS-ATM-ID             PIC X(20).
+           05  WS-ATM-DOW-BKT OCCURS 7 TIMES INDEXED BY WS-DOW-IDX.
+               10  WS-DOW-COUNT          PIC 9(7) COMP.
+               10  WS-DOW-AMOUNT         PIC S9(11)V99 COMP-3.
+
+       01  WS-FOUND-IDX          PIC 9(4) COMP.
+       01  WS-FORECAST-AMOUNT    PIC S9(11)V99 COMP-3.
+       01  WS-LOW-CASH-THRESHOLD PIC S9(11)V99 COMP-3 VALUE 50000.00.
+
+       01  WS-DISPLAY-AMOUNT     PIC -(10)9.99.
+       01  WS-ATMS-READ          PIC 9(7) COMP VALUE 0.
+       01  WS-ATMS-FLAGGED       PIC 9(7) COMP VALUE 0.
+       01  WS-ATMS-OVERFLOWED    PIC 9(7) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT TRANSACTION-IN
+
+           PERFORM UNTIL WS-TXN-EOF
+               READ TRANSACTION-IN
+                   AT END
+                       SET WS-TXN-EOF TO TRUE
+                   NOT AT END
+                       IF TXN-ATM AND TXN-WITHDRAWAL
+                           PERFORM ACCUMULATE-ATM-WITHDRAWAL
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE TRANSACTION-IN
+
+           OPEN OUTPUT FORECAST-RPT
+           PERFORM WRITE-FORECAST-LINE
+               VARYING WS-ATM-IDX FROM 1 BY 1 UNTIL WS-ATM-IDX >
+                   WS-ATM-COUNT
+           CLOSE FORECAST-RPT
+
+           DISPLAY "ATMCASHF: ATMS FORECAST  = " WS-ATM-COUNT
+           DISPLAY "ATMCASHF: ATMS FLAGGED   = " WS-ATMS-FLAGGED
+           DISPLAY "ATMCASHF: ATMS OVERFLOWED = " WS-ATMS-OVERFLOWED
+
+           GOBACK.
+
+       ACCUMULATE-ATM-WITHDRAWAL.
+           COMPUTE WS-INTEGER-TXN-DATE =
+                   FUNCTION INTEGER-OF-DATE(TXN-DATE)
+           COMPUTE WS-DAY-OF-WEEK =
+                   FUNCTION MOD(WS-INTEGER-TXN-DATE, 7) + 1
+
+           PERFORM FIND-OR-ADD-ATM
+
+           IF WS-FOUND-IDX > 0
+               ADD 1 TO WS-DOW-COUNT(WS-FOUND-IDX WS-DAY-OF-WEEK)
+               ADD TXN-AMOUNT
+                   TO WS-DOW-AMOUNT(WS-FOUND-IDX WS-DAY-OF-WEEK)
+           ELSE
+               ADD 1 TO WS-ATMS-OVERFLOWED
+           END-IF.
+
+       FIND-OR-ADD-ATM.
+           MOVE 0 TO WS-FOUND-IDX
+           PERFORM VARYING WS-ATM-IDX FROM 1 BY 1
+                   UNTIL WS-ATM-IDX > WS-ATM-COUNT
+               IF WS-ATM-ID(WS-ATM-IDX) = TXN-REFERENCE
+                   MOVE WS-ATM-IDX TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM
+
+           IF WS-FOUND-IDX = 0 AND WS-ATM-COUNT < 200
+               ADD 1 TO WS-ATM-COUNT
+               MOVE WS-ATM-COUNT TO WS-FOUND-IDX
+               MOVE TXN-REFERENCE TO WS-ATM-ID(WS-FOUND-IDX)
+               PERFORM VARYING WS-DOW-IDX FROM 1 BY 1
+                       UNTIL WS-DOW-IDX > 7
+                   MOVE 0 TO WS-DOW-COUNT(WS-FOUND-IDX WS-DOW-IDX)
+                   MOVE 0 TO WS-DOW-AMOUNT(WS-FOUND-IDX WS-DOW-IDX)
+               END-PERFORM
+           END-IF.
+
+      * the forecast for the coming week is the sum, across the 7
+      * day-of-week buckets, of that bucket's average historical
+      * withdrawal amount - a machine with 3 weeks of history on a
+      * heavy Friday will show that pattern instead of a flat average
+       WRITE-FORECAST-LINE.
+           MOVE 0 TO WS-FORECAST-AMOUNT
+           PERFORM VARYING WS-DOW-IDX FROM 1 BY 1 UNTIL WS-DOW-IDX > 7
+               IF WS-DOW-COUNT(WS-ATM-IDX WS-DOW-IDX) > 0
+                   COMPUTE WS-FORECAST-AMOUNT =
+                           WS-FORECAST-AMOUNT +
+                           WS-DOW-AMOUNT(WS-ATM-IDX WS-DOW-IDX) /
+                           WS-DOW-COUNT(WS-ATM-IDX WS-DOW-IDX)
+               END-IF
+           END-PERFORM
+
+           MOVE WS-FORECAST-AMOUNT TO WS-DISPLAY-AMOUNT
+           STRING "ATM=" WS-ATM-ID(WS-ATM-IDX)
+                  " WEEKLY-FORECAST=" WS-DISPLAY-AMOUNT
+               DELIMITED BY SIZE INTO FORECAST-RPT-LINE
+           WRITE FORECAST-RPT-LINE
+
+           IF WS-FORECAST-AMOUNT >= WS-LOW-CASH-THRESHOLD
+               ADD 1 TO WS-ATMS-FLAGGED
+               STRING "  ** LOW CASH RISK - REPLENISH BEFORE CYCLE **"
+                   DELIMITED BY SIZE INTO FORECAST-RPT-LINE
+               WRITE FORECAST-RPT-LINE
+           END-IF.
