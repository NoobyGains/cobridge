@@ -0,0 +1,85 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SWFTBLD.
+
+      ****************************************************************
+      * Translates a completed WIRE-TRANSFER-RECORD into a
+      * SWIFT-MT103-RECORD for transmission to the correspondent bank:
+      * maps WT-SENDER-INFO/WT-RECEIVER-INFO/WT-ORDERING-CUSTOMER/
+      * WT-BENEFICIARY into MT-ORDERING-CUST/MT-BENEFICIARY-CUST/
+      * MT-TEXT-BLOCK, and computes MT-CHECKSUM over the message.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CHECKSUM-ACCUM     PIC 9(12) COMP.
+
+       LINKAGE SECTION.
+       COPY "wire-transfer.cpy".
+       COPY "swift-mt103.cpy".
+       01  LS-RETURN-CODE        PIC 9(2).
+       COPY "retcodes.cpy".
+
+       PROCEDURE DIVISION USING WIRE-TRANSFER-RECORD
+                                SWIFT-MT103-RECORD
+                                LS-RETURN-CODE.
+
+       MAIN-LOGIC.
+           SET RC-SUCCESS TO TRUE
+           INITIALIZE SWIFT-MT103-RECORD
+
+           IF WT-OFAC-CHECKED NOT = "Y"
+               SET RC-INVALID-INPUT TO TRUE
+               GOBACK
+           END-IF
+
+           IF WT-SANCTION-FLAG = "Y"
+               SET RC-DECLINED TO TRUE
+               GOBACK
+           END-IF
+
+           MOVE "F"           TO MT-APP-ID
+           MOVE "01"          TO MT-SERVICE-ID
+           MOVE "103"         TO MT-MSG-TYPE
+           MOVE "I"           TO MT-IO-IDENTIFIER
+           MOVE WT-SENDER-BIC    TO MT-LT-ADDR
+           MOVE WT-RECEIVER-BIC  TO MT-DEST-ADDR
+           MOVE WT-MSG-PRIORITY  TO MT-PRIORITY
+
+           MOVE WT-SENDER-REF    TO MT-SENDER-REFERENCE
+           MOVE WT-MSG-REF-NO    TO MT-MSG-USER-REF
+           MOVE WT-VALUE-DATE(3:6) TO MT-VALUE-DATE
+           MOVE WT-CURRENCY-CODE TO MT-CURRENCY
+           MOVE WT-AMOUNT        TO MT-INTERBANK-AMOUNT
+           MOVE WT-AMOUNT        TO MT-INSTRUCTED-AMT
+           MOVE WT-EXCHANGE-RATE TO MT-EXCHANGE-RATE
+           MOVE WT-CHARGES       TO MT-DETAILS-CHARGES
+           MOVE WT-CHARGE-AMOUNT TO MT-CHRG-AMOUNT
+
+           MOVE WT-ORD-ACCT-NO   TO MT-ORD-ACCOUNT
+           MOVE WT-ORD-NAME      TO MT-ORD-NAME
+           MOVE WT-ORD-ADDR1     TO MT-ORD-ADDR-LINE1
+           MOVE WT-ORD-ADDR2     TO MT-ORD-ADDR-LINE2
+
+           MOVE WT-BEN-ACCT-NO   TO MT-BENE-ACCOUNT
+           MOVE WT-BEN-NAME      TO MT-BENE-NAME
+           MOVE WT-BEN-ADDR1     TO MT-BENE-ADDR-LINE1
+           MOVE WT-BEN-ADDR2     TO MT-BENE-ADDR-LINE2
+
+           MOVE WT-INTER-BIC     TO MT-INTER-BIC
+           MOVE WT-INTER-NAME    TO MT-INTER-NAME
+
+           MOVE WT-REMIT-INFO    TO MT-REMIT-INFO
+           MOVE WT-SENDER-REF    TO MT-MSG-REF
+           MOVE "N"              TO MT-POSSIBLE-DUP
+
+           PERFORM COMPUTE-CHECKSUM
+
+           GOBACK.
+
+       COMPUTE-CHECKSUM.
+           COMPUTE WS-CHECKSUM-ACCUM =
+               FUNCTION MOD(
+                   (MT-INTERBANK-AMOUNT * 31) + MT-VALUE-DATE
+                   , 999999999999)
+           MOVE WS-CHECKSUM-ACCUM TO MT-CHECKSUM.
