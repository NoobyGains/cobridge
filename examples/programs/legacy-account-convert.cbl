@@ -0,0 +1,157 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FLRCONV.
+
+      ****************************************************************
+      * ONE-TIME (AND REPEATABLE) CONVERSION: maps the legacy
+      * FILLER-HEAVY-RECORD extract (copybook FLRHEAVY) into today's
+      * ACCOUNT-RECORD layout, defaulting the balance-split, interest
+      * and signatory groups the old format never carried, so any
+      * stray source feeds still in that format can finally be
+      * retired. Records that fail to map cleanly (blank/zero account
+      * number, non-numeric dates, unrecognized FH-STATUS) are written
+      * to an exceptions list instead of the converted output.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEGACY-IN ASSIGN TO "FLRHVYIN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-LEGACY-STATUS.
+           SELECT ACCOUNT-OUT ASSIGN TO "ACCTCONV"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCT-STATUS.
+           SELECT EXCEPTION-RPT ASSIGN TO "FLRCVEXC"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LEGACY-IN.
+       COPY "filler-heavy.cpy".
+
+       FD  ACCOUNT-OUT.
+       01  ACCOUNT-OUT-RECORD        PIC X(600).
+
+       FD  EXCEPTION-RPT.
+       01  EXCEPTION-RPT-LINE        PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LEGACY-STATUS      PIC X(2).
+           88  WS-LEGACY-EOF         VALUE "10".
+       01  WS-ACCT-STATUS        PIC X(2).
+       01  WS-EXC-STATUS         PIC X(2).
+
+       COPY "account.cpy".
+
+       01  WS-RECORDS-READ       PIC 9(9) COMP VALUE 0.
+       01  WS-RECORDS-CONVERTED  PIC 9(9) COMP VALUE 0.
+       01  WS-RECORDS-REJECTED   PIC 9(9) COMP VALUE 0.
+       01  WS-VALID-FLAG         PIC X(1).
+           88  WS-RECORD-VALID       VALUE "Y".
+       01  WS-REJECT-REASON      PIC X(40).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT LEGACY-IN
+           OPEN OUTPUT ACCOUNT-OUT
+           OPEN OUTPUT EXCEPTION-RPT
+
+           PERFORM UNTIL WS-LEGACY-EOF
+               READ LEGACY-IN
+                   AT END
+                       SET WS-LEGACY-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+                       PERFORM CONVERT-ONE-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE LEGACY-IN
+           CLOSE ACCOUNT-OUT
+           CLOSE EXCEPTION-RPT
+
+           DISPLAY "FLRCONV: RECORDS READ      = " WS-RECORDS-READ
+           DISPLAY "FLRCONV: RECORDS CONVERTED = " WS-RECORDS-CONVERTED
+           DISPLAY "FLRCONV: RECORDS REJECTED  = " WS-RECORDS-REJECTED
+
+           GOBACK.
+
+       CONVERT-ONE-RECORD.
+           PERFORM VALIDATE-LEGACY-RECORD
+
+           IF WS-RECORD-VALID
+               PERFORM MAP-TO-ACCOUNT-RECORD
+               MOVE ACCOUNT-RECORD TO ACCOUNT-OUT-RECORD
+               WRITE ACCOUNT-OUT-RECORD
+               ADD 1 TO WS-RECORDS-CONVERTED
+           ELSE
+               PERFORM WRITE-EXCEPTION-LINE
+               ADD 1 TO WS-RECORDS-REJECTED
+           END-IF.
+
+       VALIDATE-LEGACY-RECORD.
+           MOVE "Y" TO WS-VALID-FLAG
+           MOVE SPACES TO WS-REJECT-REASON
+
+           IF FH-ACCOUNT-NO = 0
+               MOVE "N" TO WS-VALID-FLAG
+               MOVE "MISSING FH-ACCOUNT-NO" TO WS-REJECT-REASON
+           END-IF
+
+           IF WS-RECORD-VALID
+               IF FH-STATUS NOT = "A" AND FH-STATUS NOT = "C"
+                       AND FH-STATUS NOT = "D"
+                   MOVE "N" TO WS-VALID-FLAG
+                   MOVE "UNRECOGNIZED FH-STATUS" TO WS-REJECT-REASON
+               END-IF
+           END-IF
+
+           IF WS-RECORD-VALID
+               IF FH-OPEN-DATE NOT NUMERIC OR FH-OPEN-DATE = 0
+                   MOVE "N" TO WS-VALID-FLAG
+                   MOVE "INVALID FH-OPEN-DATE" TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+       MAP-TO-ACCOUNT-RECORD.
+           INITIALIZE ACCOUNT-RECORD
+           MOVE FH-ACCOUNT-NO TO ACCT-NUMBER
+           MOVE "CK" TO ACCT-TYPE
+           MOVE 0 TO ACCT-OWNER-ID
+           MOVE FH-BALANCE TO ACCT-CURRENT-BAL
+           MOVE FH-BALANCE TO ACCT-AVAILABLE-BAL
+           MOVE 0 TO ACCT-PENDING-BAL
+           MOVE 0 TO ACCT-INT-RATE
+           MOVE 0 TO ACCT-INT-ACCRUED
+           MOVE 0 TO ACCT-INT-YTD
+           MOVE FH-OPEN-DATE TO ACCT-OPEN-DATE
+           MOVE FH-CLOSE-DATE TO ACCT-CLOSE-DATE
+           MOVE FH-LAST-ACTIVITY TO ACCT-LAST-TXN-DATE
+           MOVE 0 TO ACCT-NUM-SIGNERS
+           IF FH-STATUS = "C"
+               SET ACCT-CLOSED TO TRUE
+           ELSE
+               SET ACCT-OPEN TO TRUE
+           END-IF
+           MOVE "N" TO ACCT-HOLD-FLAG
+           MOVE SPACES TO ACCT-HOLD-REASON-CODE
+           MOVE 0 TO ACCT-HOLD-PLACED-BY
+           MOVE 0 TO ACCT-HOLD-PLACED-DATE
+           MOVE 0 TO ACCT-HOLD-EXPIRE-DATE
+           MOVE "N" TO ACCT-FREEZE-FLAG
+           MOVE SPACES TO ACCT-FREEZE-REASON-CODE
+           MOVE 0 TO ACCT-FREEZE-PLACED-BY
+           MOVE 0 TO ACCT-FREEZE-PLACED-DATE
+           MOVE 0 TO ACCT-FREEZE-EXPIRE-DATE
+           IF FH-STATUS = "D"
+               MOVE "Y" TO ACCT-DORMANT-FLAG
+           ELSE
+               MOVE "N" TO ACCT-DORMANT-FLAG
+           END-IF.
+
+       WRITE-EXCEPTION-LINE.
+           STRING "LEGACY ACCOUNT=" FH-ACCOUNT-NO
+                  " NAME=" FH-NAME
+                  " REASON=" WS-REJECT-REASON
+               DELIMITED BY SIZE INTO EXCEPTION-RPT-LINE
+           WRITE EXCEPTION-RPT-LINE.
