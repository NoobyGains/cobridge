@@ -0,0 +1,236 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CDMATUR.
+
+      ****************************************************************
+      * NIGHTLY BATCH: finds every ACCT-CD account whose
+      * CD-MATURITY-DATE is today, and either auto-renews it for
+      * another CD-TERM-MONTHS or closes it and pays out the balance,
+      * per CD-RENEWAL-INSTRUCTION - posting the appropriate
+      * TRANSACTION-RECORD either way - instead of CDs sitting there
+      * indefinitely like a regular savings account once they mature.
+      * Checkpoints every CKPT-INTERVAL accounts so a job that abends
+      * partway through can restart from CKPT-LAST-KEY instead of
+      * reprocessing maturities already handled.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+           SELECT CD-POST-OUT ASSIGN TO "CDPOST"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CD-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CDMCKPT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS CKPT-JOB-NAME
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+       COPY "account.cpy".
+
+       FD  CD-POST-OUT.
+       COPY "transaction.cpy".
+
+       FD  CHECKPOINT-FILE.
+       COPY "checkpoint.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-FILE-STATUS   PIC X(2).
+           88  WS-ACCT-OK            VALUE "00".
+           88  WS-ACCT-EOF           VALUE "10".
+       01  WS-CD-FILE-STATUS     PIC X(2).
+       01  WS-CKPT-FILE-STATUS   PIC X(2).
+           88  WS-CKPT-OK            VALUE "00".
+           88  WS-CKPT-NOT-FOUND     VALUE "23", "35".
+
+       01  WS-RUN-DATE            PIC 9(8).
+       01  WS-RESTART-PARM        PIC X(8).
+       01  WS-RESTARTING          PIC X(1) VALUE "N".
+           88  WS-IS-RESTART          VALUE "Y".
+       01  WS-CKPT-INTERVAL       PIC 9(5) COMP VALUE 500.
+       01  WS-SINCE-LAST-CKPT     PIC 9(5) COMP VALUE 0.
+
+       01  WS-ACCOUNTS-READ       PIC 9(9) COMP VALUE 0.
+       01  WS-CDS-RENEWED         PIC 9(9) COMP VALUE 0.
+       01  WS-CDS-CLOSED          PIC 9(9) COMP VALUE 0.
+       01  WS-CD-SEQ              PIC 9(8) VALUE 0.
+
+      * month-add arithmetic for extending CD-MATURITY-DATE by
+      * CD-TERM-MONTHS: split YYYYMMDD into parts, add the term in
+      * whole months, and reassemble - same day-of-month is kept
+       01  WS-CD-YEAR             PIC 9(4).
+       01  WS-CD-MONTH            PIC 9(2).
+       01  WS-CD-DAY              PIC 9(2).
+       01  WS-CD-TOTAL-MONTHS     PIC 9(7).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RESTART-PARM FROM COMMAND-LINE
+
+           OPEN I-O ACCOUNT-MASTER
+           OPEN EXTEND CD-POST-OUT
+           IF WS-CD-FILE-STATUS = "35"
+               OPEN OUTPUT CD-POST-OUT
+           END-IF
+           PERFORM OPEN-CHECKPOINT-FILE
+           PERFORM LOAD-CHECKPOINT
+
+           IF WS-IS-RESTART
+               START ACCOUNT-MASTER KEY > ACCT-NUMBER
+                   INVALID KEY
+                       SET WS-ACCT-EOF TO TRUE
+               END-START
+           END-IF
+
+           PERFORM UNTIL WS-ACCT-EOF
+               READ ACCOUNT-MASTER NEXT RECORD
+                   AT END
+                       SET WS-ACCT-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-ACCOUNTS-READ
+                       PERFORM PROCESS-ONE-ACCOUNT
+                       PERFORM CHECKPOINT-IF-DUE
+               END-READ
+           END-PERFORM
+
+           CLOSE ACCOUNT-MASTER
+           CLOSE CD-POST-OUT
+           PERFORM CLEAR-CHECKPOINT
+           CLOSE CHECKPOINT-FILE
+
+           DISPLAY "CDMATUR: ACCOUNTS READ  = " WS-ACCOUNTS-READ
+           DISPLAY "CDMATUR: CDS RENEWED    = " WS-CDS-RENEWED
+           DISPLAY "CDMATUR: CDS CLOSED     = " WS-CDS-CLOSED
+
+           GOBACK.
+
+       OPEN-CHECKPOINT-FILE.
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CKPT-NOT-FOUND
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+
+       LOAD-CHECKPOINT.
+           MOVE "CDMATUR" TO CKPT-JOB-NAME
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF WS-RESTART-PARM = "RESTART"
+                       SET WS-IS-RESTART TO TRUE
+                       MOVE CKPT-LAST-KEY TO ACCT-NUMBER
+                       MOVE CKPT-RECORDS-READ TO WS-ACCOUNTS-READ
+                       MOVE CKPT-RECORDS-PROCESSED
+                           TO WS-CDS-RENEWED
+                   END-IF
+           END-READ.
+
+       CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-SINCE-LAST-CKPT
+           IF WS-SINCE-LAST-CKPT >= WS-CKPT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+               MOVE 0 TO WS-SINCE-LAST-CKPT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE ACCT-NUMBER TO CKPT-LAST-KEY
+           MOVE WS-ACCOUNTS-READ TO CKPT-RECORDS-READ
+           MOVE WS-CDS-RENEWED TO CKPT-RECORDS-PROCESSED
+           MOVE WS-RUN-DATE TO CKPT-RUN-DATE
+           ACCEPT CKPT-RUN-TIME FROM TIME
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   WRITE CHECKPOINT-RECORD
+           END-REWRITE.
+
+       CLEAR-CHECKPOINT.
+           MOVE "CDMATUR" TO CKPT-JOB-NAME
+           DELETE CHECKPOINT-FILE RECORD
+               INVALID KEY
+                   CONTINUE
+           END-DELETE.
+
+       PROCESS-ONE-ACCOUNT.
+           IF ACCT-CD AND CD-MATURITY-DATE = WS-RUN-DATE
+               IF CD-CLOSE-OUT
+                   PERFORM CLOSE-MATURED-CD
+               ELSE
+                   PERFORM RENEW-MATURED-CD
+               END-IF
+           END-IF.
+
+       RENEW-MATURED-CD.
+           MOVE CD-MATURITY-DATE(1:4) TO WS-CD-YEAR
+           MOVE CD-MATURITY-DATE(5:2) TO WS-CD-MONTH
+           MOVE CD-MATURITY-DATE(7:2) TO WS-CD-DAY
+           COMPUTE WS-CD-TOTAL-MONTHS =
+                   (WS-CD-YEAR * 12) + WS-CD-MONTH - 1 + CD-TERM-MONTHS
+           COMPUTE WS-CD-YEAR = WS-CD-TOTAL-MONTHS / 12
+           COMPUTE WS-CD-MONTH =
+                   WS-CD-TOTAL-MONTHS - (WS-CD-YEAR * 12) + 1
+           STRING WS-CD-YEAR WS-CD-MONTH WS-CD-DAY
+               DELIMITED BY SIZE INTO CD-MATURITY-DATE
+
+           PERFORM WRITE-CD-TRANSACTION
+
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY "CDMATUR: REWRITE FAILED FOR "
+                           ACCT-NUMBER
+           END-REWRITE
+
+           ADD 1 TO WS-CDS-RENEWED.
+
+       CLOSE-MATURED-CD.
+           MOVE ACCT-CURRENT-BAL TO TXN-AMOUNT
+           SET ACCT-CLOSED TO TRUE
+           MOVE WS-RUN-DATE TO ACCT-CLOSE-DATE
+
+           PERFORM WRITE-CD-TRANSACTION
+
+           MOVE 0 TO ACCT-CURRENT-BAL
+           MOVE 0 TO ACCT-AVAILABLE-BAL
+
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY "CDMATUR: REWRITE FAILED FOR "
+                           ACCT-NUMBER
+           END-REWRITE
+
+           ADD 1 TO WS-CDS-CLOSED.
+
+       WRITE-CD-TRANSACTION.
+           ADD 1 TO WS-CD-SEQ
+           STRING ACCT-NUMBER WS-CD-SEQ
+               DELIMITED BY SIZE INTO TXN-ID
+           MOVE WS-RUN-DATE TO TXN-DATE
+           ACCEPT TXN-TIME FROM TIME
+           MOVE ACCT-CURRENT-BAL TO TXN-BALANCE-BEFORE
+           MOVE ACCT-NUMBER TO TXN-FROM-ACCOUNT
+           MOVE SPACES TO TXN-TO-ACCOUNT
+           MOVE SPACES TO TXN-REFERENCE
+           SET TXN-BRANCH TO TRUE
+           SET TXN-COMPLETED TO TRUE
+
+           IF CD-CLOSE-OUT
+               SET TXN-WITHDRAWAL TO TRUE
+               MOVE 0 TO TXN-BALANCE-AFTER
+               MOVE "CD MATURED - CLOSED AND PAID OUT"
+                   TO TXN-DESCRIPTION
+           ELSE
+               SET TXN-PAYMENT TO TRUE
+               MOVE 0 TO TXN-AMOUNT
+               MOVE ACCT-CURRENT-BAL TO TXN-BALANCE-AFTER
+               MOVE "CD AUTO-RENEWED" TO TXN-DESCRIPTION
+           END-IF
+
+           WRITE TRANSACTION-RECORD.
