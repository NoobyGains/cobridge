@@ -0,0 +1,193 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTPRGE.
+
+      ****************************************************************
+      * GDPR/CCPA RETENTION BATCH: for every CUST-INACTIVE customer
+      * with no open accounts (CUST-NUM-ACCOUNTS = 0) who has been on
+      * file longer than the retention period, anonymizes
+      * CUST-SSN/CUST-EMAIL/CUST-PHONE/CUST-ADDRESS while retaining
+      * CUST-ACCOUNT-SUMMARY for regulatory history, and logs each
+      * purge to PURGE-RPT so compliance has a record of what was
+      * anonymized and when.
+      * Checkpoints every CKPT-INTERVAL customers so a job that
+      * abends partway through can restart from CKPT-LAST-KEY instead
+      * of rescanning the whole customer master.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-FILE-STATUS.
+           SELECT PURGE-RPT ASSIGN TO "PURGERPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "PRGCKPT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS CKPT-JOB-NAME
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+       COPY "customer.cpy".
+
+       FD  PURGE-RPT.
+       01  PURGE-RPT-LINE             PIC X(132).
+
+       FD  CHECKPOINT-FILE.
+       COPY "checkpoint.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-FILE-STATUS   PIC X(2).
+           88  WS-CUST-OK            VALUE "00".
+           88  WS-CUST-EOF           VALUE "10".
+       01  WS-RPT-FILE-STATUS    PIC X(2).
+       01  WS-CKPT-FILE-STATUS   PIC X(2).
+           88  WS-CKPT-OK            VALUE "00".
+           88  WS-CKPT-NOT-FOUND     VALUE "23", "35".
+
+       01  WS-RUN-DATE            PIC 9(8).
+       01  WS-RESTART-PARM        PIC X(8).
+       01  WS-RESTARTING          PIC X(1) VALUE "N".
+           88  WS-IS-RESTART          VALUE "Y".
+       01  WS-CKPT-INTERVAL       PIC 9(5) COMP VALUE 500.
+       01  WS-SINCE-LAST-CKPT     PIC 9(5) COMP VALUE 0.
+
+       01  WS-CUSTOMERS-READ      PIC 9(9) COMP VALUE 0.
+       01  WS-CUSTOMERS-PURGED    PIC 9(9) COMP VALUE 0.
+
+      * retention period a closed/inactive customer's record must
+      * age past before personal data is anonymized
+       01  WS-RETENTION-DAYS      PIC 9(5) VALUE 2555.
+       01  WS-INTEGER-RUN-DATE    PIC 9(9) COMP.
+       01  WS-INTEGER-SINCE-DATE  PIC 9(9) COMP.
+       01  WS-DAYS-ON-FILE        PIC S9(9) COMP.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RESTART-PARM FROM COMMAND-LINE
+           COMPUTE WS-INTEGER-RUN-DATE =
+                   FUNCTION INTEGER-OF-DATE(WS-RUN-DATE)
+
+           OPEN I-O CUSTOMER-MASTER
+           OPEN EXTEND PURGE-RPT
+           IF WS-RPT-FILE-STATUS = "35"
+               OPEN OUTPUT PURGE-RPT
+           END-IF
+           PERFORM OPEN-CHECKPOINT-FILE
+           PERFORM LOAD-CHECKPOINT
+
+           IF WS-IS-RESTART
+               START CUSTOMER-MASTER KEY > CUST-ID
+                   INVALID KEY
+                       SET WS-CUST-EOF TO TRUE
+               END-START
+           END-IF
+
+           PERFORM UNTIL WS-CUST-EOF
+               READ CUSTOMER-MASTER NEXT RECORD
+                   AT END
+                       SET WS-CUST-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-CUSTOMERS-READ
+                       PERFORM CHECK-PURGE-ELIGIBILITY
+                       PERFORM CHECKPOINT-IF-DUE
+               END-READ
+           END-PERFORM
+
+           CLOSE CUSTOMER-MASTER
+           CLOSE PURGE-RPT
+           PERFORM CLEAR-CHECKPOINT
+           CLOSE CHECKPOINT-FILE
+
+           DISPLAY "CUSTPRGE: CUSTOMERS READ   = " WS-CUSTOMERS-READ
+           DISPLAY "CUSTPRGE: CUSTOMERS PURGED = " WS-CUSTOMERS-PURGED
+
+           GOBACK.
+
+       OPEN-CHECKPOINT-FILE.
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CKPT-NOT-FOUND
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+
+       LOAD-CHECKPOINT.
+           MOVE "CUSTPRGE" TO CKPT-JOB-NAME
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF WS-RESTART-PARM = "RESTART"
+                       SET WS-IS-RESTART TO TRUE
+                       MOVE CKPT-LAST-KEY TO CUST-ID
+                       MOVE CKPT-RECORDS-READ TO WS-CUSTOMERS-READ
+                       MOVE CKPT-RECORDS-PROCESSED
+                           TO WS-CUSTOMERS-PURGED
+                   END-IF
+           END-READ.
+
+       CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-SINCE-LAST-CKPT
+           IF WS-SINCE-LAST-CKPT >= WS-CKPT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+               MOVE 0 TO WS-SINCE-LAST-CKPT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE CUST-ID TO CKPT-LAST-KEY
+           MOVE WS-CUSTOMERS-READ TO CKPT-RECORDS-READ
+           MOVE WS-CUSTOMERS-PURGED TO CKPT-RECORDS-PROCESSED
+           MOVE WS-RUN-DATE TO CKPT-RUN-DATE
+           ACCEPT CKPT-RUN-TIME FROM TIME
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   WRITE CHECKPOINT-RECORD
+           END-REWRITE.
+
+       CLEAR-CHECKPOINT.
+           MOVE "CUSTPRGE" TO CKPT-JOB-NAME
+           DELETE CHECKPOINT-FILE RECORD
+               INVALID KEY
+                   CONTINUE
+           END-DELETE.
+
+       CHECK-PURGE-ELIGIBILITY.
+           IF CUST-INACTIVE AND CUST-NUM-ACCOUNTS = 0
+               COMPUTE WS-INTEGER-SINCE-DATE =
+                       FUNCTION INTEGER-OF-DATE(CUST-SINCE-DATE)
+               COMPUTE WS-DAYS-ON-FILE =
+                       WS-INTEGER-RUN-DATE - WS-INTEGER-SINCE-DATE
+               IF WS-DAYS-ON-FILE > WS-RETENTION-DAYS
+                   PERFORM ANONYMIZE-CUSTOMER
+               END-IF
+           END-IF.
+
+       ANONYMIZE-CUSTOMER.
+           MOVE "XXXXXXXXXXX" TO CUST-SSN
+           MOVE "ANONYMIZED@PURGED.INVALID" TO CUST-EMAIL
+           MOVE "XXXXXXXXXXXXXXX" TO CUST-PHONE
+           MOVE "ANONYMIZED" TO CUST-STREET
+           MOVE "ANONYMIZED" TO CUST-CITY
+           MOVE "XX" TO CUST-STATE
+           MOVE "XXXXXXXXXX" TO CUST-ZIP
+
+           REWRITE CUSTOMER-RECORD
+               INVALID KEY
+                   DISPLAY "CUSTPRGE: REWRITE FAILED FOR "
+                           CUST-ID
+           END-REWRITE
+
+           STRING "PURGED CUST=" CUST-ID
+                  " RUN-DATE=" WS-RUN-DATE
+                  " REASON=RETENTION-PERIOD-EXPIRED"
+               DELIMITED BY SIZE INTO PURGE-RPT-LINE
+           WRITE PURGE-RPT-LINE
+
+           ADD 1 TO WS-CUSTOMERS-PURGED.
