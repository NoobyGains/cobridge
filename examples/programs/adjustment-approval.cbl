@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADJCHECK.
+
+      ****************************************************************
+      * CHECKER SIDE of the two-person adjustment approval workflow: a
+      * second, different employee approves or rejects a pending
+      * adjustment. Approval builds the TXN-ADJUSTMENT transaction and
+      * posts it through TXNPOST (which itself refuses an adjustment
+      * with no checker, or with maker = checker); rejection just
+      * closes out the queue entry. Either way the queue entry is
+      * marked so it cannot be actioned twice.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PENDING-ADJUSTMENTS ASSIGN TO "PENDADJ"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS PADJ-ADJUSTMENT-ID
+               FILE STATUS IS WS-PADJ-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PENDING-ADJUSTMENTS.
+       COPY "pending-adjustment.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-PADJ-FILE-STATUS   PIC X(2).
+           88  WS-PADJ-OK            VALUE "00".
+       01  WS-RUN-DATE            PIC 9(8).
+       01  WS-TXN-RETURN-CODE     PIC 9(2).
+
+       COPY "transaction.cpy".
+
+       LINKAGE SECTION.
+       01  LS-ADJUSTMENT-ID       PIC X(20).
+       01  LS-CHECKER-ID          PIC 9(8).
+       01  LS-DECISION            PIC X(1).
+           88  LS-APPROVE             VALUE "A".
+           88  LS-REJECT              VALUE "R".
+       01  LS-RETURN-CODE         PIC 9(2).
+       COPY "retcodes.cpy".
+
+       PROCEDURE DIVISION USING LS-ADJUSTMENT-ID
+                                LS-CHECKER-ID
+                                LS-DECISION
+                                LS-RETURN-CODE.
+
+       MAIN-LOGIC.
+           SET RC-SUCCESS TO TRUE
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           OPEN I-O PENDING-ADJUSTMENTS
+
+           MOVE LS-ADJUSTMENT-ID TO PADJ-ADJUSTMENT-ID
+           READ PENDING-ADJUSTMENTS
+               INVALID KEY
+                   SET RC-NOT-FOUND TO TRUE
+           END-READ
+
+           IF RC-SUCCESS AND NOT PADJ-PENDING
+               SET RC-INVALID-INPUT TO TRUE
+           END-IF
+
+           IF RC-SUCCESS AND LS-CHECKER-ID = PADJ-MAKER-ID
+               SET RC-INVALID-INPUT TO TRUE
+           END-IF
+
+           IF RC-SUCCESS
+               IF LS-APPROVE
+                   PERFORM APPROVE-ADJUSTMENT
+               ELSE
+                   IF LS-REJECT
+                       PERFORM REJECT-ADJUSTMENT
+                   ELSE
+                       SET RC-INVALID-INPUT TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+
+           CLOSE PENDING-ADJUSTMENTS
+
+           GOBACK.
+
+       APPROVE-ADJUSTMENT.
+           MOVE LS-CHECKER-ID TO PADJ-CHECKER-ID
+           MOVE WS-RUN-DATE TO PADJ-CHECKER-DATE
+
+           INITIALIZE TRANSACTION-RECORD
+           MOVE PADJ-ADJUSTMENT-ID TO TXN-ID
+           ACCEPT TXN-DATE FROM DATE YYYYMMDD
+           ACCEPT TXN-TIME FROM TIME
+           MOVE TXN-DATE TO TXN-EFFECTIVE-DATE
+           SET TXN-ADJUSTMENT TO TRUE
+           MOVE PADJ-ACCOUNT-NUMBER TO TXN-FROM-ACCOUNT
+           MOVE PADJ-AMOUNT TO TXN-AMOUNT
+           MOVE PADJ-REASON TO TXN-DESCRIPTION
+           MOVE PADJ-MAKER-ID TO TXN-MAKER-ID
+           MOVE LS-CHECKER-ID TO TXN-CHECKER-ID
+           SET TXN-BRANCH TO TRUE
+           SET TXN-PENDING TO TRUE
+
+           CALL "TXNPOST" USING TRANSACTION-RECORD WS-TXN-RETURN-CODE
+
+           IF WS-TXN-RETURN-CODE = 0
+               SET PADJ-POSTED TO TRUE
+           ELSE
+               SET RC-DECLINED TO TRUE
+           END-IF
+
+           REWRITE PENDING-ADJUSTMENT-RECORD
+               INVALID KEY
+                   SET RC-SYSTEM-ERROR TO TRUE
+           END-REWRITE.
+
+       REJECT-ADJUSTMENT.
+           MOVE LS-CHECKER-ID TO PADJ-CHECKER-ID
+           MOVE WS-RUN-DATE TO PADJ-CHECKER-DATE
+           SET PADJ-REJECTED TO TRUE
+           REWRITE PENDING-ADJUSTMENT-RECORD
+               INVALID KEY
+                   SET RC-SYSTEM-ERROR TO TRUE
+           END-REWRITE.
