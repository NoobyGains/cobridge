@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYCALC.
+
+      ****************************************************************
+      * BIWEEKLY PAYROLL RUN: compute PR-GROSS-PAY from salary or
+      * hours worked, apply tax and benefit deductions into
+      * PR-TOTAL-DEDUCTIONS, derive PR-NET-PAY, and roll each
+      * PR-YTD-* accumulator forward.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-IN ASSIGN TO "PAYRMAST"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PR-STATUS.
+           SELECT PAYROLL-OUT ASSIGN TO "PAYRMASU"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL-IN.
+       COPY "payroll-record.cpy".
+
+       FD  PAYROLL-OUT.
+       01  PAYROLL-OUT-RECORD        PIC X(600).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PR-STATUS          PIC X(2).
+           88  WS-PR-EOF             VALUE "10".
+       01  WS-OUT-STATUS         PIC X(2).
+
+       01  WS-OT-PAY             PIC S9(9)V99 COMP-3.
+       01  WS-EMPLOYEES-PAID     PIC 9(9) COMP VALUE 0.
+
+      * FICA/OASDI and Medicare rates below are the flat statutory
+      * withholding percentages this shop has always coded inline
+      * rather than driving them from a rate table.
+       01  WS-FED-TAX-RATE       PIC 9V9999 VALUE 0.2200.
+       01  WS-STATE-TAX-RATE     PIC 9V9999 VALUE 0.0500.
+       01  WS-LOCAL-TAX-RATE     PIC 9V9999 VALUE 0.0100.
+       01  WS-FICA-SS-RATE       PIC 9V9999 VALUE 0.0620.
+       01  WS-FICA-MED-RATE      PIC 9V9999 VALUE 0.0145.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT PAYROLL-IN
+           OPEN OUTPUT PAYROLL-OUT
+
+           PERFORM UNTIL WS-PR-EOF
+               READ PAYROLL-IN
+                   AT END
+                       SET WS-PR-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-EMPLOYEES-PAID
+                       PERFORM CALCULATE-GROSS-TO-NET
+               END-READ
+           END-PERFORM
+
+           CLOSE PAYROLL-IN
+           CLOSE PAYROLL-OUT
+
+           DISPLAY "PAYCALC: EMPLOYEES PAID = " WS-EMPLOYEES-PAID
+
+           GOBACK.
+
+       CALCULATE-GROSS-TO-NET.
+           IF PR-HOURLY-RATE > 0
+               COMPUTE WS-OT-PAY ROUNDED =
+                   PR-OT-HOURS * PR-OT-RATE
+               COMPUTE PR-GROSS-PAY ROUNDED =
+                   (PR-REGULAR-HOURS * PR-HOURLY-RATE) + WS-OT-PAY
+           ELSE
+               COMPUTE PR-GROSS-PAY ROUNDED = PR-BASE-SALARY / 26
+           END-IF
+
+           COMPUTE PR-FED-TAX ROUNDED = PR-GROSS-PAY * WS-FED-TAX-RATE
+           COMPUTE PR-STATE-TAX ROUNDED =
+               PR-GROSS-PAY * WS-STATE-TAX-RATE
+           COMPUTE PR-LOCAL-TAX ROUNDED =
+               PR-GROSS-PAY * WS-LOCAL-TAX-RATE
+           COMPUTE PR-FICA-SS ROUNDED =
+               PR-GROSS-PAY * WS-FICA-SS-RATE
+           COMPUTE PR-FICA-MED ROUNDED =
+               PR-GROSS-PAY * WS-FICA-MED-RATE
+
+           COMPUTE PR-TOTAL-DEDUCTIONS ROUNDED =
+               PR-FED-TAX + PR-STATE-TAX + PR-LOCAL-TAX
+               + PR-FICA-SS + PR-FICA-MED + PR-401K-AMOUNT
+               + PR-HEALTH-INS + PR-DENTAL-INS + PR-VISION-INS
+               + PR-LIFE-INS + PR-HSA-AMOUNT + PR-UNION-DUES
+               + PR-GARNISHMENT + PR-OTHER-DEDUCT
+
+           COMPUTE PR-NET-PAY ROUNDED =
+               PR-GROSS-PAY - PR-TOTAL-DEDUCTIONS
+
+           ADD PR-GROSS-PAY TO PR-YTD-GROSS
+           ADD PR-FED-TAX TO PR-YTD-FED-TAX
+           ADD PR-STATE-TAX TO PR-YTD-STATE-TAX
+           ADD PR-FICA-SS TO PR-YTD-FICA-SS
+           ADD PR-FICA-MED TO PR-YTD-FICA-MED
+           ADD PR-401K-AMOUNT TO PR-YTD-401K
+           ADD PR-NET-PAY TO PR-YTD-NET-PAY
+
+           MOVE PAYROLL-MASTER-RECORD TO PAYROLL-OUT-RECORD
+           WRITE PAYROLL-OUT-RECORD.
