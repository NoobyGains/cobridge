@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BALEXTR.
+
+      ****************************************************************
+      * NIGHTLY BATCH: read the account/customer extract file, call
+      * CUSTLKUP and BALCHECK for each row, and write a combined
+      * "all balances as of EOD" report for reconciliation.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACT-IN ASSIGN TO "EXTRIN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+           SELECT REPORT-OUT ASSIGN TO "EODRPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACT-IN.
+       COPY "extract.cpy".
+
+       FD  REPORT-OUT.
+       01  REPORT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXTRACT-STATUS         PIC X(2).
+           88  WS-EXTRACT-OK             VALUE "00".
+           88  WS-EXTRACT-EOF            VALUE "10".
+       01  WS-REPORT-STATUS          PIC X(2).
+
+       01  WS-CUST-NAME              PIC X(60).
+       01  WS-CUST-BALANCE           PIC S9(13)V99 COMP-3.
+       01  WS-CUST-RC                PIC 9(2).
+
+       01  WS-ACCT-BALANCE           PIC S9(13)V99 COMP-3.
+       01  WS-ACCT-AVAILABLE         PIC S9(13)V99 COMP-3.
+       01  WS-ACCT-REQUESTED-AMT     PIC S9(13)V99 COMP-3 VALUE 0.
+       01  WS-ACCT-OD-DECISION       PIC X(1).
+       01  WS-ACCT-RC                PIC 9(2).
+
+       01  WS-RECORDS-READ           PIC 9(9) COMP VALUE 0.
+
+       COPY "rcdescs.cpy".
+       01  WS-RC-DESC-INDEX          PIC 9(2) COMP.
+
+       01  WS-DETAIL-LINE.
+           05  DL-CUST-ID            PIC 9(10).
+           05  FILLER                PIC X(2) VALUE SPACES.
+           05  DL-CUST-NAME          PIC X(30).
+           05  FILLER                PIC X(2) VALUE SPACES.
+           05  DL-ACCOUNT-NUM        PIC X(12).
+           05  FILLER                PIC X(2) VALUE SPACES.
+           05  DL-BALANCE            PIC -(11)9.99.
+           05  FILLER                PIC X(2) VALUE SPACES.
+           05  DL-AVAILABLE          PIC -(11)9.99.
+           05  FILLER                PIC X(2) VALUE SPACES.
+           05  DL-STATUS             PIC X(40).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM LOAD-RC-DESCRIPTIONS
+
+           OPEN INPUT EXTRACT-IN
+           OPEN OUTPUT REPORT-OUT
+
+           PERFORM UNTIL WS-EXTRACT-EOF
+               READ EXTRACT-IN
+                   AT END
+                       SET WS-EXTRACT-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+                       PERFORM PROCESS-ONE-EXTRACT-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE EXTRACT-IN
+           CLOSE REPORT-OUT
+
+           DISPLAY "BALEXTR: RECORDS PROCESSED = " WS-RECORDS-READ
+
+           GOBACK.
+
+       LOAD-RC-DESCRIPTIONS.
+           MOVE 00 TO RC-DESC-CODE(1)
+           MOVE "SUCCESSFUL COMPLETION" TO RC-DESC-TEXT(1)
+           MOVE 10 TO RC-DESC-CODE(2)
+           MOVE "RECORD NOT FOUND" TO RC-DESC-TEXT(2)
+           MOVE 20 TO RC-DESC-CODE(3)
+           MOVE "ACCOUNT FROZEN" TO RC-DESC-TEXT(3)
+           MOVE 21 TO RC-DESC-CODE(4)
+           MOVE "ACCOUNT ON HOLD" TO RC-DESC-TEXT(4)
+           MOVE 22 TO RC-DESC-CODE(5)
+           MOVE "ACCOUNT DORMANT" TO RC-DESC-TEXT(5)
+           MOVE 23 TO RC-DESC-CODE(6)
+           MOVE "ACCOUNT CLOSED" TO RC-DESC-TEXT(6)
+           MOVE 30 TO RC-DESC-CODE(7)
+           MOVE "INSUFFICIENT FUNDS" TO RC-DESC-TEXT(7)
+           MOVE 40 TO RC-DESC-CODE(8)
+           MOVE "INVALID INPUT DATA" TO RC-DESC-TEXT(8)
+           MOVE 50 TO RC-DESC-CODE(9)
+           MOVE "DUPLICATE RECORD" TO RC-DESC-TEXT(9)
+           MOVE 60 TO RC-DESC-CODE(10)
+           MOVE "DECLINED" TO RC-DESC-TEXT(10)
+           MOVE 61 TO RC-DESC-CODE(11)
+           MOVE "REFER - MANUAL REVIEW REQUIRED" TO RC-DESC-TEXT(11)
+           MOVE 90 TO RC-DESC-CODE(12)
+           MOVE "SYSTEM ERROR" TO RC-DESC-TEXT(12).
+
+       PROCESS-ONE-EXTRACT-RECORD.
+           CALL "CUSTLKUP" USING EX-CUST-ID
+                                 WS-CUST-NAME
+                                 WS-CUST-BALANCE
+                                 WS-CUST-RC
+           END-CALL
+
+           CALL "BALCHECK" USING EX-ACCOUNT-NUM
+                                 WS-ACCT-BALANCE
+                                 WS-ACCT-AVAILABLE
+                                 WS-ACCT-REQUESTED-AMT
+                                 WS-ACCT-OD-DECISION
+                                 WS-ACCT-RC
+           END-CALL
+
+           MOVE EX-CUST-ID TO DL-CUST-ID
+           MOVE WS-CUST-NAME(1:30) TO DL-CUST-NAME
+           MOVE EX-ACCOUNT-NUM TO DL-ACCOUNT-NUM
+           MOVE WS-ACCT-BALANCE TO DL-BALANCE
+           MOVE WS-ACCT-AVAILABLE TO DL-AVAILABLE
+
+           PERFORM VARYING WS-RC-DESC-INDEX FROM 1 BY 1
+                   UNTIL WS-RC-DESC-INDEX > 12
+               IF RC-DESC-CODE(WS-RC-DESC-INDEX) = WS-ACCT-RC
+                   MOVE RC-DESC-TEXT(WS-RC-DESC-INDEX) TO DL-STATUS
+               END-IF
+           END-PERFORM
+
+           MOVE WS-DETAIL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
