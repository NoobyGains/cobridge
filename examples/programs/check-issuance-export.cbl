@@ -0,0 +1,85 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHKEXPRT.
+
+      ****************************************************************
+      * DAILY BATCH: exports every CHK-ISSUED record on the check
+      * issuance table to the Positive Pay vendor feed (account
+      * number, check number, amount, issue date) and marks each
+      * exported record CHK-EXPORTED so tomorrow's run does not
+      * resend it.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECK-ISSUANCE-TABLE ASSIGN TO "CHKISSUE"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS CHK-KEY
+               FILE STATUS IS WS-CHK-FILE-STATUS.
+           SELECT POSPAY-EXPORT ASSIGN TO "POSPAY"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-EXP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECK-ISSUANCE-TABLE.
+       COPY "check-issuance.cpy".
+
+       FD  POSPAY-EXPORT.
+       01  POSPAY-EXPORT-LINE.
+           05  PP-ACCOUNT-NUMBER      PIC X(12).
+           05  PP-CHECK-NUMBER        PIC X(10).
+           05  PP-AMOUNT              PIC 9(9)V99.
+           05  PP-ISSUE-DATE          PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CHK-FILE-STATUS    PIC X(2).
+           88  WS-CHK-OK             VALUE "00".
+           88  WS-CHK-EOF            VALUE "10".
+       01  WS-EXP-FILE-STATUS    PIC X(2).
+
+       01  WS-RUN-DATE            PIC 9(8).
+       01  WS-CHECKS-READ         PIC 9(9) COMP VALUE 0.
+       01  WS-CHECKS-EXPORTED     PIC 9(9) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           OPEN I-O CHECK-ISSUANCE-TABLE
+           OPEN OUTPUT POSPAY-EXPORT
+
+           PERFORM UNTIL WS-CHK-EOF
+               READ CHECK-ISSUANCE-TABLE NEXT RECORD
+                   AT END
+                       SET WS-CHK-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-CHECKS-READ
+                       IF CHK-ISSUED
+                           PERFORM EXPORT-ONE-CHECK
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE POSPAY-EXPORT
+           CLOSE CHECK-ISSUANCE-TABLE
+
+           DISPLAY "CHKEXPRT: CHECKS READ     = " WS-CHECKS-READ
+           DISPLAY "CHKEXPRT: CHECKS EXPORTED = " WS-CHECKS-EXPORTED
+
+           GOBACK.
+
+       EXPORT-ONE-CHECK.
+           MOVE CHK-ACCOUNT-NUMBER TO PP-ACCOUNT-NUMBER
+           MOVE CHK-CHECK-NUMBER TO PP-CHECK-NUMBER
+           MOVE CHK-AMOUNT TO PP-AMOUNT
+           MOVE CHK-ISSUE-DATE TO PP-ISSUE-DATE
+           WRITE POSPAY-EXPORT-LINE
+           ADD 1 TO WS-CHECKS-EXPORTED
+
+           SET CHK-EXPORTED TO TRUE
+           REWRITE CHECK-ISSUANCE-RECORD
+               INVALID KEY
+                   DISPLAY "CHKEXPRT: REWRITE FAILED FOR "
+                           CHK-ACCOUNT-NUMBER "/" CHK-CHECK-NUMBER
+           END-REWRITE.
