@@ -1,23 +1,102 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BALCHECK.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+       COPY "account.cpy".
+
        WORKING-STORAGE SECTION.
        01  WS-CURRENT-DATE    PIC 9(8).
+       01  WS-ACCT-FILE-STATUS PIC X(2).
+           88  WS-ACCT-OK          VALUE "00".
+           88  WS-ACCT-NOT-FOUND   VALUE "23".
 
        LINKAGE SECTION.
-       01  LS-ACCOUNT-NUM     PIC X(12).
-       01  LS-BALANCE         PIC S9(13)V99 COMP-3.
-       01  LS-AVAILABLE       PIC S9(13)V99 COMP-3.
+       01  LS-ACCOUNT-NUM       PIC X(12).
+       01  LS-BALANCE           PIC S9(13)V99 COMP-3.
+       01  LS-AVAILABLE         PIC S9(13)V99 COMP-3.
+       01  LS-REQUESTED-AMOUNT  PIC S9(13)V99 COMP-3.
+       01  LS-OD-DECISION       PIC X(1).
+           88  OD-APPROVED          VALUE 'A'.
+           88  OD-DECLINED          VALUE 'D'.
+           88  OD-REFER             VALUE 'R'.
        01  LS-RETURN-CODE     PIC 9(2).
+       COPY "retcodes.cpy".
 
        PROCEDURE DIVISION USING LS-ACCOUNT-NUM
                                 LS-BALANCE
                                 LS-AVAILABLE
+                                LS-REQUESTED-AMOUNT
+                                LS-OD-DECISION
                                 LS-RETURN-CODE.
 
        MAIN-LOGIC.
-           MOVE 52750.00 TO LS-BALANCE
-           MOVE 48500.00 TO LS-AVAILABLE
-           MOVE 0 TO LS-RETURN-CODE
+           MOVE 0 TO LS-BALANCE
+           MOVE 0 TO LS-AVAILABLE
+           MOVE SPACE TO LS-OD-DECISION
+           SET RC-SUCCESS TO TRUE
+
+           OPEN INPUT ACCOUNT-MASTER
+
+           MOVE LS-ACCOUNT-NUM TO ACCT-NUMBER
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   SET RC-NOT-FOUND TO TRUE
+           END-READ
+
+           IF WS-ACCT-OK
+               MOVE ACCT-CURRENT-BAL TO LS-BALANCE
+               MOVE ACCT-AVAILABLE-BAL TO LS-AVAILABLE
+               SET RC-SUCCESS TO TRUE
+               PERFORM CHECK-ACCOUNT-RESTRICTIONS
+               IF LS-REQUESTED-AMOUNT > 0
+                   PERFORM MAKE-OVERDRAFT-DECISION
+               END-IF
+           ELSE
+               SET OD-DECLINED TO TRUE
+           END-IF
+
+           CLOSE ACCOUNT-MASTER
+
            GOBACK.
+
+       MAKE-OVERDRAFT-DECISION.
+           IF RC-ACCOUNT-FROZEN OR RC-ACCOUNT-HOLD
+               SET OD-DECLINED TO TRUE
+           ELSE
+               IF LS-REQUESTED-AMOUNT <= LS-AVAILABLE
+                   SET OD-APPROVED TO TRUE
+               ELSE
+                   IF LS-REQUESTED-AMOUNT <=
+                           LS-AVAILABLE + ACCT-OD-LIMIT
+                       SET OD-REFER TO TRUE
+                   ELSE
+                       SET OD-DECLINED TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+       CHECK-ACCOUNT-RESTRICTIONS.
+           IF ACCT-FREEZE-FLAG = "Y"
+               MOVE ZERO TO LS-AVAILABLE
+               SET RC-ACCOUNT-FROZEN TO TRUE
+           ELSE
+               IF ACCT-HOLD-FLAG = "Y"
+                   MOVE ZERO TO LS-AVAILABLE
+                   SET RC-ACCOUNT-HOLD TO TRUE
+               ELSE
+                   IF ACCT-DORMANT-FLAG = "Y"
+                       SET RC-ACCOUNT-DORMANT TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
