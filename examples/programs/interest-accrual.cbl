@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTACCR.
+
+      ****************************************************************
+      * NIGHTLY BATCH: accrue daily interest on every account from
+      * ACCT-CURRENT-BAL and ACCT-INT-RATE, rolling ACCT-INT-YTD.
+      * Checkpoints every CKPT-INTERVAL accounts so a job that abends
+      * partway through can restart from CKPT-LAST-KEY instead of
+      * reprocessing the whole master and risking double-posting.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "INTCKPT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS CKPT-JOB-NAME
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+       COPY "account.cpy".
+
+       FD  CHECKPOINT-FILE.
+       COPY "checkpoint.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-FILE-STATUS   PIC X(2).
+           88  WS-ACCT-OK            VALUE "00".
+           88  WS-ACCT-EOF           VALUE "10".
+       01  WS-CKPT-FILE-STATUS   PIC X(2).
+           88  WS-CKPT-OK            VALUE "00".
+           88  WS-CKPT-NOT-FOUND     VALUE "23", "35".
+       01  WS-RUN-DATE            PIC 9(8).
+       01  WS-DAILY-RATE          PIC 9V9(9).
+       01  WS-DAILY-ACCRUAL       PIC S9(9)V99 COMP-3.
+       01  WS-ACCOUNTS-READ       PIC 9(9) COMP VALUE 0.
+       01  WS-ACCOUNTS-ACCRUED    PIC 9(9) COMP VALUE 0.
+       01  WS-RESTART-PARM        PIC X(8).
+       01  WS-RESTARTING          PIC X(1) VALUE "N".
+           88  WS-IS-RESTART          VALUE "Y".
+       01  WS-CKPT-INTERVAL       PIC 9(5) COMP VALUE 500.
+       01  WS-SINCE-LAST-CKPT     PIC 9(5) COMP VALUE 0.
+       01  WS-ERR-CODE            PIC 9(4).
+       01  WS-ERR-MSG             PIC X(80).
+       01  WS-ERR-PROGRAM         PIC X(8) VALUE "INTACCR".
+       01  WS-ERR-RETURN-CODE     PIC 9(2).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RESTART-PARM FROM COMMAND-LINE
+
+           OPEN I-O ACCOUNT-MASTER
+           PERFORM OPEN-CHECKPOINT-FILE
+           PERFORM LOAD-CHECKPOINT
+
+           IF WS-IS-RESTART
+               START ACCOUNT-MASTER KEY > ACCT-NUMBER
+                   INVALID KEY
+                       SET WS-ACCT-EOF TO TRUE
+               END-START
+           END-IF
+
+           PERFORM UNTIL WS-ACCT-EOF
+               READ ACCOUNT-MASTER NEXT RECORD
+                   AT END
+                       SET WS-ACCT-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-ACCOUNTS-READ
+                       PERFORM ACCRUE-ONE-ACCOUNT
+                       PERFORM CHECKPOINT-IF-DUE
+               END-READ
+           END-PERFORM
+
+           CLOSE ACCOUNT-MASTER
+           PERFORM CLEAR-CHECKPOINT
+           CLOSE CHECKPOINT-FILE
+
+           DISPLAY "INTACCR: ACCOUNTS READ    = " WS-ACCOUNTS-READ
+           DISPLAY "INTACCR: ACCOUNTS ACCRUED = " WS-ACCOUNTS-ACCRUED
+
+           GOBACK.
+
+       OPEN-CHECKPOINT-FILE.
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CKPT-NOT-FOUND
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+
+       LOAD-CHECKPOINT.
+           MOVE "INTACCR" TO CKPT-JOB-NAME
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF WS-RESTART-PARM = "RESTART"
+                       SET WS-IS-RESTART TO TRUE
+                       MOVE CKPT-LAST-KEY TO ACCT-NUMBER
+                       MOVE CKPT-RECORDS-READ TO WS-ACCOUNTS-READ
+                       MOVE CKPT-RECORDS-PROCESSED
+                           TO WS-ACCOUNTS-ACCRUED
+                   END-IF
+           END-READ.
+
+       CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-SINCE-LAST-CKPT
+           IF WS-SINCE-LAST-CKPT >= WS-CKPT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+               MOVE 0 TO WS-SINCE-LAST-CKPT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE ACCT-NUMBER TO CKPT-LAST-KEY
+           MOVE WS-ACCOUNTS-READ TO CKPT-RECORDS-READ
+           MOVE WS-ACCOUNTS-ACCRUED TO CKPT-RECORDS-PROCESSED
+           MOVE WS-RUN-DATE TO CKPT-RUN-DATE
+           ACCEPT CKPT-RUN-TIME FROM TIME
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   WRITE CHECKPOINT-RECORD
+           END-REWRITE.
+
+       CLEAR-CHECKPOINT.
+           MOVE "INTACCR" TO CKPT-JOB-NAME
+           DELETE CHECKPOINT-FILE RECORD
+               INVALID KEY
+                   CONTINUE
+           END-DELETE.
+
+       ACCRUE-ONE-ACCOUNT.
+           IF ACCT-CURRENT-BAL > 0 AND ACCT-INT-RATE > 0
+               COMPUTE WS-DAILY-RATE = ACCT-INT-RATE / 365
+               COMPUTE WS-DAILY-ACCRUAL ROUNDED =
+                       ACCT-CURRENT-BAL * WS-DAILY-RATE
+               ADD WS-DAILY-ACCRUAL TO ACCT-INT-ACCRUED
+               ADD WS-DAILY-ACCRUAL TO ACCT-INT-YTD
+               REWRITE ACCOUNT-RECORD
+                   INVALID KEY
+                       DISPLAY "INTACCR: REWRITE FAILED FOR "
+                               ACCT-NUMBER
+                       MOVE 1001 TO WS-ERR-CODE
+                       STRING "REWRITE FAILED FOR ACCOUNT "
+                              ACCT-NUMBER
+                           DELIMITED BY SIZE INTO WS-ERR-MSG
+                       CALL "ERRLOG" USING WS-ERR-CODE
+                                           WS-ERR-MSG
+                                           WS-ERR-PROGRAM
+                                           WS-ERR-RETURN-CODE
+               END-REWRITE
+               ADD 1 TO WS-ACCOUNTS-ACCRUED
+           END-IF.
