@@ -0,0 +1,46 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ICRMAINT.
+
+      ****************************************************************
+      * CLAIM MAINTENANCE TRANSACTION: callable subprogram that
+      * applies a claim update (status, reserve, or payment fields
+      * supplied by the caller) and stamps ICR-AUDIT-TRAIL on every
+      * change - preserving ICR-CREATE-* and refreshing ICR-UPDATE-*
+      * with the current date/time and the caller's user id.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CURRENT-DATE       PIC 9(8).
+       01  WS-CURRENT-TIME       PIC 9(6).
+
+       LINKAGE SECTION.
+       COPY "insurance-claim.cpy".
+       01  LS-UPDATE-USER        PIC X(8).
+       01  LS-IS-NEW-CLAIM       PIC X(1).
+           88  LS-NEW-CLAIM          VALUE "Y".
+       01  LS-RETURN-CODE        PIC 9(2).
+       COPY "retcodes.cpy".
+
+       PROCEDURE DIVISION USING INSURANCE-CLAIM-RECORD
+                                LS-UPDATE-USER
+                                LS-IS-NEW-CLAIM
+                                LS-RETURN-CODE.
+
+       MAIN-LOGIC.
+           SET RC-SUCCESS TO TRUE
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+
+           IF LS-NEW-CLAIM
+               MOVE WS-CURRENT-DATE TO ICR-CREATE-DATE
+               MOVE WS-CURRENT-TIME TO ICR-CREATE-TIME
+               MOVE LS-UPDATE-USER TO ICR-CREATE-USER
+           END-IF
+
+           MOVE WS-CURRENT-DATE TO ICR-UPDATE-DATE
+           MOVE WS-CURRENT-TIME TO ICR-UPDATE-TIME
+           MOVE LS-UPDATE-USER TO ICR-UPDATE-USER
+
+           GOBACK.
