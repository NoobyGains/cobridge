@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MTGESCRW.
+
+      ****************************************************************
+      * ANNUAL ESCROW ANALYSIS: project the coming year's tax and
+      * insurance disbursements (12 months of MLR-TAX-AMOUNT plus
+      * MLR-INSURANCE-AMT) against MLR-ESCROW-BALANCE, calculate the
+      * shortage or surplus into MLR-ESCROW-SHORT, and produce the
+      * borrower notice file for the required annual escrow statement.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MORTGAGE-IN ASSIGN TO "MTGMAST"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-MTG-STATUS.
+           SELECT MORTGAGE-OUT ASSIGN TO "MTGMASTU"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT NOTICE-OUT ASSIGN TO "ESCRNOTC"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-NOTC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MORTGAGE-IN.
+       COPY "mortgage-record.cpy".
+
+       FD  MORTGAGE-OUT.
+       01  MORTGAGE-OUT-RECORD       PIC X(682).
+
+       FD  NOTICE-OUT.
+       01  NOTICE-LINE               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MTG-STATUS         PIC X(2).
+           88  WS-MTG-EOF            VALUE "10".
+       01  WS-OUT-STATUS         PIC X(2).
+       01  WS-NOTC-STATUS        PIC X(2).
+
+       01  WS-PROJECTED-DISBURSE PIC S9(9)V99 COMP-3.
+       01  WS-PROJECTED-SHORTAGE PIC S9(9)V99 COMP-3.
+       01  WS-DISPLAY-SHORT      PIC -(9)9.99.
+       01  WS-DISPLAY-BALANCE    PIC -(9)9.99.
+       01  WS-LOANS-PROCESSED    PIC 9(9) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT MORTGAGE-IN
+           OPEN OUTPUT MORTGAGE-OUT
+           OPEN OUTPUT NOTICE-OUT
+
+           PERFORM UNTIL WS-MTG-EOF
+               READ MORTGAGE-IN
+                   AT END
+                       SET WS-MTG-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-LOANS-PROCESSED
+                       PERFORM ANALYZE-ESCROW
+               END-READ
+           END-PERFORM
+
+           CLOSE MORTGAGE-IN
+           CLOSE MORTGAGE-OUT
+           CLOSE NOTICE-OUT
+
+           DISPLAY "MTGESCRW: LOANS ANALYZED = " WS-LOANS-PROCESSED
+
+           GOBACK.
+
+       ANALYZE-ESCROW.
+           COMPUTE WS-PROJECTED-DISBURSE =
+               (MLR-TAX-AMOUNT + MLR-INSURANCE-AMT + MLR-PMI-AMOUNT)
+               * 12
+
+           COMPUTE WS-PROJECTED-SHORTAGE =
+               WS-PROJECTED-DISBURSE - MLR-ESCROW-BALANCE
+
+           MOVE WS-PROJECTED-SHORTAGE TO MLR-ESCROW-SHORT
+
+           MOVE MORTGAGE-LOAN-RECORD TO MORTGAGE-OUT-RECORD
+           WRITE MORTGAGE-OUT-RECORD
+
+           PERFORM WRITE-BORROWER-NOTICE.
+
+       WRITE-BORROWER-NOTICE.
+           MOVE MLR-ESCROW-BALANCE TO WS-DISPLAY-BALANCE
+           MOVE MLR-ESCROW-SHORT TO WS-DISPLAY-SHORT
+
+           STRING "LOAN=" MLR-LOAN-NUMBER
+                  " CURRENT-ESCROW-BAL=" WS-DISPLAY-BALANCE
+               DELIMITED BY SIZE INTO NOTICE-LINE
+           WRITE NOTICE-LINE
+
+           IF MLR-ESCROW-SHORT > 0
+               STRING "  PROJECTED SHORTAGE=" WS-DISPLAY-SHORT
+                      " - PAYMENT WILL INCREASE"
+                   DELIMITED BY SIZE INTO NOTICE-LINE
+           ELSE
+               STRING "  PROJECTED SURPLUS=" WS-DISPLAY-SHORT
+                      " - REFUND OR REDUCED PAYMENT"
+                   DELIMITED BY SIZE INTO NOTICE-LINE
+           END-IF
+           WRITE NOTICE-LINE.
