@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WIREDUPE.
+
+      ****************************************************************
+      * SAME-DAY DUPLICATE WIRE CHECK: runs over the day's built
+      * SWIFT-MT103-RECORD file before release, comparing
+      * MT-SENDER-REFERENCE, MT-INTERBANK-AMOUNT and MT-BENE-NAME
+      * against everything already seen that day, and sets
+      * MT-POSSIBLE-DUP so a repeat submission gets held instead of
+      * going out and costing real money to claw back.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MT103-IN ASSIGN TO "MT103OUT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-MT-STATUS.
+           SELECT MT103-OUT ASSIGN TO "MT103CHK"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT DUP-RPT ASSIGN TO "WIREDUPR"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MT103-IN.
+       COPY "swift-mt103.cpy".
+
+       FD  MT103-OUT.
+       01  MT103-OUT-RECORD          PIC X(890).
+
+       FD  DUP-RPT.
+       01  DUP-RPT-LINE              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MT-STATUS          PIC X(2).
+           88  WS-MT-EOF             VALUE "10".
+       01  WS-OUT-STATUS         PIC X(2).
+       01  WS-RPT-STATUS         PIC X(2).
+
+       01  WS-SEEN-TABLE.
+           05  WS-SEEN OCCURS 5000 TIMES INDEXED BY WS-SEEN-IDX.
+               10  WS-SEEN-SENDER-REF    PIC X(16).
+               10  WS-SEEN-AMOUNT        PIC S9(13)V99 COMP-3.
+               10  WS-SEEN-BENEFICIARY   PIC X(35).
+       01  WS-SEEN-COUNT         PIC 9(5) COMP VALUE 0.
+       01  WS-DUP-FOUND          PIC X(1).
+           88  WS-IS-DUP             VALUE "Y".
+       01  WS-WIRES-PROCESSED    PIC 9(9) COMP VALUE 0.
+       01  WS-DUPS-FOUND         PIC 9(9) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT MT103-IN
+           OPEN OUTPUT MT103-OUT
+           OPEN OUTPUT DUP-RPT
+
+           PERFORM UNTIL WS-MT-EOF
+               READ MT103-IN
+                   AT END
+                       SET WS-MT-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-WIRES-PROCESSED
+                       PERFORM CHECK-ONE-WIRE
+               END-READ
+           END-PERFORM
+
+           CLOSE MT103-IN
+           CLOSE MT103-OUT
+           CLOSE DUP-RPT
+
+           DISPLAY "WIREDUPE: WIRES PROCESSED  = " WS-WIRES-PROCESSED
+           DISPLAY "WIREDUPE: DUPLICATES FOUND = " WS-DUPS-FOUND
+
+           GOBACK.
+
+       CHECK-ONE-WIRE.
+           MOVE "N" TO WS-DUP-FOUND
+
+           PERFORM VARYING WS-SEEN-IDX FROM 1 BY 1
+                   UNTIL WS-SEEN-IDX > WS-SEEN-COUNT
+               IF WS-SEEN-SENDER-REF(WS-SEEN-IDX) = MT-SENDER-REFERENCE
+                   AND WS-SEEN-AMOUNT(WS-SEEN-IDX) = MT-INTERBANK-AMOUNT
+                   AND WS-SEEN-BENEFICIARY(WS-SEEN-IDX) = MT-BENE-NAME
+                   MOVE "Y" TO WS-DUP-FOUND
+               END-IF
+           END-PERFORM
+
+           IF WS-IS-DUP
+               ADD 1 TO WS-DUPS-FOUND
+               MOVE "Y" TO MT-POSSIBLE-DUP
+               PERFORM WRITE-DUP-LINE
+           ELSE
+               MOVE "N" TO MT-POSSIBLE-DUP
+           END-IF
+
+           IF WS-SEEN-COUNT < 5000
+               ADD 1 TO WS-SEEN-COUNT
+               MOVE MT-SENDER-REFERENCE
+                   TO WS-SEEN-SENDER-REF(WS-SEEN-COUNT)
+               MOVE MT-INTERBANK-AMOUNT
+                   TO WS-SEEN-AMOUNT(WS-SEEN-COUNT)
+               MOVE MT-BENE-NAME
+                   TO WS-SEEN-BENEFICIARY(WS-SEEN-COUNT)
+           END-IF
+
+           MOVE SWIFT-MT103-RECORD TO MT103-OUT-RECORD
+           WRITE MT103-OUT-RECORD.
+
+       WRITE-DUP-LINE.
+           STRING "POSSIBLE DUPLICATE WIRE - REF="
+                  MT-SENDER-REFERENCE
+                  " BENEFICIARY=" MT-BENE-NAME
+               DELIMITED BY SIZE INTO DUP-RPT-LINE
+           WRITE DUP-RPT-LINE.
