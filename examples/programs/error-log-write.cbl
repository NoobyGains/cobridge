@@ -0,0 +1,58 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ERRLOG.
+
+      ****************************************************************
+      * SHARED ERROR-LOGGING SUBPROGRAM: any batch program (interest
+      * accrual, ACH posting, statement generation, etc.) CALLs this
+      * to append one row to the common error log file, so operations
+      * has a single place to check every morning instead of grepping
+      * each program's own job log separately.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG ASSIGN TO "ERRLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ERROR-LOG.
+       COPY "error-log.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOG-STATUS      PIC X(2).
+           88  WS-LOG-OK          VALUE "00".
+           88  WS-LOG-NOT-FOUND   VALUE "35".
+
+       LINKAGE SECTION.
+       01  LS-ERROR-CODE      PIC 9(4).
+       01  LS-ERROR-MSG       PIC X(80).
+       01  LS-ERROR-PROGRAM   PIC X(8).
+       01  LS-RETURN-CODE     PIC 9(2).
+       COPY "retcodes.cpy".
+
+       PROCEDURE DIVISION USING LS-ERROR-CODE
+                                LS-ERROR-MSG
+                                LS-ERROR-PROGRAM
+                                LS-RETURN-CODE.
+
+       MAIN-LOGIC.
+           SET RC-SUCCESS TO TRUE
+
+           OPEN EXTEND ERROR-LOG
+           IF WS-LOG-NOT-FOUND
+               OPEN OUTPUT ERROR-LOG
+           END-IF
+
+           MOVE LS-ERROR-CODE TO EL-ERROR-CODE
+           MOVE LS-ERROR-MSG TO EL-ERROR-MSG
+           MOVE LS-ERROR-PROGRAM TO EL-ERROR-PROGRAM
+           ACCEPT EL-ERROR-DATE FROM DATE YYYYMMDD
+           ACCEPT EL-ERROR-TIME FROM TIME
+
+           WRITE ERROR-LOG-RECORD
+
+           CLOSE ERROR-LOG
+
+           GOBACK.
