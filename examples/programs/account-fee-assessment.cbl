@@ -0,0 +1,222 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FEEASSES.
+
+      ****************************************************************
+      * MONTHLY MAINTENANCE FEE BATCH: applies a fee schedule keyed
+      * on ACCT-TYPE and current ACCT-CURRENT-BAL to every account,
+      * posts each assessed fee as a TRANSACTION-RECORD for the
+      * audit trail, and deducts it from the account balance -
+      * replacing the spreadsheet that used to calculate monthly
+      * maintenance fees by hand.
+      * Checkpoints every CKPT-INTERVAL accounts so a job that abends
+      * partway through can restart from CKPT-LAST-KEY instead of
+      * reassessing fees already posted.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+           SELECT FEE-POST-OUT ASSIGN TO "FEEPOST"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FEE-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "FEECKPT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS CKPT-JOB-NAME
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+       COPY "account.cpy".
+
+       FD  FEE-POST-OUT.
+       COPY "transaction.cpy".
+
+       FD  CHECKPOINT-FILE.
+       COPY "checkpoint.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-FILE-STATUS   PIC X(2).
+           88  WS-ACCT-OK            VALUE "00".
+           88  WS-ACCT-EOF           VALUE "10".
+       01  WS-FEE-FILE-STATUS    PIC X(2).
+       01  WS-CKPT-FILE-STATUS   PIC X(2).
+           88  WS-CKPT-OK            VALUE "00".
+           88  WS-CKPT-NOT-FOUND     VALUE "23", "35".
+
+       01  WS-RUN-DATE            PIC 9(8).
+       01  WS-RESTART-PARM        PIC X(8).
+       01  WS-RESTARTING          PIC X(1) VALUE "N".
+           88  WS-IS-RESTART          VALUE "Y".
+       01  WS-CKPT-INTERVAL       PIC 9(5) COMP VALUE 500.
+       01  WS-SINCE-LAST-CKPT     PIC 9(5) COMP VALUE 0.
+
+       01  WS-ACCOUNTS-READ       PIC 9(9) COMP VALUE 0.
+       01  WS-FEES-ASSESSED       PIC 9(9) COMP VALUE 0.
+       01  WS-FEE-SEQ             PIC 9(8) VALUE 0.
+       01  WS-FEE-AMOUNT          PIC S9(7)V99 COMP-3.
+       01  WS-MIN-BALANCE         PIC S9(13)V99 COMP-3.
+
+      * Fee schedule: waive the fee when ACCT-CURRENT-BAL is at or
+      * above the type's minimum balance; otherwise assess the flat
+      * fee for that account type. CD accounts carry no monthly
+      * maintenance fee here - early withdrawal penalties are handled
+      * by the CD maturity job, not this batch.
+       01  WS-CK-MIN-BALANCE      PIC S9(13)V99 COMP-3 VALUE 500.00.
+       01  WS-CK-FEE-AMOUNT       PIC S9(7)V99 COMP-3 VALUE 12.00.
+       01  WS-SV-MIN-BALANCE      PIC S9(13)V99 COMP-3 VALUE 300.00.
+       01  WS-SV-FEE-AMOUNT       PIC S9(7)V99 COMP-3 VALUE 8.00.
+       01  WS-MM-MIN-BALANCE      PIC S9(13)V99 COMP-3 VALUE 2500.00.
+       01  WS-MM-FEE-AMOUNT       PIC S9(7)V99 COMP-3 VALUE 15.00.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RESTART-PARM FROM COMMAND-LINE
+
+           OPEN I-O ACCOUNT-MASTER
+           OPEN EXTEND FEE-POST-OUT
+           IF WS-FEE-FILE-STATUS = "35"
+               OPEN OUTPUT FEE-POST-OUT
+           END-IF
+           PERFORM OPEN-CHECKPOINT-FILE
+           PERFORM LOAD-CHECKPOINT
+
+           IF WS-IS-RESTART
+               START ACCOUNT-MASTER KEY > ACCT-NUMBER
+                   INVALID KEY
+                       SET WS-ACCT-EOF TO TRUE
+               END-START
+           END-IF
+
+           PERFORM UNTIL WS-ACCT-EOF
+               READ ACCOUNT-MASTER NEXT RECORD
+                   AT END
+                       SET WS-ACCT-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-ACCOUNTS-READ
+                       PERFORM ASSESS-ONE-ACCOUNT
+                       PERFORM CHECKPOINT-IF-DUE
+               END-READ
+           END-PERFORM
+
+           CLOSE ACCOUNT-MASTER
+           CLOSE FEE-POST-OUT
+           PERFORM CLEAR-CHECKPOINT
+           CLOSE CHECKPOINT-FILE
+
+           DISPLAY "FEEASSES: ACCOUNTS READ     = " WS-ACCOUNTS-READ
+           DISPLAY "FEEASSES: FEES ASSESSED     = " WS-FEES-ASSESSED
+
+           GOBACK.
+
+       OPEN-CHECKPOINT-FILE.
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CKPT-NOT-FOUND
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+
+       LOAD-CHECKPOINT.
+           MOVE "FEEASSES" TO CKPT-JOB-NAME
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF WS-RESTART-PARM = "RESTART"
+                       SET WS-IS-RESTART TO TRUE
+                       MOVE CKPT-LAST-KEY TO ACCT-NUMBER
+                       MOVE CKPT-RECORDS-READ TO WS-ACCOUNTS-READ
+                       MOVE CKPT-RECORDS-PROCESSED
+                           TO WS-FEES-ASSESSED
+                   END-IF
+           END-READ.
+
+       CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-SINCE-LAST-CKPT
+           IF WS-SINCE-LAST-CKPT >= WS-CKPT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+               MOVE 0 TO WS-SINCE-LAST-CKPT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE ACCT-NUMBER TO CKPT-LAST-KEY
+           MOVE WS-ACCOUNTS-READ TO CKPT-RECORDS-READ
+           MOVE WS-FEES-ASSESSED TO CKPT-RECORDS-PROCESSED
+           MOVE WS-RUN-DATE TO CKPT-RUN-DATE
+           ACCEPT CKPT-RUN-TIME FROM TIME
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   WRITE CHECKPOINT-RECORD
+           END-REWRITE.
+
+       CLEAR-CHECKPOINT.
+           MOVE "FEEASSES" TO CKPT-JOB-NAME
+           DELETE CHECKPOINT-FILE RECORD
+               INVALID KEY
+                   CONTINUE
+           END-DELETE.
+
+       ASSESS-ONE-ACCOUNT.
+           MOVE 0 TO WS-FEE-AMOUNT
+
+           EVALUATE TRUE
+               WHEN ACCT-CHECKING
+                   MOVE WS-CK-MIN-BALANCE TO WS-MIN-BALANCE
+                   IF ACCT-CURRENT-BAL < WS-MIN-BALANCE
+                       MOVE WS-CK-FEE-AMOUNT TO WS-FEE-AMOUNT
+                   END-IF
+               WHEN ACCT-SAVINGS
+                   MOVE WS-SV-MIN-BALANCE TO WS-MIN-BALANCE
+                   IF ACCT-CURRENT-BAL < WS-MIN-BALANCE
+                       MOVE WS-SV-FEE-AMOUNT TO WS-FEE-AMOUNT
+                   END-IF
+               WHEN ACCT-MONEY-MARKET
+                   MOVE WS-MM-MIN-BALANCE TO WS-MIN-BALANCE
+                   IF ACCT-CURRENT-BAL < WS-MIN-BALANCE
+                       MOVE WS-MM-FEE-AMOUNT TO WS-FEE-AMOUNT
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+
+           IF WS-FEE-AMOUNT > 0
+               PERFORM POST-FEE-TRANSACTION
+           END-IF.
+
+       POST-FEE-TRANSACTION.
+           ADD 1 TO WS-FEE-SEQ
+           STRING ACCT-NUMBER WS-FEE-SEQ
+               DELIMITED BY SIZE INTO TXN-ID
+           MOVE WS-RUN-DATE TO TXN-DATE
+           ACCEPT TXN-TIME FROM TIME
+           SET TXN-WITHDRAWAL TO TRUE
+           MOVE WS-FEE-AMOUNT TO TXN-AMOUNT
+           MOVE WS-FEE-AMOUNT TO TXN-FEE
+           MOVE ACCT-CURRENT-BAL TO TXN-BALANCE-BEFORE
+           SUBTRACT WS-FEE-AMOUNT FROM ACCT-CURRENT-BAL
+           SUBTRACT WS-FEE-AMOUNT FROM ACCT-AVAILABLE-BAL
+           MOVE ACCT-CURRENT-BAL TO TXN-BALANCE-AFTER
+           MOVE ACCT-NUMBER TO TXN-FROM-ACCOUNT
+           MOVE SPACES TO TXN-TO-ACCOUNT
+           MOVE "MONTHLY MAINTENANCE FEE" TO TXN-DESCRIPTION
+           MOVE SPACES TO TXN-REFERENCE
+           SET TXN-BRANCH TO TRUE
+           SET TXN-COMPLETED TO TRUE
+           MOVE WS-RUN-DATE TO ACCT-LAST-TXN-DATE
+
+           WRITE TRANSACTION-RECORD
+
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY "FEEASSES: REWRITE FAILED FOR "
+                           ACCT-NUMBER
+           END-REWRITE
+
+           ADD 1 TO WS-FEES-ASSESSED.
