@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTINQ.
+
+      ****************************************************************
+      * TELLER-FACING ACCOUNT INQUIRY SCREEN: takes a customer number
+      * and an account number, CALLs CUSTLKUP then BALCHECK, and
+      * displays name/balance/available/hold-status together so
+      * branch staff don't need a separate green-screen trip for the
+      * two pieces of information that always go together on a
+      * service call.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-ID            PIC 9(10).
+       01  WS-CUST-NAME          PIC X(60).
+       01  WS-CUST-BALANCE       PIC S9(13)V99 COMP-3.
+       01  WS-CUST-RETURN-CODE   PIC 9(2).
+
+       01  WS-ACCOUNT-NUM        PIC X(12).
+       01  WS-BALANCE            PIC S9(13)V99 COMP-3.
+       01  WS-AVAILABLE          PIC S9(13)V99 COMP-3.
+       01  WS-REQUESTED-AMT      PIC S9(13)V99 COMP-3 VALUE 0.
+       01  WS-OD-DECISION        PIC X(1).
+       01  WS-BAL-RETURN-CODE    PIC 9(2).
+       COPY "retcodes.cpy".
+
+       01  WS-DISPLAY-CUST-BAL   PIC -(11)9.99.
+       01  WS-DISPLAY-BALANCE    PIC -(11)9.99.
+       01  WS-DISPLAY-AVAILABLE  PIC -(11)9.99.
+       01  WS-STATUS-MSG         PIC X(30).
+       01  WS-CONTINUE-FLAG      PIC X(1) VALUE "Y".
+           88  WS-KEEP-GOING         VALUE "Y".
+
+       SCREEN SECTION.
+       01  INQUIRY-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1  COLUMN 1  VALUE "ACCOUNT INQUIRY".
+           05  LINE 3  COLUMN 1  VALUE "CUSTOMER ID:".
+           05  LINE 3  COLUMN 14 PIC 9(10) TO WS-CUST-ID.
+           05  LINE 4  COLUMN 1  VALUE "ACCOUNT NUMBER:".
+           05  LINE 4  COLUMN 17 PIC X(12) TO WS-ACCOUNT-NUM.
+
+       01  RESULT-SCREEN.
+           05  LINE 6  COLUMN 1  VALUE "NAME:".
+           05  LINE 6  COLUMN 8  PIC X(60) FROM WS-CUST-NAME.
+           05  LINE 7  COLUMN 1  VALUE "BALANCE:".
+           05  LINE 7  COLUMN 10 PIC -(11)9.99 FROM WS-DISPLAY-CUST-BAL.
+           05  LINE 8  COLUMN 1  VALUE "ACCT BALANCE:".
+           05  LINE 8  COLUMN 15 PIC -(11)9.99 FROM WS-DISPLAY-BALANCE.
+           05  LINE 9  COLUMN 1  VALUE "AVAILABLE:".
+           05  LINE 9  COLUMN 12 PIC -(11)9.99
+                   FROM WS-DISPLAY-AVAILABLE.
+           05  LINE 10 COLUMN 1  VALUE "STATUS:".
+           05  LINE 10 COLUMN 9  PIC X(30) FROM WS-STATUS-MSG.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM UNTIL NOT WS-KEEP-GOING
+               DISPLAY INQUIRY-SCREEN
+               ACCEPT INQUIRY-SCREEN
+               PERFORM LOOKUP-CUSTOMER-AND-BALANCE
+               DISPLAY RESULT-SCREEN
+               PERFORM PROMPT-FOR-ANOTHER
+           END-PERFORM
+
+           GOBACK.
+
+       LOOKUP-CUSTOMER-AND-BALANCE.
+           CALL "CUSTLKUP" USING WS-CUST-ID
+                                 WS-CUST-NAME
+                                 WS-CUST-BALANCE
+                                 WS-CUST-RETURN-CODE
+
+           CALL "BALCHECK" USING WS-ACCOUNT-NUM
+                                 WS-BALANCE
+                                 WS-AVAILABLE
+                                 WS-REQUESTED-AMT
+                                 WS-OD-DECISION
+                                 WS-BAL-RETURN-CODE
+
+           MOVE WS-CUST-BALANCE TO WS-DISPLAY-CUST-BAL
+           MOVE WS-BALANCE TO WS-DISPLAY-BALANCE
+           MOVE WS-AVAILABLE TO WS-DISPLAY-AVAILABLE
+
+           EVALUATE TRUE
+               WHEN WS-CUST-RETURN-CODE = 10 OR WS-BAL-RETURN-CODE = 10
+                   MOVE "NOT FOUND" TO WS-STATUS-MSG
+               WHEN WS-BAL-RETURN-CODE = 20
+                   MOVE "ACCOUNT FROZEN" TO WS-STATUS-MSG
+               WHEN WS-BAL-RETURN-CODE = 21
+                   MOVE "ACCOUNT ON HOLD" TO WS-STATUS-MSG
+               WHEN WS-BAL-RETURN-CODE = 22
+                   MOVE "ACCOUNT DORMANT" TO WS-STATUS-MSG
+               WHEN OTHER
+                   MOVE "OK" TO WS-STATUS-MSG
+           END-EVALUATE.
+
+       PROMPT-FOR-ANOTHER.
+           DISPLAY "ANOTHER INQUIRY? (Y/N): " WITH NO ADVANCING
+           ACCEPT WS-CONTINUE-FLAG.
