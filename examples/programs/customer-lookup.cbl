@@ -1,15 +1,31 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CUSTLKUP.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+       COPY "customer.cpy".
+
        WORKING-STORAGE SECTION.
        01  WS-STATUS          PIC X(2).
+       01  WS-CUST-FILE-STATUS PIC X(2).
+           88  WS-CUST-OK          VALUE "00".
 
        LINKAGE SECTION.
        01  LS-CUST-ID         PIC 9(10).
        01  LS-CUST-NAME       PIC X(60).
        01  LS-CUST-BALANCE    PIC S9(13)V99 COMP-3.
        01  LS-RETURN-CODE     PIC 9(2).
+       COPY "retcodes.cpy".
 
        PROCEDURE DIVISION USING LS-CUST-ID
                                 LS-CUST-NAME
@@ -17,7 +33,28 @@
                                 LS-RETURN-CODE.
 
        MAIN-LOGIC.
-           MOVE "John Doe" TO LS-CUST-NAME
-           MOVE 15234.50 TO LS-CUST-BALANCE
-           MOVE 0 TO LS-RETURN-CODE
+           MOVE SPACES TO LS-CUST-NAME
+           MOVE 0 TO LS-CUST-BALANCE
+           SET RC-SUCCESS TO TRUE
+
+           OPEN INPUT CUSTOMER-MASTER
+
+           MOVE LS-CUST-ID TO CUST-ID
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   SET RC-NOT-FOUND TO TRUE
+           END-READ
+
+           IF WS-CUST-OK
+               STRING CUST-FIRST-NAME DELIMITED BY SIZE
+                      " "               DELIMITED BY SIZE
+                      CUST-LAST-NAME    DELIMITED BY SIZE
+                   INTO LS-CUST-NAME
+               END-STRING
+               MOVE CUST-TOTAL-BALANCE TO LS-CUST-BALANCE
+               SET RC-SUCCESS TO TRUE
+           END-IF
+
+           CLOSE CUSTOMER-MASTER
+
            GOBACK.
