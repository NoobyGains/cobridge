@@ -0,0 +1,174 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACHPOST.
+
+      ****************************************************************
+      * BATCH: unpack each ACH-ENTRY-DETAIL in an inbound NACHA batch,
+      * match ACH-DET-ACCOUNT-NO to ACCT-NUMBER, post the debit/credit,
+      * and roll ACH-CTL-TOTAL-DEBIT/CREDIT so the batch can be
+      * reconciled against its control record.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACH-IN ASSIGN TO "ACHIN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-ACH-STATUS.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+           SELECT STOP-PAYMENT-FILE ASSIGN TO "STOPPAY"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS STOP-KEY
+               FILE STATUS IS WS-STOP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACH-IN.
+       COPY "ach-batch.cpy".
+
+       FD  ACCOUNT-MASTER.
+       COPY "account.cpy".
+
+       FD  STOP-PAYMENT-FILE.
+       COPY "stop-payment.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACH-STATUS         PIC X(2).
+           88  WS-ACH-OK             VALUE "00".
+           88  WS-ACH-EOF            VALUE "10".
+       01  WS-ACCT-FILE-STATUS   PIC X(2).
+           88  WS-ACCT-OK            VALUE "00".
+       01  WS-STOP-FILE-STATUS   PIC X(2).
+           88  WS-STOP-OK            VALUE "00".
+           88  WS-STOP-NOT-FOUND     VALUE "10", "23", "35".
+       01  WS-STOP-FOUND         PIC X(1) VALUE "N".
+           88  WS-STOPPED             VALUE "Y".
+
+       01  WS-ENTRY-IDX          PIC 9(4) COMP.
+       01  WS-BATCHES-READ       PIC 9(9) COMP VALUE 0.
+       01  WS-ENTRIES-POSTED     PIC 9(9) COMP VALUE 0.
+       01  WS-ENTRIES-REJECTED   PIC 9(9) COMP VALUE 0.
+       01  WS-ENTRIES-STOPPED    PIC 9(9) COMP VALUE 0.
+       01  WS-ACCT-KEY           PIC X(12).
+       01  WS-STOP-AMOUNT        PIC S9(11)V99 COMP-3.
+       01  WS-STOP-PAYEE         PIC X(30).
+       01  WS-RUN-DATE           PIC 9(8).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           OPEN INPUT ACH-IN
+           OPEN I-O ACCOUNT-MASTER
+           OPEN INPUT STOP-PAYMENT-FILE
+
+           PERFORM UNTIL WS-ACH-EOF
+               READ ACH-IN
+                   AT END
+                       SET WS-ACH-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-BATCHES-READ
+                       PERFORM PROCESS-ONE-BATCH
+               END-READ
+           END-PERFORM
+
+           CLOSE ACH-IN
+           CLOSE ACCOUNT-MASTER
+           CLOSE STOP-PAYMENT-FILE
+
+           DISPLAY "ACHPOST: BATCHES READ      = " WS-BATCHES-READ
+           DISPLAY "ACHPOST: ENTRIES POSTED    = " WS-ENTRIES-POSTED
+           DISPLAY "ACHPOST: ENTRIES REJECTED  = " WS-ENTRIES-REJECTED
+           DISPLAY "ACHPOST: ENTRIES STOPPED   = " WS-ENTRIES-STOPPED
+
+           GOBACK.
+
+       PROCESS-ONE-BATCH.
+           MOVE 0 TO ACH-CTL-TOTAL-DEBIT
+           MOVE 0 TO ACH-CTL-TOTAL-CREDIT
+
+           PERFORM VARYING WS-ENTRY-IDX FROM 1 BY 1
+                   UNTIL WS-ENTRY-IDX > ACH-ENTRY-COUNT
+               PERFORM POST-ONE-ENTRY
+           END-PERFORM.
+
+       POST-ONE-ENTRY.
+           MOVE ACH-DET-ACCOUNT-NO(WS-ENTRY-IDX)(1:12) TO WS-ACCT-KEY
+           MOVE WS-ACCT-KEY TO ACCT-NUMBER
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   ADD 1 TO WS-ENTRIES-REJECTED
+           END-READ
+
+           IF WS-ACCT-OK
+               EVALUATE TRUE
+                   WHEN ACH-CHECKING-CREDIT(WS-ENTRY-IDX)
+                   WHEN ACH-SAVINGS-CREDIT(WS-ENTRY-IDX)
+                       ADD ACH-DET-AMOUNT(WS-ENTRY-IDX)
+                           TO ACCT-CURRENT-BAL
+                       ADD ACH-DET-AMOUNT(WS-ENTRY-IDX)
+                           TO ACCT-AVAILABLE-BAL
+                       ADD ACH-DET-AMOUNT(WS-ENTRY-IDX)
+                           TO ACH-CTL-TOTAL-CREDIT
+                       PERFORM REWRITE-ACCOUNT
+                   WHEN ACH-CHECKING-DEBIT(WS-ENTRY-IDX)
+                   WHEN ACH-SAVINGS-DEBIT(WS-ENTRY-IDX)
+                       PERFORM CHECK-ACH-STOP-PAYMENT
+                       IF WS-STOPPED
+                           ADD 1 TO WS-ENTRIES-STOPPED
+                       ELSE
+                           SUBTRACT ACH-DET-AMOUNT(WS-ENTRY-IDX)
+                               FROM ACCT-CURRENT-BAL
+                           SUBTRACT ACH-DET-AMOUNT(WS-ENTRY-IDX)
+                               FROM ACCT-AVAILABLE-BAL
+                           ADD ACH-DET-AMOUNT(WS-ENTRY-IDX)
+                               TO ACH-CTL-TOTAL-DEBIT
+                           PERFORM REWRITE-ACCOUNT
+                       END-IF
+                   WHEN OTHER
+                       ADD 1 TO WS-ENTRIES-REJECTED
+               END-EVALUATE
+           END-IF.
+
+      * an ACH debit carries no check number, so a matching stop is
+      * found by scanning this account's stop-payment entries for an
+      * active ACH-type stop with the same amount and payee name
+       CHECK-ACH-STOP-PAYMENT.
+           MOVE "N" TO WS-STOP-FOUND
+           MOVE WS-ACCT-KEY TO STOP-ACCOUNT-NUMBER
+           MOVE LOW-VALUES TO STOP-ITEM-ID
+           START STOP-PAYMENT-FILE KEY >= STOP-KEY
+               INVALID KEY
+                   SET WS-STOP-NOT-FOUND TO TRUE
+           END-START
+
+           PERFORM UNTIL WS-STOP-NOT-FOUND OR WS-STOPPED
+               READ STOP-PAYMENT-FILE NEXT RECORD
+                   AT END
+                       SET WS-STOP-NOT-FOUND TO TRUE
+                   NOT AT END
+                       IF STOP-ACCOUNT-NUMBER NOT = WS-ACCT-KEY
+                           SET WS-STOP-NOT-FOUND TO TRUE
+                       ELSE
+                           IF STOP-TYPE-ACH AND STOP-ACTIVE
+                                   AND STOP-AMOUNT =
+                                       ACH-DET-AMOUNT(WS-ENTRY-IDX)
+                                   AND STOP-PAYEE =
+                                       ACH-DET-INDIV-NAME(WS-ENTRY-IDX)
+                               SET WS-STOPPED TO TRUE
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       REWRITE-ACCOUNT.
+           MOVE WS-RUN-DATE TO ACCT-LAST-TXN-DATE
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   ADD 1 TO WS-ENTRIES-REJECTED
+               NOT INVALID KEY
+                   ADD 1 TO WS-ENTRIES-POSTED
+           END-REWRITE.
