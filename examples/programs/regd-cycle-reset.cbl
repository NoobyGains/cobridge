@@ -0,0 +1,148 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REGDRSET.
+
+      ****************************************************************
+      * STATEMENT-CYCLE-END BATCH: resets REGD-WITHDRAWAL-COUNT to
+      * zero for every ACCT-SAVINGS/ACCT-MONEY-MARKET account and
+      * stamps REGD-CYCLE-DATE with the new cycle's start date, so
+      * the Regulation D-style limit enforced in TXNPOST counts
+      * withdrawals within the current cycle only.
+      * Checkpoints every CKPT-INTERVAL accounts so a job that abends
+      * partway through can restart from CKPT-LAST-KEY instead of
+      * rescanning the whole account master.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "RGDCKPT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS CKPT-JOB-NAME
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+       COPY "account.cpy".
+
+       FD  CHECKPOINT-FILE.
+       COPY "checkpoint.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-FILE-STATUS   PIC X(2).
+           88  WS-ACCT-OK            VALUE "00".
+           88  WS-ACCT-EOF           VALUE "10".
+       01  WS-CKPT-FILE-STATUS   PIC X(2).
+           88  WS-CKPT-OK            VALUE "00".
+           88  WS-CKPT-NOT-FOUND     VALUE "23", "35".
+
+       01  WS-RUN-DATE            PIC 9(8).
+       01  WS-RESTART-PARM        PIC X(8).
+       01  WS-RESTARTING          PIC X(1) VALUE "N".
+           88  WS-IS-RESTART          VALUE "Y".
+       01  WS-CKPT-INTERVAL       PIC 9(5) COMP VALUE 500.
+       01  WS-SINCE-LAST-CKPT     PIC 9(5) COMP VALUE 0.
+
+       01  WS-ACCOUNTS-READ       PIC 9(9) COMP VALUE 0.
+       01  WS-ACCOUNTS-RESET      PIC 9(9) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RESTART-PARM FROM COMMAND-LINE
+
+           OPEN I-O ACCOUNT-MASTER
+           PERFORM OPEN-CHECKPOINT-FILE
+           PERFORM LOAD-CHECKPOINT
+
+           IF WS-IS-RESTART
+               START ACCOUNT-MASTER KEY > ACCT-NUMBER
+                   INVALID KEY
+                       SET WS-ACCT-EOF TO TRUE
+               END-START
+           END-IF
+
+           PERFORM UNTIL WS-ACCT-EOF
+               READ ACCOUNT-MASTER NEXT RECORD
+                   AT END
+                       SET WS-ACCT-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-ACCOUNTS-READ
+                       PERFORM RESET-ONE-ACCOUNT
+                       PERFORM CHECKPOINT-IF-DUE
+               END-READ
+           END-PERFORM
+
+           CLOSE ACCOUNT-MASTER
+           PERFORM CLEAR-CHECKPOINT
+           CLOSE CHECKPOINT-FILE
+
+           DISPLAY "REGDRSET: ACCOUNTS READ  = " WS-ACCOUNTS-READ
+           DISPLAY "REGDRSET: COUNTERS RESET = " WS-ACCOUNTS-RESET
+
+           GOBACK.
+
+       OPEN-CHECKPOINT-FILE.
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CKPT-NOT-FOUND
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+
+       LOAD-CHECKPOINT.
+           MOVE "REGDRSET" TO CKPT-JOB-NAME
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF WS-RESTART-PARM = "RESTART"
+                       SET WS-IS-RESTART TO TRUE
+                       MOVE CKPT-LAST-KEY TO ACCT-NUMBER
+                       MOVE CKPT-RECORDS-READ TO WS-ACCOUNTS-READ
+                       MOVE CKPT-RECORDS-PROCESSED
+                           TO WS-ACCOUNTS-RESET
+                   END-IF
+           END-READ.
+
+       CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-SINCE-LAST-CKPT
+           IF WS-SINCE-LAST-CKPT >= WS-CKPT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+               MOVE 0 TO WS-SINCE-LAST-CKPT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE ACCT-NUMBER TO CKPT-LAST-KEY
+           MOVE WS-ACCOUNTS-READ TO CKPT-RECORDS-READ
+           MOVE WS-ACCOUNTS-RESET TO CKPT-RECORDS-PROCESSED
+           MOVE WS-RUN-DATE TO CKPT-RUN-DATE
+           ACCEPT CKPT-RUN-TIME FROM TIME
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   WRITE CHECKPOINT-RECORD
+           END-REWRITE.
+
+       CLEAR-CHECKPOINT.
+           MOVE "REGDRSET" TO CKPT-JOB-NAME
+           DELETE CHECKPOINT-FILE RECORD
+               INVALID KEY
+                   CONTINUE
+           END-DELETE.
+
+       RESET-ONE-ACCOUNT.
+           IF ACCT-SAVINGS OR ACCT-MONEY-MARKET
+               MOVE 0 TO REGD-WITHDRAWAL-COUNT
+               MOVE WS-RUN-DATE TO REGD-CYCLE-DATE
+               REWRITE ACCOUNT-RECORD
+                   INVALID KEY
+                       DISPLAY "REGDRSET: REWRITE FAILED FOR "
+                               ACCT-NUMBER
+               END-REWRITE
+               ADD 1 TO WS-ACCOUNTS-RESET
+           END-IF.
