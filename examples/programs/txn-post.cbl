@@ -0,0 +1,281 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TXNPOST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+           SELECT EXCHANGE-RATE-TABLE ASSIGN TO "EXCHRATE"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS EXCH-CURRENCY-CODE
+               FILE STATUS IS WS-EXCH-FILE-STATUS.
+           SELECT CHECK-ISSUANCE-TABLE ASSIGN TO "CHKISSUE"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS CHK-KEY
+               FILE STATUS IS WS-CHK-FILE-STATUS.
+           SELECT STOP-PAYMENT-FILE ASSIGN TO "STOPPAY"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS STOP-KEY
+               FILE STATUS IS WS-STOP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+       COPY "account.cpy".
+
+       FD  EXCHANGE-RATE-TABLE.
+       COPY "exchange-rate.cpy".
+
+       FD  CHECK-ISSUANCE-TABLE.
+       COPY "check-issuance.cpy".
+
+       FD  STOP-PAYMENT-FILE.
+       COPY "stop-payment.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-FILE-STATUS   PIC X(2).
+           88  WS-ACCT-OK            VALUE "00".
+       01  WS-EXCH-FILE-STATUS   PIC X(2).
+           88  WS-EXCH-OK            VALUE "00".
+       01  WS-CHK-FILE-STATUS    PIC X(2).
+           88  WS-CHK-OK             VALUE "00".
+       01  WS-STOP-FILE-STATUS   PIC X(2).
+           88  WS-STOP-OK            VALUE "00".
+
+      * Regulation D-style limit on savings/MMA withdrawals and
+      * transfers-out per statement cycle
+       01  WS-REGD-LIMIT          PIC 9(3) VALUE 6.
+
+      * amount actually applied to the account, converted from
+      * TXN-CURRENCY-CODE into the account's own currency so a
+      * foreign-currency wire or card transaction posts correctly
+      * to a USD-denominated account
+       01  WS-POST-AMOUNT         PIC S9(13)V99 COMP-3.
+       01  WS-TXN-CURRENCY        PIC X(3).
+
+       LINKAGE SECTION.
+       COPY "transaction.cpy".
+       01  LS-RETURN-CODE     PIC 9(2).
+       COPY "retcodes.cpy".
+
+       PROCEDURE DIVISION USING TRANSACTION-RECORD
+                                LS-RETURN-CODE.
+
+       MAIN-LOGIC.
+           SET RC-SUCCESS TO TRUE
+
+           IF TXN-COMPLETED
+               SET RC-DUPLICATE TO TRUE
+               GOBACK
+           END-IF
+
+           IF TXN-EFFECTIVE-DATE = 0
+               MOVE TXN-DATE TO TXN-EFFECTIVE-DATE
+           END-IF
+
+           OPEN I-O ACCOUNT-MASTER
+           OPEN INPUT EXCHANGE-RATE-TABLE
+           OPEN I-O CHECK-ISSUANCE-TABLE
+           OPEN INPUT STOP-PAYMENT-FILE
+
+           IF TXN-ADJUSTMENT
+               PERFORM POST-ADJUSTMENT
+           ELSE
+               IF TXN-WITHDRAWAL OR TXN-PAYMENT OR TXN-TRANSFER
+                       OR TXN-CHECK
+                   PERFORM POST-DEBIT
+               END-IF
+
+               IF RC-SUCCESS
+                   IF TXN-DEPOSIT OR TXN-TRANSFER
+                       PERFORM POST-CREDIT
+                   END-IF
+               END-IF
+           END-IF
+
+           CLOSE STOP-PAYMENT-FILE
+           CLOSE CHECK-ISSUANCE-TABLE
+           CLOSE EXCHANGE-RATE-TABLE
+           CLOSE ACCOUNT-MASTER
+
+           IF RC-SUCCESS
+               SET TXN-COMPLETED TO TRUE
+           ELSE
+               SET TXN-FAILED TO TRUE
+           END-IF
+
+           GOBACK.
+
+      * a maker-checker adjustment carries a signed TXN-AMOUNT applied
+      * directly to the account, posted in the account's own currency
+      * since the checker keys the approved amount, not a foreign one;
+      * TXN-MAKER-ID/TXN-CHECKER-ID must both be present and different
+      * as a defense-in-depth check behind ADJCHECK's own enforcement
+       POST-ADJUSTMENT.
+           IF TXN-MAKER-ID = 0 OR TXN-CHECKER-ID = 0
+                   OR TXN-MAKER-ID = TXN-CHECKER-ID
+               SET RC-INVALID-INPUT TO TRUE
+           END-IF
+
+           IF RC-SUCCESS
+               MOVE TXN-FROM-ACCOUNT TO ACCT-NUMBER
+               READ ACCOUNT-MASTER
+                   INVALID KEY
+                       SET RC-NOT-FOUND TO TRUE
+               END-READ
+           END-IF
+
+           IF RC-SUCCESS
+               MOVE ACCT-CURRENT-BAL TO TXN-BALANCE-BEFORE
+               ADD TXN-AMOUNT TO ACCT-CURRENT-BAL
+               ADD TXN-AMOUNT TO ACCT-AVAILABLE-BAL
+               MOVE ACCT-CURRENT-BAL TO TXN-BALANCE-AFTER
+               MOVE TXN-DATE TO ACCT-LAST-TXN-DATE
+               REWRITE ACCOUNT-RECORD
+                   INVALID KEY
+                       SET RC-SYSTEM-ERROR TO TRUE
+               END-REWRITE
+           END-IF.
+
+       POST-DEBIT.
+           MOVE TXN-FROM-ACCOUNT TO ACCT-NUMBER
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   SET RC-NOT-FOUND TO TRUE
+           END-READ
+
+           IF RC-SUCCESS AND TXN-CHECK
+               PERFORM CHECK-FOR-STOP-PAYMENT
+           END-IF
+
+           IF RC-SUCCESS
+               PERFORM CHECK-REGD-LIMIT
+           END-IF
+
+           IF RC-SUCCESS
+               PERFORM CONVERT-TO-ACCOUNT-CURRENCY
+               IF RC-SUCCESS
+                   MOVE ACCT-CURRENT-BAL TO TXN-BALANCE-BEFORE
+                   SUBTRACT WS-POST-AMOUNT FROM ACCT-CURRENT-BAL
+                   SUBTRACT WS-POST-AMOUNT FROM ACCT-AVAILABLE-BAL
+                   MOVE ACCT-CURRENT-BAL TO TXN-BALANCE-AFTER
+                   MOVE TXN-DATE TO ACCT-LAST-TXN-DATE
+                   IF (ACCT-SAVINGS OR ACCT-MONEY-MARKET)
+                           AND (TXN-WITHDRAWAL OR TXN-TRANSFER)
+                       ADD 1 TO REGD-WITHDRAWAL-COUNT
+                   END-IF
+                   REWRITE ACCOUNT-RECORD
+                       INVALID KEY
+                           SET RC-SYSTEM-ERROR TO TRUE
+                   END-REWRITE
+                   IF RC-SUCCESS AND TXN-CHECK
+                       PERFORM WRITE-CHECK-ISSUANCE
+                   END-IF
+               END-IF
+           END-IF.
+
+      * a check with a matching active stop-payment order is rejected
+      * before it can debit the account, and marked stopped on the
+      * issuance table so the Positive Pay export does not resend it
+       CHECK-FOR-STOP-PAYMENT.
+           MOVE TXN-FROM-ACCOUNT TO STOP-ACCOUNT-NUMBER
+           MOVE TXN-CHECK-NUMBER TO STOP-ITEM-ID
+           READ STOP-PAYMENT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF STOP-ACTIVE
+                       SET RC-DECLINED TO TRUE
+                       PERFORM MARK-CHECK-STOPPED
+                   END-IF
+           END-READ.
+
+       MARK-CHECK-STOPPED.
+           MOVE TXN-FROM-ACCOUNT TO CHK-ACCOUNT-NUMBER
+           MOVE TXN-CHECK-NUMBER TO CHK-CHECK-NUMBER
+           READ CHECK-ISSUANCE-TABLE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET CHK-STOPPED TO TRUE
+                   REWRITE CHECK-ISSUANCE-RECORD
+                       INVALID KEY
+                           CONTINUE
+                   END-REWRITE
+           END-READ.
+
+      * records an issued check on the Positive Pay table so the
+      * daily export job can send it to the vendor before it clears
+       WRITE-CHECK-ISSUANCE.
+           MOVE TXN-FROM-ACCOUNT TO CHK-ACCOUNT-NUMBER
+           MOVE TXN-CHECK-NUMBER TO CHK-CHECK-NUMBER
+           MOVE WS-POST-AMOUNT TO CHK-AMOUNT
+           MOVE TXN-DATE TO CHK-ISSUE-DATE
+           SET CHK-ISSUED TO TRUE
+           WRITE CHECK-ISSUANCE-RECORD
+               INVALID KEY
+                   SET RC-SYSTEM-ERROR TO TRUE
+           END-WRITE.
+
+      * looks up TXN-CURRENCY-CODE in the exchange-rate table and
+      * converts TXN-AMOUNT into ACCT-CURRENCY-CODE; a blank
+      * TXN-CURRENCY-CODE or one matching the account's own currency
+      * is posted as-is with no lookup, so existing single-currency
+      * callers are unaffected
+       CONVERT-TO-ACCOUNT-CURRENCY.
+           MOVE TXN-AMOUNT TO WS-POST-AMOUNT
+           MOVE TXN-CURRENCY-CODE TO WS-TXN-CURRENCY
+           IF WS-TXN-CURRENCY = SPACES
+               MOVE ACCT-CURRENCY-CODE TO WS-TXN-CURRENCY
+           END-IF
+
+           IF WS-TXN-CURRENCY NOT = ACCT-CURRENCY-CODE
+               MOVE WS-TXN-CURRENCY TO EXCH-CURRENCY-CODE
+               READ EXCHANGE-RATE-TABLE
+                   INVALID KEY
+                       SET RC-SYSTEM-ERROR TO TRUE
+                   NOT INVALID KEY
+                       COMPUTE WS-POST-AMOUNT ROUNDED =
+                               TXN-AMOUNT * EXCH-RATE-TO-USD
+               END-READ
+           END-IF.
+
+       CHECK-REGD-LIMIT.
+           IF (ACCT-SAVINGS OR ACCT-MONEY-MARKET)
+                   AND (TXN-WITHDRAWAL OR TXN-TRANSFER)
+                   AND REGD-WITHDRAWAL-COUNT >= WS-REGD-LIMIT
+               SET RC-DECLINED TO TRUE
+           END-IF.
+
+       POST-CREDIT.
+           MOVE TXN-TO-ACCOUNT TO ACCT-NUMBER
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   SET RC-NOT-FOUND TO TRUE
+           END-READ
+
+           IF RC-SUCCESS
+               PERFORM CONVERT-TO-ACCOUNT-CURRENCY
+               IF RC-SUCCESS
+                   IF TXN-DEPOSIT
+                       MOVE ACCT-CURRENT-BAL TO TXN-BALANCE-BEFORE
+                   END-IF
+                   ADD WS-POST-AMOUNT TO ACCT-CURRENT-BAL
+                   ADD WS-POST-AMOUNT TO ACCT-AVAILABLE-BAL
+                   IF TXN-DEPOSIT
+                       MOVE ACCT-CURRENT-BAL TO TXN-BALANCE-AFTER
+                   END-IF
+                   MOVE TXN-DATE TO ACCT-LAST-TXN-DATE
+                   REWRITE ACCOUNT-RECORD
+                       INVALID KEY
+                           SET RC-SYSTEM-ERROR TO TRUE
+                   END-REWRITE
+               END-IF
+           END-IF.
