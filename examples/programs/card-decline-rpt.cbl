@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CCDECRPT.
+
+      ****************************************************************
+      * DAILY REPORT: bucket declined card transactions by
+      * CC-RESPONSE-CODE and CC-MCC-CODE with counts and dollar
+      * totals so risk can spot a spike by merchant category.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARD-TXN-IN ASSIGN TO "CCTXNIN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+           SELECT DECLINE-RPT ASSIGN TO "DECLRPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CARD-TXN-IN.
+       COPY "credit-card-txn.cpy".
+
+       FD  DECLINE-RPT.
+       01  DECLINE-RPT-LINE          PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TXN-STATUS         PIC X(2).
+           88  WS-TXN-EOF            VALUE "10".
+       01  WS-RPT-STATUS         PIC X(2).
+
+       01  WS-BUCKET-TABLE.
+           05  WS-BUCKET OCCURS 200 TIMES INDEXED BY WS-BKT-IDX.
+               10  WS-BKT-RESPONSE-CODE  PIC XX.
+               10  WS-BKT-MCC-CODE       PIC 9(4).
+               10  WS-BKT-COUNT          PIC 9(7) COMP.
+               10  WS-BKT-AMOUNT         PIC S9(11)V99 COMP-3.
+       01  WS-BUCKET-COUNT       PIC 9(4) COMP VALUE 0.
+       01  WS-MATCH-IDX          PIC 9(4) COMP.
+       01  WS-FOUND              PIC X(1).
+           88  WS-BUCKET-FOUND       VALUE "Y".
+       01  WS-DISPLAY-COUNT      PIC ZZZZZZ9.
+       01  WS-DISPLAY-AMOUNT     PIC -(10)9.99.
+       01  WS-DECLINES-OVERFLOWED PIC 9(7) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT CARD-TXN-IN
+
+           PERFORM UNTIL WS-TXN-EOF
+               READ CARD-TXN-IN
+                   AT END
+                       SET WS-TXN-EOF TO TRUE
+                   NOT AT END
+                       IF CC-DECLINED
+                           PERFORM ACCUMULATE-DECLINE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE CARD-TXN-IN
+
+           OPEN OUTPUT DECLINE-RPT
+           PERFORM WRITE-REPORT
+               VARYING WS-BKT-IDX FROM 1 BY 1
+               UNTIL WS-BKT-IDX > WS-BUCKET-COUNT
+           CLOSE DECLINE-RPT
+
+           DISPLAY "CCDECRPT: DECLINES OVERFLOWED = "
+               WS-DECLINES-OVERFLOWED
+
+           GOBACK.
+
+       ACCUMULATE-DECLINE.
+           MOVE "N" TO WS-FOUND
+           MOVE 0 TO WS-MATCH-IDX
+           PERFORM VARYING WS-BKT-IDX FROM 1 BY 1
+                   UNTIL WS-BKT-IDX > WS-BUCKET-COUNT
+               IF WS-BKT-RESPONSE-CODE(WS-BKT-IDX) = CC-RESPONSE-CODE
+                   AND WS-BKT-MCC-CODE(WS-BKT-IDX) = CC-MCC-CODE
+                   MOVE "Y" TO WS-FOUND
+                   MOVE WS-BKT-IDX TO WS-MATCH-IDX
+               END-IF
+           END-PERFORM
+
+           IF NOT WS-BUCKET-FOUND
+               IF WS-BUCKET-COUNT < 200
+                   ADD 1 TO WS-BUCKET-COUNT
+                   MOVE WS-BUCKET-COUNT TO WS-MATCH-IDX
+                   MOVE CC-RESPONSE-CODE
+                       TO WS-BKT-RESPONSE-CODE(WS-MATCH-IDX)
+                   MOVE CC-MCC-CODE TO WS-BKT-MCC-CODE(WS-MATCH-IDX)
+                   MOVE 0 TO WS-BKT-COUNT(WS-MATCH-IDX)
+                   MOVE 0 TO WS-BKT-AMOUNT(WS-MATCH-IDX)
+               END-IF
+           END-IF
+
+           IF WS-MATCH-IDX > 0
+               ADD 1 TO WS-BKT-COUNT(WS-MATCH-IDX)
+               ADD CC-TXN-AMOUNT TO WS-BKT-AMOUNT(WS-MATCH-IDX)
+           ELSE
+               ADD 1 TO WS-DECLINES-OVERFLOWED
+           END-IF.
+
+       WRITE-REPORT.
+           MOVE WS-BKT-COUNT(WS-BKT-IDX) TO WS-DISPLAY-COUNT
+           MOVE WS-BKT-AMOUNT(WS-BKT-IDX) TO WS-DISPLAY-AMOUNT
+           STRING "RC=" WS-BKT-RESPONSE-CODE(WS-BKT-IDX)
+                  " MCC=" WS-BKT-MCC-CODE(WS-BKT-IDX)
+                  " COUNT=" WS-DISPLAY-COUNT
+                  " AMOUNT=" WS-DISPLAY-AMOUNT
+               DELIMITED BY SIZE INTO DECLINE-RPT-LINE
+           WRITE DECLINE-RPT-LINE.
