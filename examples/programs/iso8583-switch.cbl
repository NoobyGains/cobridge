@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ISOSWTCH.
+
+      ****************************************************************
+      * ISO 8583 SWITCH SIMULATOR: reads an inbound message, branches
+      * on ISO-MSG-TYPE, builds the matching response message (0110
+      * for a 0100, 0210 for a 0200, 0410 for a 0400), populates
+      * ISO-RESPONSE-CODE/ISO-APPROVAL-CODE from a simple authorization
+      * lookup against ISO-TXN-AMOUNT, and logs the exchange so the
+      * card network connection has something to test against.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ISO-MSG-IN ASSIGN TO "ISOMSGIN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+           SELECT ISO-MSG-OUT ASSIGN TO "ISOMSGOU"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT SWITCH-LOG ASSIGN TO "ISOSWLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ISO-MSG-IN.
+       COPY "iso8583.cpy".
+
+       FD  ISO-MSG-OUT.
+       01  ISO-MSG-OUT-RECORD        PIC X(678).
+
+       FD  SWITCH-LOG.
+       01  SWITCH-LOG-LINE           PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-IN-STATUS          PIC X(2).
+           88  WS-IN-EOF             VALUE "10".
+       01  WS-OUT-STATUS         PIC X(2).
+       01  WS-LOG-STATUS         PIC X(2).
+
+       01  WS-AUTHORIZE-LIMIT    PIC 9(12) COMP VALUE 500000.
+       01  WS-MSGS-PROCESSED     PIC 9(9) COMP VALUE 0.
+       01  WS-MSGS-APPROVED      PIC 9(9) COMP VALUE 0.
+       01  WS-MSGS-DECLINED      PIC 9(9) COMP VALUE 0.
+       01  WS-DISPLAY-AMOUNT     PIC Z(10)9.
+       01  WS-DISPLAY-MSG-TYPE   PIC 9(4).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT ISO-MSG-IN
+           OPEN OUTPUT ISO-MSG-OUT
+           OPEN OUTPUT SWITCH-LOG
+
+           PERFORM UNTIL WS-IN-EOF
+               READ ISO-MSG-IN
+                   AT END
+                       SET WS-IN-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-MSGS-PROCESSED
+                       PERFORM ROUTE-ONE-MESSAGE
+               END-READ
+           END-PERFORM
+
+           CLOSE ISO-MSG-IN
+           CLOSE ISO-MSG-OUT
+           CLOSE SWITCH-LOG
+
+           DISPLAY "ISOSWTCH: MESSAGES PROCESSED = " WS-MSGS-PROCESSED
+           DISPLAY "ISOSWTCH: APPROVED = " WS-MSGS-APPROVED
+           DISPLAY "ISOSWTCH: DECLINED = " WS-MSGS-DECLINED
+
+           GOBACK.
+
+       ROUTE-ONE-MESSAGE.
+           EVALUATE TRUE
+               WHEN ISO-AUTH-REQUEST
+                   MOVE 0110 TO ISO-MSG-TYPE
+                   PERFORM AUTHORIZE-TRANSACTION
+               WHEN ISO-FINANCIAL-REQ
+                   MOVE 0210 TO ISO-MSG-TYPE
+                   PERFORM AUTHORIZE-TRANSACTION
+               WHEN ISO-REVERSAL-REQ
+                   MOVE 0410 TO ISO-MSG-TYPE
+                   MOVE "00" TO ISO-RESPONSE-CODE
+                   MOVE "REVSD" TO ISO-APPROVAL-CODE
+               WHEN OTHER
+                   MOVE "12" TO ISO-RESPONSE-CODE
+           END-EVALUATE
+
+           MOVE ISO8583-MESSAGE TO ISO-MSG-OUT-RECORD
+           WRITE ISO-MSG-OUT-RECORD
+
+           PERFORM LOG-EXCHANGE.
+
+       AUTHORIZE-TRANSACTION.
+           IF ISO-TXN-AMOUNT <= WS-AUTHORIZE-LIMIT
+               MOVE "00" TO ISO-RESPONSE-CODE
+               MOVE ISO-SYSTEM-TRACE TO ISO-APPROVAL-CODE
+               ADD 1 TO WS-MSGS-APPROVED
+           ELSE
+               MOVE "05" TO ISO-RESPONSE-CODE
+               MOVE SPACES TO ISO-APPROVAL-CODE
+               ADD 1 TO WS-MSGS-DECLINED
+           END-IF.
+
+       LOG-EXCHANGE.
+           MOVE ISO-MSG-TYPE TO WS-DISPLAY-MSG-TYPE
+           MOVE ISO-TXN-AMOUNT TO WS-DISPLAY-AMOUNT
+           STRING "STAN=" ISO-SYSTEM-TRACE
+                  " TYPE=" WS-DISPLAY-MSG-TYPE
+                  " AMT=" WS-DISPLAY-AMOUNT
+                  " RC=" ISO-RESPONSE-CODE
+                  " APPRCD=" ISO-APPROVAL-CODE
+               DELIMITED BY SIZE INTO SWITCH-LOG-LINE
+           WRITE SWITCH-LOG-LINE.
