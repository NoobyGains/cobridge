@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HOLDEXPR.
+
+      ****************************************************************
+      * NIGHTLY BATCH: auto-lift any hold or freeze whose expiration
+      * date has arrived, so operations does not have to remember to
+      * remove one manually. Checkpoints every CKPT-INTERVAL accounts
+      * so a job that abends partway through can restart from
+      * CKPT-LAST-KEY instead of reprocessing the whole master.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "HLDCKPT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS CKPT-JOB-NAME
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+       COPY "account.cpy".
+
+       FD  CHECKPOINT-FILE.
+       COPY "checkpoint.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-FILE-STATUS   PIC X(2).
+           88  WS-ACCT-OK            VALUE "00".
+           88  WS-ACCT-EOF           VALUE "10".
+       01  WS-CKPT-FILE-STATUS   PIC X(2).
+           88  WS-CKPT-OK            VALUE "00".
+           88  WS-CKPT-NOT-FOUND     VALUE "23", "35".
+       01  WS-RUN-DATE            PIC 9(8).
+       01  WS-ACCOUNTS-READ       PIC 9(9) COMP VALUE 0.
+       01  WS-HOLDS-LIFTED        PIC 9(9) COMP VALUE 0.
+       01  WS-FREEZES-LIFTED      PIC 9(9) COMP VALUE 0.
+       01  WS-RESTART-PARM        PIC X(8).
+       01  WS-RESTARTING          PIC X(1) VALUE "N".
+           88  WS-IS-RESTART          VALUE "Y".
+       01  WS-CKPT-INTERVAL       PIC 9(5) COMP VALUE 500.
+       01  WS-SINCE-LAST-CKPT     PIC 9(5) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RESTART-PARM FROM COMMAND-LINE
+
+           OPEN I-O ACCOUNT-MASTER
+           PERFORM OPEN-CHECKPOINT-FILE
+           PERFORM LOAD-CHECKPOINT
+
+           IF WS-IS-RESTART
+               START ACCOUNT-MASTER KEY > ACCT-NUMBER
+                   INVALID KEY
+                       SET WS-ACCT-EOF TO TRUE
+               END-START
+           END-IF
+
+           PERFORM UNTIL WS-ACCT-EOF
+               READ ACCOUNT-MASTER NEXT RECORD
+                   AT END
+                       SET WS-ACCT-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-ACCOUNTS-READ
+                       PERFORM CHECK-EXPIRATIONS
+                       PERFORM CHECKPOINT-IF-DUE
+               END-READ
+           END-PERFORM
+
+           CLOSE ACCOUNT-MASTER
+           PERFORM CLEAR-CHECKPOINT
+           CLOSE CHECKPOINT-FILE
+
+           DISPLAY "HOLDEXPR: ACCOUNTS READ    = " WS-ACCOUNTS-READ
+           DISPLAY "HOLDEXPR: HOLDS LIFTED     = " WS-HOLDS-LIFTED
+           DISPLAY "HOLDEXPR: FREEZES LIFTED   = " WS-FREEZES-LIFTED
+
+           GOBACK.
+
+       OPEN-CHECKPOINT-FILE.
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CKPT-NOT-FOUND
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+
+       LOAD-CHECKPOINT.
+           MOVE "HOLDEXPR" TO CKPT-JOB-NAME
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF WS-RESTART-PARM = "RESTART"
+                       SET WS-IS-RESTART TO TRUE
+                       MOVE CKPT-LAST-KEY TO ACCT-NUMBER
+                       MOVE CKPT-RECORDS-READ TO WS-ACCOUNTS-READ
+                       MOVE CKPT-RECORDS-PROCESSED
+                           TO WS-HOLDS-LIFTED
+                       MOVE CKPT-RECORDS-PROCESSED-2
+                           TO WS-FREEZES-LIFTED
+                   END-IF
+           END-READ.
+
+       CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-SINCE-LAST-CKPT
+           IF WS-SINCE-LAST-CKPT >= WS-CKPT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+               MOVE 0 TO WS-SINCE-LAST-CKPT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE ACCT-NUMBER TO CKPT-LAST-KEY
+           MOVE WS-ACCOUNTS-READ TO CKPT-RECORDS-READ
+           MOVE WS-HOLDS-LIFTED TO CKPT-RECORDS-PROCESSED
+           MOVE WS-FREEZES-LIFTED TO CKPT-RECORDS-PROCESSED-2
+           MOVE WS-RUN-DATE TO CKPT-RUN-DATE
+           ACCEPT CKPT-RUN-TIME FROM TIME
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   WRITE CHECKPOINT-RECORD
+           END-REWRITE.
+
+       CLEAR-CHECKPOINT.
+           MOVE "HOLDEXPR" TO CKPT-JOB-NAME
+           DELETE CHECKPOINT-FILE RECORD
+               INVALID KEY
+                   CONTINUE
+           END-DELETE.
+
+       CHECK-EXPIRATIONS.
+           IF ACCT-ON-HOLD
+                   AND ACCT-HOLD-EXPIRE-DATE NOT = 0
+                   AND ACCT-HOLD-EXPIRE-DATE <= WS-RUN-DATE
+               PERFORM LIFT-HOLD
+               ADD 1 TO WS-HOLDS-LIFTED
+           END-IF
+
+           IF ACCT-IS-FROZEN
+                   AND ACCT-FREEZE-EXPIRE-DATE NOT = 0
+                   AND ACCT-FREEZE-EXPIRE-DATE <= WS-RUN-DATE
+               PERFORM LIFT-FREEZE
+               ADD 1 TO WS-FREEZES-LIFTED
+           END-IF.
+
+       LIFT-HOLD.
+           MOVE "N" TO ACCT-HOLD-FLAG
+           MOVE SPACES TO ACCT-HOLD-REASON-CODE
+           MOVE 0 TO ACCT-HOLD-PLACED-BY
+           MOVE 0 TO ACCT-HOLD-PLACED-DATE
+           MOVE 0 TO ACCT-HOLD-EXPIRE-DATE
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY "HOLDEXPR: REWRITE FAILED FOR " ACCT-NUMBER
+           END-REWRITE.
+
+       LIFT-FREEZE.
+           MOVE "N" TO ACCT-FREEZE-FLAG
+           MOVE SPACES TO ACCT-FREEZE-REASON-CODE
+           MOVE 0 TO ACCT-FREEZE-PLACED-BY
+           MOVE 0 TO ACCT-FREEZE-PLACED-DATE
+           MOVE 0 TO ACCT-FREEZE-EXPIRE-DATE
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY "HOLDEXPR: REWRITE FAILED FOR " ACCT-NUMBER
+           END-REWRITE.
