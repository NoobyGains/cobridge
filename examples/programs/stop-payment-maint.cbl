@@ -0,0 +1,128 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STOPMAINT.
+
+      ****************************************************************
+      * MAINTAIN STOP-PAYMENT-FILE: place a new stop-payment order
+      * against a future check (by check number) or ACH debit (by
+      * amount/payee), or release one already on file. TXNPOST and
+      * ACHPOST check this file before finalizing a debit so a
+      * stopped item is rejected instead of posted.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STOP-PAYMENT-FILE ASSIGN TO "STOPPAY"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS STOP-KEY
+               FILE STATUS IS WS-STOP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STOP-PAYMENT-FILE.
+       COPY "stop-payment.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-STOP-FILE-STATUS   PIC X(2).
+           88  WS-STOP-OK            VALUE "00".
+           88  WS-STOP-NOT-FOUND     VALUE "23", "35".
+       01  WS-RUN-DATE            PIC 9(8).
+       01  WS-RUN-TIME            PIC 9(6).
+
+       LINKAGE SECTION.
+       01  LS-ACTION              PIC X(1).
+           88  LS-PLACE-STOP          VALUE "P".
+           88  LS-RELEASE-STOP        VALUE "R".
+       01  LS-ACCOUNT-NUM         PIC X(12).
+       01  LS-ITEM-TYPE           PIC X(1).
+           88  LS-TYPE-CHECK          VALUE "C".
+           88  LS-TYPE-ACH            VALUE "A".
+       01  LS-CHECK-NUMBER        PIC X(10).
+       01  LS-AMOUNT              PIC S9(11)V99 COMP-3.
+       01  LS-PAYEE               PIC X(30).
+       01  LS-EXPIRE-DATE         PIC 9(8).
+       01  LS-STOP-ITEM-ID        PIC X(10).
+       01  LS-RETURN-CODE         PIC 9(2).
+       COPY "retcodes.cpy".
+
+       PROCEDURE DIVISION USING LS-ACTION
+                                LS-ACCOUNT-NUM
+                                LS-ITEM-TYPE
+                                LS-CHECK-NUMBER
+                                LS-AMOUNT
+                                LS-PAYEE
+                                LS-EXPIRE-DATE
+                                LS-STOP-ITEM-ID
+                                LS-RETURN-CODE.
+
+       MAIN-LOGIC.
+           SET RC-SUCCESS TO TRUE
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           IF LS-PLACE-STOP AND LS-ACCOUNT-NUM = SPACES
+               SET RC-INVALID-INPUT TO TRUE
+               GOBACK
+           END-IF
+
+           OPEN I-O STOP-PAYMENT-FILE
+           IF WS-STOP-NOT-FOUND
+               OPEN OUTPUT STOP-PAYMENT-FILE
+               CLOSE STOP-PAYMENT-FILE
+               OPEN I-O STOP-PAYMENT-FILE
+           END-IF
+
+           IF LS-PLACE-STOP
+               PERFORM PLACE-STOP
+           ELSE
+               IF LS-RELEASE-STOP
+                   PERFORM RELEASE-STOP
+               ELSE
+                   SET RC-INVALID-INPUT TO TRUE
+               END-IF
+           END-IF
+
+           CLOSE STOP-PAYMENT-FILE
+
+           GOBACK.
+
+      * a check stop is keyed directly by its check number; an ACH
+      * stop has no check number, so it is given a generated item ID
+      * and matched later by account + amount + payee instead
+       PLACE-STOP.
+           IF LS-TYPE-CHECK
+               MOVE LS-CHECK-NUMBER TO LS-STOP-ITEM-ID
+           ELSE
+               ACCEPT WS-RUN-TIME FROM TIME
+               STRING "A" WS-RUN-TIME
+                   DELIMITED BY SIZE INTO LS-STOP-ITEM-ID
+           END-IF
+
+           MOVE LS-ACCOUNT-NUM TO STOP-ACCOUNT-NUMBER
+           MOVE LS-STOP-ITEM-ID TO STOP-ITEM-ID
+           MOVE LS-ITEM-TYPE TO STOP-ITEM-TYPE
+           MOVE LS-AMOUNT TO STOP-AMOUNT
+           MOVE LS-PAYEE TO STOP-PAYEE
+           MOVE WS-RUN-DATE TO STOP-REQUEST-DATE
+           MOVE LS-EXPIRE-DATE TO STOP-EXPIRE-DATE
+           SET STOP-ACTIVE TO TRUE
+
+           WRITE STOP-PAYMENT-RECORD
+               INVALID KEY
+                   SET RC-DUPLICATE TO TRUE
+           END-WRITE.
+
+       RELEASE-STOP.
+           MOVE LS-ACCOUNT-NUM TO STOP-ACCOUNT-NUMBER
+           MOVE LS-STOP-ITEM-ID TO STOP-ITEM-ID
+           READ STOP-PAYMENT-FILE
+               INVALID KEY
+                   SET RC-NOT-FOUND TO TRUE
+           END-READ
+
+           IF RC-SUCCESS
+               SET STOP-RELEASED TO TRUE
+               REWRITE STOP-PAYMENT-RECORD
+                   INVALID KEY
+                       SET RC-SYSTEM-ERROR TO TRUE
+               END-REWRITE
+           END-IF.
