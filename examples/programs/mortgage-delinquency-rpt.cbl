@@ -0,0 +1,212 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MTGDELQ.
+
+      ****************************************************************
+      * MONTHLY SERVICING REPORT: bucket mortgage loans into
+      * current/30/60/90+/foreclosure by MLR-DAYS-DELINQUENT and
+      * total MLR-CURRENT-BALANCE per bucket per MLR-INVESTOR-CODE
+      * so servicing can report delinquency rates to investors.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MORTGAGE-IN ASSIGN TO "MTGMAST"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-MTG-STATUS.
+           SELECT DELQ-RPT ASSIGN TO "MTGDELRP"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MORTGAGE-IN.
+       COPY "mortgage-record.cpy".
+
+       FD  DELQ-RPT.
+       01  DELQ-RPT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MTG-STATUS         PIC X(2).
+           88  WS-MTG-EOF            VALUE "10".
+       01  WS-RPT-STATUS         PIC X(2).
+
+       01  WS-BUCKET-TABLE.
+           05  WS-BUCKET OCCURS 100 TIMES INDEXED BY WS-BKT-IDX.
+               10  WS-BKT-INVESTOR       PIC X(5).
+               10  WS-BKT-CURRENT        PIC 9(4) COMP.
+               10  WS-BKT-30             PIC 9(4) COMP.
+               10  WS-BKT-60             PIC 9(4) COMP.
+               10  WS-BKT-90             PIC 9(4) COMP.
+               10  WS-BKT-FCL            PIC 9(4) COMP.
+               10  WS-BKT-BAL-CURRENT    PIC S9(11)V99 COMP-3.
+               10  WS-BKT-BAL-30         PIC S9(11)V99 COMP-3.
+               10  WS-BKT-BAL-60         PIC S9(11)V99 COMP-3.
+               10  WS-BKT-BAL-90         PIC S9(11)V99 COMP-3.
+               10  WS-BKT-BAL-FCL        PIC S9(11)V99 COMP-3.
+       01  WS-BUCKET-COUNT       PIC 9(4) COMP VALUE 0.
+       01  WS-MATCH-IDX          PIC 9(4) COMP.
+       01  WS-FOUND              PIC X(1).
+           88  WS-BUCKET-FOUND       VALUE "Y".
+       01  WS-DISPLAY-COUNT      PIC ZZZ9.
+       01  WS-DISPLAY-AMOUNT     PIC -(9)9.99.
+
+       COPY "file-header-trailer.cpy".
+       01  WS-RUN-DATE           PIC 9(8).
+       01  WS-DETAIL-COUNT       PIC 9(9) COMP VALUE 0.
+       01  WS-CONTROL-TOTAL      PIC S9(13)V99 COMP-3 VALUE 0.
+       01  WS-LOANS-OVERFLOWED   PIC 9(9) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           OPEN INPUT MORTGAGE-IN
+
+           PERFORM UNTIL WS-MTG-EOF
+               READ MORTGAGE-IN
+                   AT END
+                       SET WS-MTG-EOF TO TRUE
+                   NOT AT END
+                       PERFORM ACCUMULATE-LOAN
+               END-READ
+           END-PERFORM
+
+           CLOSE MORTGAGE-IN
+
+           OPEN OUTPUT DELQ-RPT
+           PERFORM WRITE-REPORT-HEADER
+           PERFORM WRITE-REPORT-LINE
+               VARYING WS-BKT-IDX FROM 1 BY 1
+               UNTIL WS-BKT-IDX > WS-BUCKET-COUNT
+           PERFORM WRITE-REPORT-TRAILER
+           CLOSE DELQ-RPT
+
+           DISPLAY "MTGDELQ: LOANS OVERFLOWED = " WS-LOANS-OVERFLOWED
+
+           GOBACK.
+
+       WRITE-REPORT-HEADER.
+           SET FHT-HEADER-REC TO TRUE
+           MOVE "MTGDELRP" TO FHT-FILE-ID
+           MOVE WS-RUN-DATE TO FHT-RUN-DATE
+           MOVE 0 TO FHT-RECORD-COUNT
+           MOVE 0 TO FHT-CONTROL-TOTAL
+           MOVE FILE-HEADER-TRAILER-RECORD TO DELQ-RPT-LINE
+           WRITE DELQ-RPT-LINE.
+
+       WRITE-REPORT-TRAILER.
+           SET FHT-TRAILER-REC TO TRUE
+           MOVE "MTGDELRP" TO FHT-FILE-ID
+           MOVE WS-RUN-DATE TO FHT-RUN-DATE
+           MOVE WS-DETAIL-COUNT TO FHT-RECORD-COUNT
+           MOVE WS-CONTROL-TOTAL TO FHT-CONTROL-TOTAL
+           MOVE FILE-HEADER-TRAILER-RECORD TO DELQ-RPT-LINE
+           WRITE DELQ-RPT-LINE.
+
+       ACCUMULATE-LOAN.
+           MOVE "N" TO WS-FOUND
+           MOVE 0 TO WS-MATCH-IDX
+           PERFORM VARYING WS-BKT-IDX FROM 1 BY 1
+                   UNTIL WS-BKT-IDX > WS-BUCKET-COUNT
+               IF WS-BKT-INVESTOR(WS-BKT-IDX) = MLR-INVESTOR-CODE
+                   MOVE "Y" TO WS-FOUND
+                   MOVE WS-BKT-IDX TO WS-MATCH-IDX
+               END-IF
+           END-PERFORM
+
+           IF NOT WS-BUCKET-FOUND
+               IF WS-BUCKET-COUNT < 100
+                   ADD 1 TO WS-BUCKET-COUNT
+                   MOVE WS-BUCKET-COUNT TO WS-MATCH-IDX
+                   MOVE MLR-INVESTOR-CODE
+                       TO WS-BKT-INVESTOR(WS-MATCH-IDX)
+                   MOVE 0 TO WS-BKT-CURRENT(WS-MATCH-IDX)
+                   MOVE 0 TO WS-BKT-30(WS-MATCH-IDX)
+                   MOVE 0 TO WS-BKT-60(WS-MATCH-IDX)
+                   MOVE 0 TO WS-BKT-90(WS-MATCH-IDX)
+                   MOVE 0 TO WS-BKT-FCL(WS-MATCH-IDX)
+                   MOVE 0 TO WS-BKT-BAL-CURRENT(WS-MATCH-IDX)
+                   MOVE 0 TO WS-BKT-BAL-30(WS-MATCH-IDX)
+                   MOVE 0 TO WS-BKT-BAL-60(WS-MATCH-IDX)
+                   MOVE 0 TO WS-BKT-BAL-90(WS-MATCH-IDX)
+                   MOVE 0 TO WS-BKT-BAL-FCL(WS-MATCH-IDX)
+               END-IF
+           END-IF
+
+           IF WS-MATCH-IDX > 0
+               EVALUATE TRUE
+                   WHEN MLR-DAYS-DELINQUENT = 0
+                       ADD 1 TO WS-BKT-CURRENT(WS-MATCH-IDX)
+                       ADD MLR-CURRENT-BALANCE
+                           TO WS-BKT-BAL-CURRENT(WS-MATCH-IDX)
+                   WHEN MLR-DAYS-DELINQUENT <= 59
+                       ADD 1 TO WS-BKT-30(WS-MATCH-IDX)
+                       ADD MLR-CURRENT-BALANCE
+                           TO WS-BKT-BAL-30(WS-MATCH-IDX)
+                   WHEN MLR-DAYS-DELINQUENT <= 89
+                       ADD 1 TO WS-BKT-60(WS-MATCH-IDX)
+                       ADD MLR-CURRENT-BALANCE
+                           TO WS-BKT-BAL-60(WS-MATCH-IDX)
+                   WHEN MLR-DAYS-DELINQUENT <= 119
+                       ADD 1 TO WS-BKT-90(WS-MATCH-IDX)
+                       ADD MLR-CURRENT-BALANCE
+                           TO WS-BKT-BAL-90(WS-MATCH-IDX)
+                   WHEN OTHER
+                       ADD 1 TO WS-BKT-FCL(WS-MATCH-IDX)
+                       ADD MLR-CURRENT-BALANCE
+                           TO WS-BKT-BAL-FCL(WS-MATCH-IDX)
+               END-EVALUATE
+           ELSE
+               ADD 1 TO WS-LOANS-OVERFLOWED
+           END-IF.
+
+       WRITE-REPORT-LINE.
+           STRING "INVESTOR=" WS-BKT-INVESTOR(WS-BKT-IDX)
+               DELIMITED BY SIZE INTO DELQ-RPT-LINE
+           WRITE DELQ-RPT-LINE
+           ADD 1 TO WS-DETAIL-COUNT
+
+           MOVE WS-BKT-CURRENT(WS-BKT-IDX) TO WS-DISPLAY-COUNT
+           MOVE WS-BKT-BAL-CURRENT(WS-BKT-IDX) TO WS-DISPLAY-AMOUNT
+           STRING "  CURRENT  CNT=" WS-DISPLAY-COUNT
+                  " BAL=" WS-DISPLAY-AMOUNT
+               DELIMITED BY SIZE INTO DELQ-RPT-LINE
+           WRITE DELQ-RPT-LINE
+           ADD 1 TO WS-DETAIL-COUNT
+           ADD WS-BKT-BAL-CURRENT(WS-BKT-IDX) TO WS-CONTROL-TOTAL
+
+           MOVE WS-BKT-30(WS-BKT-IDX) TO WS-DISPLAY-COUNT
+           MOVE WS-BKT-BAL-30(WS-BKT-IDX) TO WS-DISPLAY-AMOUNT
+           STRING "  30-DAY  CNT=" WS-DISPLAY-COUNT
+                  " BAL=" WS-DISPLAY-AMOUNT
+               DELIMITED BY SIZE INTO DELQ-RPT-LINE
+           WRITE DELQ-RPT-LINE
+           ADD 1 TO WS-DETAIL-COUNT
+           ADD WS-BKT-BAL-30(WS-BKT-IDX) TO WS-CONTROL-TOTAL
+
+           MOVE WS-BKT-60(WS-BKT-IDX) TO WS-DISPLAY-COUNT
+           MOVE WS-BKT-BAL-60(WS-BKT-IDX) TO WS-DISPLAY-AMOUNT
+           STRING "  60-DAY  CNT=" WS-DISPLAY-COUNT
+                  " BAL=" WS-DISPLAY-AMOUNT
+               DELIMITED BY SIZE INTO DELQ-RPT-LINE
+           WRITE DELQ-RPT-LINE
+           ADD 1 TO WS-DETAIL-COUNT
+           ADD WS-BKT-BAL-60(WS-BKT-IDX) TO WS-CONTROL-TOTAL
+
+           MOVE WS-BKT-90(WS-BKT-IDX) TO WS-DISPLAY-COUNT
+           MOVE WS-BKT-BAL-90(WS-BKT-IDX) TO WS-DISPLAY-AMOUNT
+           STRING "  90-DAY  CNT=" WS-DISPLAY-COUNT
+                  " BAL=" WS-DISPLAY-AMOUNT
+               DELIMITED BY SIZE INTO DELQ-RPT-LINE
+           WRITE DELQ-RPT-LINE
+           ADD 1 TO WS-DETAIL-COUNT
+           ADD WS-BKT-BAL-90(WS-BKT-IDX) TO WS-CONTROL-TOTAL
+
+           MOVE WS-BKT-FCL(WS-BKT-IDX) TO WS-DISPLAY-COUNT
+           MOVE WS-BKT-BAL-FCL(WS-BKT-IDX) TO WS-DISPLAY-AMOUNT
+           STRING "  FORECLOSURE  CNT=" WS-DISPLAY-COUNT
+                  " BAL=" WS-DISPLAY-AMOUNT
+               DELIMITED BY SIZE INTO DELQ-RPT-LINE
+           WRITE DELQ-RPT-LINE
+           ADD 1 TO WS-DETAIL-COUNT
+           ADD WS-BKT-BAL-FCL(WS-BKT-IDX) TO WS-CONTROL-TOTAL.
