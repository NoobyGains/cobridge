@@ -0,0 +1,194 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CIFLOAD.
+
+      ****************************************************************
+      * NIGHTLY BATCH: (re)builds the CIF cross-reference file from
+      * ACCOUNT-MASTER, since CIFLKUP only ever reads CIFFILE and
+      * nothing else in the system populates it. Writes one CIF-RECORD
+      * for the account's ACCT-OWNER-ID (relationship O), plus one
+      * more for every signer in ACCT-SIGNATORIES flagged as a
+      * SIGNER-CO-OWNER (relationship C) or SIGNER-AUTHORIZED signer
+      * (relationship S), so CIFLKUP can return every account a
+      * customer owns, co-owns, or is a signer on.
+      * Checkpoints every CKPT-INTERVAL accounts so a job that abends
+      * partway through can restart from CKPT-LAST-KEY instead of
+      * rescanning the whole account master.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+           SELECT CIF-FILE ASSIGN TO "CIFFILE"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS CIF-KEY
+               ALTERNATE RECORD KEY IS CIF-CUST-ID
+                   WITH DUPLICATES
+               FILE STATUS IS WS-CIF-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CIFCKP"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS CKPT-JOB-NAME
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+       COPY "account.cpy".
+
+       FD  CIF-FILE.
+       COPY "cif.cpy".
+
+       FD  CHECKPOINT-FILE.
+       COPY "checkpoint.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-FILE-STATUS   PIC X(2).
+           88  WS-ACCT-OK            VALUE "00".
+           88  WS-ACCT-EOF           VALUE "10".
+       01  WS-CIF-FILE-STATUS    PIC X(2).
+           88  WS-CIF-OK             VALUE "00".
+           88  WS-CIF-NOT-FOUND      VALUE "23", "35".
+       01  WS-CKPT-FILE-STATUS   PIC X(2).
+           88  WS-CKPT-OK            VALUE "00".
+           88  WS-CKPT-NOT-FOUND     VALUE "23", "35".
+
+       01  WS-RUN-DATE            PIC 9(8).
+       01  WS-RESTART-PARM        PIC X(8).
+       01  WS-RESTARTING          PIC X(1) VALUE "N".
+           88  WS-IS-RESTART          VALUE "Y".
+       01  WS-CKPT-INTERVAL       PIC 9(5) COMP VALUE 500.
+       01  WS-SINCE-LAST-CKPT     PIC 9(5) COMP VALUE 0.
+
+       01  WS-ACCOUNTS-READ       PIC 9(9) COMP VALUE 0.
+       01  WS-XREFS-WRITTEN       PIC 9(9) COMP VALUE 0.
+       01  WS-SIGNER-IDX          PIC 9(1) COMP.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RESTART-PARM FROM COMMAND-LINE
+
+           OPEN INPUT ACCOUNT-MASTER
+           OPEN I-O CIF-FILE
+           IF WS-CIF-NOT-FOUND
+               OPEN OUTPUT CIF-FILE
+               CLOSE CIF-FILE
+               OPEN I-O CIF-FILE
+           END-IF
+           PERFORM OPEN-CHECKPOINT-FILE
+           PERFORM LOAD-CHECKPOINT
+
+           IF WS-IS-RESTART
+               START ACCOUNT-MASTER KEY > ACCT-NUMBER
+                   INVALID KEY
+                       SET WS-ACCT-EOF TO TRUE
+               END-START
+           END-IF
+
+           PERFORM UNTIL WS-ACCT-EOF
+               READ ACCOUNT-MASTER NEXT RECORD
+                   AT END
+                       SET WS-ACCT-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-ACCOUNTS-READ
+                       PERFORM LOAD-ONE-ACCOUNT
+                       PERFORM CHECKPOINT-IF-DUE
+               END-READ
+           END-PERFORM
+
+           CLOSE ACCOUNT-MASTER
+           CLOSE CIF-FILE
+           PERFORM CLEAR-CHECKPOINT
+           CLOSE CHECKPOINT-FILE
+
+           DISPLAY "CIFLOAD: ACCOUNTS READ    = " WS-ACCOUNTS-READ
+           DISPLAY "CIFLOAD: XREFS WRITTEN    = " WS-XREFS-WRITTEN
+
+           GOBACK.
+
+       OPEN-CHECKPOINT-FILE.
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CKPT-NOT-FOUND
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+
+       LOAD-CHECKPOINT.
+           MOVE "CIFLOAD" TO CKPT-JOB-NAME
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF WS-RESTART-PARM = "RESTART"
+                       SET WS-IS-RESTART TO TRUE
+                       MOVE CKPT-LAST-KEY TO ACCT-NUMBER
+                       MOVE CKPT-RECORDS-READ TO WS-ACCOUNTS-READ
+                       MOVE CKPT-RECORDS-PROCESSED
+                           TO WS-XREFS-WRITTEN
+                   END-IF
+           END-READ.
+
+       CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-SINCE-LAST-CKPT
+           IF WS-SINCE-LAST-CKPT >= WS-CKPT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+               MOVE 0 TO WS-SINCE-LAST-CKPT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE ACCT-NUMBER TO CKPT-LAST-KEY
+           MOVE WS-ACCOUNTS-READ TO CKPT-RECORDS-READ
+           MOVE WS-XREFS-WRITTEN TO CKPT-RECORDS-PROCESSED
+           MOVE WS-RUN-DATE TO CKPT-RUN-DATE
+           ACCEPT CKPT-RUN-TIME FROM TIME
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   WRITE CHECKPOINT-RECORD
+           END-REWRITE.
+
+       CLEAR-CHECKPOINT.
+           MOVE "CIFLOAD" TO CKPT-JOB-NAME
+           DELETE CHECKPOINT-FILE RECORD
+               INVALID KEY
+                   CONTINUE
+           END-DELETE.
+
+       LOAD-ONE-ACCOUNT.
+           IF ACCT-OWNER-ID NOT = 0
+               MOVE ACCT-OWNER-ID TO CIF-CUST-ID
+               MOVE ACCT-NUMBER TO CIF-ACCOUNT-NUMBER
+               SET CIF-OWNER TO TRUE
+               MOVE WS-RUN-DATE TO CIF-ADD-DATE
+               PERFORM WRITE-OR-REWRITE-CIF
+           END-IF
+
+           PERFORM VARYING WS-SIGNER-IDX FROM 1 BY 1
+                   UNTIL WS-SIGNER-IDX > ACCT-NUM-SIGNERS
+               IF SIGNER-ID(WS-SIGNER-IDX) NOT = 0
+                   MOVE SIGNER-ID(WS-SIGNER-IDX) TO CIF-CUST-ID
+                   MOVE ACCT-NUMBER TO CIF-ACCOUNT-NUMBER
+                   IF SIGNER-CO-OWNER(WS-SIGNER-IDX)
+                       SET CIF-CO-OWNER TO TRUE
+                   ELSE
+                       SET CIF-SIGNER-ONLY TO TRUE
+                   END-IF
+                   MOVE WS-RUN-DATE TO CIF-ADD-DATE
+                   PERFORM WRITE-OR-REWRITE-CIF
+               END-IF
+           END-PERFORM.
+
+       WRITE-OR-REWRITE-CIF.
+           WRITE CIF-RECORD
+               INVALID KEY
+                   REWRITE CIF-RECORD
+                       INVALID KEY
+                           CONTINUE
+                   END-REWRITE
+           END-WRITE
+           ADD 1 TO WS-XREFS-WRITTEN.
