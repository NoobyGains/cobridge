@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CCSETTLE.
+
+      ****************************************************************
+      * END-OF-DAY BATCH: net CC-SETTLE-AMOUNT against the interchange
+      * and processing fees for every approved transaction, grouped by
+      * CC-BATCH-NUMBER, and produce a merchant funding file.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARD-TXN-IN ASSIGN TO "CCTXNIN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+           SELECT FUNDING-OUT ASSIGN TO "MERCHFND"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FUND-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CARD-TXN-IN.
+       COPY "credit-card-txn.cpy".
+
+       FD  FUNDING-OUT.
+       01  FUNDING-LINE              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TXN-STATUS         PIC X(2).
+           88  WS-TXN-OK             VALUE "00".
+           88  WS-TXN-EOF            VALUE "10".
+       01  WS-FUND-STATUS        PIC X(2).
+
+       01  WS-TXNS-READ          PIC 9(9) COMP VALUE 0.
+       01  WS-TXNS-SETTLED       PIC 9(9) COMP VALUE 0.
+       01  WS-BATCH-NET-TOTAL    PIC S9(13)V99 COMP-3 VALUE 0.
+       01  WS-PREV-BATCH-NUMBER  PIC 9(6).
+       01  WS-FIRST-TXN-FLAG     PIC X(1) VALUE "Y".
+           88  WS-IS-FIRST-TXN       VALUE "Y".
+
+       01  WS-FUND-LINE.
+           05  FL-MERCHANT-ID    PIC X(15).
+           05  FILLER            PIC X(2) VALUE SPACES.
+           05  FL-BATCH-NUMBER   PIC 9(6).
+           05  FILLER            PIC X(2) VALUE SPACES.
+           05  FL-NET-AMOUNT     PIC -(11)9.99.
+
+       01  WS-BATCH-TOTAL-LINE.
+           05  FILLER            PIC X(15) VALUE "BATCH TOTAL".
+           05  FILLER            PIC X(2) VALUE SPACES.
+           05  BT-BATCH-NUMBER   PIC 9(6).
+           05  FILLER            PIC X(2) VALUE SPACES.
+           05  BT-NET-TOTAL      PIC -(13)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT CARD-TXN-IN
+           OPEN OUTPUT FUNDING-OUT
+
+           PERFORM UNTIL WS-TXN-EOF
+               READ CARD-TXN-IN
+                   AT END
+                       SET WS-TXN-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-TXNS-READ
+                       PERFORM SETTLE-ONE-TRANSACTION
+               END-READ
+           END-PERFORM
+
+           IF NOT WS-IS-FIRST-TXN
+               PERFORM WRITE-BATCH-TOTAL-LINE
+           END-IF
+
+           CLOSE CARD-TXN-IN
+           CLOSE FUNDING-OUT
+
+           DISPLAY "CCSETTLE: TXNS READ    = " WS-TXNS-READ
+           DISPLAY "CCSETTLE: TXNS SETTLED = " WS-TXNS-SETTLED
+
+           GOBACK.
+
+       SETTLE-ONE-TRANSACTION.
+           IF CC-APPROVED
+               IF NOT WS-IS-FIRST-TXN
+                   AND CC-BATCH-NUMBER NOT = WS-PREV-BATCH-NUMBER
+                   PERFORM WRITE-BATCH-TOTAL-LINE
+                   MOVE 0 TO WS-BATCH-NET-TOTAL
+               END-IF
+               MOVE CC-BATCH-NUMBER TO WS-PREV-BATCH-NUMBER
+               MOVE "N" TO WS-FIRST-TXN-FLAG
+
+               COMPUTE CC-NET-AMOUNT =
+                   CC-SETTLE-AMOUNT
+                   - CC-INTERCHANGE-FEE
+                   - CC-PROCESSING-FEE
+
+               ADD CC-NET-AMOUNT TO WS-BATCH-NET-TOTAL
+
+               MOVE CC-MERCHANT-ID TO FL-MERCHANT-ID
+               MOVE CC-BATCH-NUMBER TO FL-BATCH-NUMBER
+               MOVE CC-NET-AMOUNT TO FL-NET-AMOUNT
+               MOVE WS-FUND-LINE TO FUNDING-LINE
+               WRITE FUNDING-LINE
+
+               ADD 1 TO WS-TXNS-SETTLED
+           END-IF.
+
+       WRITE-BATCH-TOTAL-LINE.
+           MOVE WS-PREV-BATCH-NUMBER TO BT-BATCH-NUMBER
+           MOVE WS-BATCH-NET-TOTAL TO BT-NET-TOTAL
+           MOVE WS-BATCH-TOTAL-LINE TO FUNDING-LINE
+           WRITE FUNDING-LINE.
