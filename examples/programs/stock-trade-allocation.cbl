@@ -0,0 +1,148 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STKALLOC.
+
+      ****************************************************************
+      * POST-EXECUTION ALLOCATION BATCH: distribute ST-EXEC-QUANTITY
+      * and ST-NET-AMOUNT across the populated ST-ALLOCATIONS slots in
+      * proportion to each slot's requested ST-ALLOC-QTY, validate the
+      * allocated quantities sum to ST-EXEC-QUANTITY, and feed each
+      * ST-ALLOC-ACCT into the position-keeping extract.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRADE-IN ASSIGN TO "STKTRDIN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-TRD-STATUS.
+           SELECT TRADE-OUT ASSIGN TO "STKTRDOU"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT POSITION-OUT ASSIGN TO "POSFEED"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-POS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRADE-IN.
+       COPY "stock-trade.cpy".
+
+       FD  TRADE-OUT.
+       01  TRADE-OUT-RECORD          PIC X(600).
+
+       FD  POSITION-OUT.
+       01  POSITION-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRD-STATUS         PIC X(2).
+           88  WS-TRD-EOF            VALUE "10".
+       01  WS-OUT-STATUS         PIC X(2).
+       01  WS-POS-STATUS         PIC X(2).
+
+       01  WS-ALLOC-IDX          PIC 9 COMP.
+       01  WS-NUM-ALLOCS         PIC 9 COMP.
+       01  WS-LAST-ALLOC-IDX     PIC 9 COMP.
+       01  WS-TOTAL-REQ-QTY      PIC 9(10) COMP.
+       01  WS-TOTAL-ALLOC-QTY    PIC 9(10) COMP.
+       01  WS-REMAINING-QTY      PIC 9(10) COMP.
+       01  WS-REMAINING-AMT      PIC S9(13)V99 COMP-3.
+       01  WS-VALID-FLAG         PIC X(1).
+           88  WS-ALLOC-VALID        VALUE "Y".
+       01  WS-DISPLAY-QTY        PIC Z(9)9.
+       01  WS-DISPLAY-AMOUNT     PIC -(11)9.99.
+       01  WS-TRADES-PROCESSED   PIC 9(9) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT TRADE-IN
+           OPEN OUTPUT TRADE-OUT
+           OPEN OUTPUT POSITION-OUT
+
+           PERFORM UNTIL WS-TRD-EOF
+               READ TRADE-IN
+                   AT END
+                       SET WS-TRD-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-TRADES-PROCESSED
+                       PERFORM ALLOCATE-ONE-TRADE
+               END-READ
+           END-PERFORM
+
+           CLOSE TRADE-IN
+           CLOSE TRADE-OUT
+           CLOSE POSITION-OUT
+
+           DISPLAY "STKALLOC: TRADES ALLOCATED = " WS-TRADES-PROCESSED
+
+           GOBACK.
+
+       ALLOCATE-ONE-TRADE.
+           MOVE 0 TO WS-NUM-ALLOCS
+           MOVE 0 TO WS-LAST-ALLOC-IDX
+           MOVE 0 TO WS-TOTAL-REQ-QTY
+           MOVE 0 TO WS-TOTAL-ALLOC-QTY
+           MOVE ST-EXEC-QUANTITY TO WS-REMAINING-QTY
+           MOVE ST-NET-AMOUNT TO WS-REMAINING-AMT
+
+           PERFORM VARYING WS-ALLOC-IDX FROM 1 BY 1
+                   UNTIL WS-ALLOC-IDX > 5
+               IF ST-ALLOC-ACCT(WS-ALLOC-IDX) NOT = SPACES
+                   ADD 1 TO WS-NUM-ALLOCS
+                   MOVE WS-ALLOC-IDX TO WS-LAST-ALLOC-IDX
+                   ADD ST-ALLOC-QTY(WS-ALLOC-IDX) TO WS-TOTAL-REQ-QTY
+               END-IF
+           END-PERFORM
+
+           IF WS-NUM-ALLOCS > 0 AND WS-TOTAL-REQ-QTY > 0
+               PERFORM VARYING WS-ALLOC-IDX FROM 1 BY 1
+                       UNTIL WS-ALLOC-IDX > 5
+                   IF ST-ALLOC-ACCT(WS-ALLOC-IDX) NOT = SPACES
+                       IF WS-ALLOC-IDX = WS-LAST-ALLOC-IDX
+                           MOVE WS-REMAINING-QTY
+                               TO ST-ALLOC-QTY(WS-ALLOC-IDX)
+                           MOVE WS-REMAINING-AMT
+                               TO ST-ALLOC-AMOUNT(WS-ALLOC-IDX)
+                       ELSE
+                           COMPUTE ST-ALLOC-QTY(WS-ALLOC-IDX) ROUNDED =
+                               ST-ALLOC-QTY(WS-ALLOC-IDX)
+                               * ST-EXEC-QUANTITY / WS-TOTAL-REQ-QTY
+                           COMPUTE ST-ALLOC-AMOUNT(WS-ALLOC-IDX)
+                               ROUNDED =
+                               ST-ALLOC-QTY(WS-ALLOC-IDX)
+                               * ST-NET-AMOUNT / ST-EXEC-QUANTITY
+                           SUBTRACT ST-ALLOC-QTY(WS-ALLOC-IDX)
+                               FROM WS-REMAINING-QTY
+                           SUBTRACT ST-ALLOC-AMOUNT(WS-ALLOC-IDX)
+                               FROM WS-REMAINING-AMT
+                       END-IF
+                       ADD ST-ALLOC-QTY(WS-ALLOC-IDX)
+                           TO WS-TOTAL-ALLOC-QTY
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF WS-TOTAL-ALLOC-QTY = ST-EXEC-QUANTITY
+               MOVE "Y" TO WS-VALID-FLAG
+           ELSE
+               MOVE "N" TO WS-VALID-FLAG
+           END-IF
+
+           MOVE STOCK-TRADE-RECORD TO TRADE-OUT-RECORD
+           WRITE TRADE-OUT-RECORD
+
+           PERFORM VARYING WS-ALLOC-IDX FROM 1 BY 1
+                   UNTIL WS-ALLOC-IDX > 5
+               IF ST-ALLOC-ACCT(WS-ALLOC-IDX) NOT = SPACES
+                   PERFORM WRITE-POSITION-LINE
+               END-IF
+           END-PERFORM.
+
+       WRITE-POSITION-LINE.
+           MOVE ST-ALLOC-QTY(WS-ALLOC-IDX) TO WS-DISPLAY-QTY
+           MOVE ST-ALLOC-AMOUNT(WS-ALLOC-IDX) TO WS-DISPLAY-AMOUNT
+           STRING "ACCT=" ST-ALLOC-ACCT(WS-ALLOC-IDX)
+                  " SYM=" ST-SYMBOL
+                  " QTY=" WS-DISPLAY-QTY
+                  " AMT=" WS-DISPLAY-AMOUNT
+                  " VALID=" WS-VALID-FLAG
+               DELIMITED BY SIZE INTO POSITION-LINE
+           WRITE POSITION-LINE.
