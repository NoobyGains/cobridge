@@ -0,0 +1,93 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOANUW.
+
+      ****************************************************************
+      * BATCH: compute debt-to-income across all applicants on a loan
+      * and auto-populate LA-DECISION-CODE as approved/declined/refer
+      * so underwriters only review the borderline cases.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-APP-FILE ASSIGN TO "LOANAPPS"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-LOAN-STATUS.
+           SELECT LOAN-APP-OUT ASSIGN TO "LOANDECS"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-APP-FILE.
+       COPY "loan-application.cpy".
+
+       FD  LOAN-APP-OUT.
+       01  LOAN-APP-OUT-RECORD       PIC X(1017).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOAN-STATUS        PIC X(2).
+           88  WS-LOAN-EOF           VALUE "10".
+       01  WS-OUT-STATUS         PIC X(2).
+
+       01  WS-APPL-IDX           PIC 9.
+       01  WS-TOTAL-INCOME       PIC S9(9)V99 COMP-3.
+       01  WS-TOTAL-DEBT         PIC S9(7)V99 COMP-3.
+       01  WS-DTI-RATIO          PIC 9V9(4).
+       01  WS-PRIMARY-SCORE      PIC 9(3).
+       01  WS-APPS-READ          PIC 9(9) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT LOAN-APP-FILE
+           OPEN OUTPUT LOAN-APP-OUT
+
+           PERFORM UNTIL WS-LOAN-EOF
+               READ LOAN-APP-FILE
+                   AT END
+                       SET WS-LOAN-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-APPS-READ
+                       PERFORM UNDERWRITE-ONE-APPLICATION
+               END-READ
+           END-PERFORM
+
+           CLOSE LOAN-APP-FILE
+           CLOSE LOAN-APP-OUT
+
+           DISPLAY "LOANUW: APPLICATIONS PROCESSED = " WS-APPS-READ
+
+           GOBACK.
+
+       UNDERWRITE-ONE-APPLICATION.
+           MOVE 0 TO WS-TOTAL-INCOME
+           MOVE 0 TO WS-TOTAL-DEBT
+           MOVE LA-CREDIT-SCORE(1) TO WS-PRIMARY-SCORE
+
+           PERFORM VARYING WS-APPL-IDX FROM 1 BY 1
+                   UNTIL WS-APPL-IDX > LA-NUM-APPLICANTS
+               ADD LA-ANNUAL-INCOME(WS-APPL-IDX) TO WS-TOTAL-INCOME
+               ADD LA-MONTHLY-DEBT(WS-APPL-IDX) TO WS-TOTAL-DEBT
+           END-PERFORM
+
+           IF WS-TOTAL-INCOME > 0
+               COMPUTE WS-DTI-RATIO ROUNDED =
+                   (WS-TOTAL-DEBT * 12) / WS-TOTAL-INCOME
+           ELSE
+               MOVE 9.9999 TO WS-DTI-RATIO
+           END-IF
+
+           EVALUATE TRUE
+               WHEN WS-PRIMARY-SCORE < 580
+                   MOVE "DN" TO LA-DECISION-CODE
+               WHEN WS-DTI-RATIO > 0.5000
+                   MOVE "DN" TO LA-DECISION-CODE
+               WHEN WS-PRIMARY-SCORE >= 680 AND WS-DTI-RATIO <= 0.3600
+                   MOVE "AP" TO LA-DECISION-CODE
+                   MOVE LA-REQUESTED-AMOUNT TO LA-APPROVED-AMOUNT
+                   MOVE LA-REQUESTED-TERM TO LA-APPROVED-TERM
+               WHEN OTHER
+                   MOVE "RF" TO LA-DECISION-CODE
+           END-EVALUATE
+
+           MOVE LOAN-APPLICATION-RECORD TO LOAN-APP-OUT-RECORD
+           WRITE LOAN-APP-OUT-RECORD.
