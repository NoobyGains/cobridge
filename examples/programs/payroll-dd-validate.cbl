@@ -0,0 +1,63 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DDVALID.
+
+      ****************************************************************
+      * DIRECT DEPOSIT SPLIT VALIDATION: runs before the NACHA file
+      * is built. Reconciles the populated PR-DIRECT-DEPOSIT entries
+      * either by PR-DD-PERCENT (must sum to 100%) or by PR-DD-AMOUNT
+      * (must sum to PR-NET-PAY), and rejects the employee's setup
+      * with RC-INVALID-INPUT if it doesn't reconcile so payroll admin
+      * can fix it instead of shorting or overpaying the deposit.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-DD-IDX             PIC 9 COMP.
+       01  WS-NUM-SPLITS         PIC 9 COMP.
+       01  WS-TOTAL-PERCENT      PIC 9V99 COMP-3.
+       01  WS-TOTAL-AMOUNT       PIC S9(7)V99 COMP-3.
+       01  WS-USES-PERCENT       PIC X(1).
+           88  WS-BY-PERCENT         VALUE "Y".
+
+       LINKAGE SECTION.
+       COPY "payroll-record.cpy".
+       01  LS-RETURN-CODE        PIC 9(2).
+       COPY "retcodes.cpy".
+
+       PROCEDURE DIVISION USING PAYROLL-MASTER-RECORD
+                                LS-RETURN-CODE.
+
+       MAIN-LOGIC.
+           SET RC-SUCCESS TO TRUE
+           MOVE 0 TO WS-NUM-SPLITS
+           MOVE 0 TO WS-TOTAL-PERCENT
+           MOVE 0 TO WS-TOTAL-AMOUNT
+           MOVE "N" TO WS-USES-PERCENT
+
+           PERFORM VARYING WS-DD-IDX FROM 1 BY 1 UNTIL WS-DD-IDX > 3
+               IF PR-DD-ACCOUNT(WS-DD-IDX) NOT = SPACES
+                   ADD 1 TO WS-NUM-SPLITS
+                   ADD PR-DD-PERCENT(WS-DD-IDX) TO WS-TOTAL-PERCENT
+                   ADD PR-DD-AMOUNT(WS-DD-IDX) TO WS-TOTAL-AMOUNT
+                   IF PR-DD-PERCENT(WS-DD-IDX) > 0
+                       MOVE "Y" TO WS-USES-PERCENT
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF WS-NUM-SPLITS = 0
+               SET RC-SUCCESS TO TRUE
+           ELSE
+               IF WS-BY-PERCENT
+                   IF WS-TOTAL-PERCENT NOT = 1.00
+                       SET RC-INVALID-INPUT TO TRUE
+                   END-IF
+               ELSE
+                   IF WS-TOTAL-AMOUNT NOT = PR-NET-PAY
+                       SET RC-INVALID-INPUT TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+
+           GOBACK.
