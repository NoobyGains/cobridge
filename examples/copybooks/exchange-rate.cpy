@@ -0,0 +1,9 @@
+      *================================================================*
+      * EXCHANGE RATE TABLE RECORD - COBridge Example
+      * One row per ISO currency code, holding the rate to multiply
+      * a foreign-currency amount by to get its USD equivalent.
+      *================================================================*
+       01  EXCHANGE-RATE-RECORD.
+           05  EXCH-CURRENCY-CODE        PIC X(3).
+           05  EXCH-RATE-TO-USD          PIC 9(7)V9(6) COMP-3.
+           05  EXCH-RATE-DATE            PIC 9(8).
