@@ -7,12 +7,19 @@
                10  TXN-TIMESTAMP.
                    15  TXN-DATE          PIC 9(8).
                    15  TXN-TIME          PIC 9(6).
+      * the period a correction/adjustment should be reported in when
+      * it differs from TXN-DATE (the date it was actually keyed);
+      * defaults to TXN-DATE when the caller leaves it zero
+                   15  TXN-EFFECTIVE-DATE PIC 9(8).
                10  TXN-TYPE              PIC X(3).
                    88  TXN-DEPOSIT       VALUE 'DEP'.
                    88  TXN-WITHDRAWAL    VALUE 'WDR'.
                    88  TXN-TRANSFER      VALUE 'TRF'.
                    88  TXN-PAYMENT       VALUE 'PMT'.
+                   88  TXN-CHECK         VALUE 'CHK'.
+                   88  TXN-ADJUSTMENT    VALUE 'ADJ'.
            05  TXN-AMOUNTS.
+               10  TXN-CURRENCY-CODE     PIC X(3).
                10  TXN-AMOUNT            PIC S9(11)V99 COMP-3.
                10  TXN-FEE               PIC S9(7)V99 COMP-3.
                10  TXN-BALANCE-BEFORE    PIC S9(13)V99 COMP-3.
@@ -23,6 +30,12 @@
            05  TXN-DETAILS.
                10  TXN-DESCRIPTION       PIC X(50).
                10  TXN-REFERENCE         PIC X(20).
+               10  TXN-CHECK-NUMBER      PIC X(10).
+      * retained for audit on a maker-checker adjustment (TXN-ADJUSTMENT) -
+      * the employee who keyed it and the different employee who
+      * approved it before it was allowed to post
+               10  TXN-MAKER-ID          PIC 9(8).
+               10  TXN-CHECKER-ID        PIC 9(8).
                10  TXN-CHANNEL           PIC X(3).
                    88  TXN-ONLINE        VALUE 'ONL'.
                    88  TXN-ATM           VALUE 'ATM'.
