@@ -0,0 +1,8 @@
+      *================================================================*
+      * NIGHTLY EXTRACT INPUT RECORD - COBridge Example
+      * One row per account/customer pair the reconciliation team
+      * wants balances for.
+      *================================================================*
+       01  EXTRACT-RECORD.
+           05  EX-CUST-ID                PIC 9(10).
+           05  EX-ACCOUNT-NUM            PIC X(12).
