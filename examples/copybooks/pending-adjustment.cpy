@@ -0,0 +1,21 @@
+      *================================================================*
+      * PENDING ADJUSTMENT RECORD - COBridge Example
+      * Maker-checker queue for manually-entered balance adjustments:
+      * one employee keys the adjustment (PADJ-STATUS starts PENDING),
+      * a second, different employee must approve it before it is
+      * ever posted to the account master.
+      *================================================================*
+       01  PENDING-ADJUSTMENT-RECORD.
+           05  PADJ-ADJUSTMENT-ID        PIC X(20).
+           05  PADJ-ACCOUNT-NUMBER       PIC X(12).
+           05  PADJ-AMOUNT               PIC S9(11)V99 COMP-3.
+           05  PADJ-REASON               PIC X(50).
+           05  PADJ-MAKER-ID             PIC 9(8).
+           05  PADJ-MAKER-DATE           PIC 9(8).
+           05  PADJ-CHECKER-ID           PIC 9(8).
+           05  PADJ-CHECKER-DATE         PIC 9(8).
+           05  PADJ-STATUS               PIC X(1).
+               88  PADJ-PENDING              VALUE 'P'.
+               88  PADJ-APPROVED             VALUE 'A'.
+               88  PADJ-REJECTED             VALUE 'R'.
+               88  PADJ-POSTED               VALUE 'X'.
