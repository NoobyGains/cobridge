@@ -0,0 +1,16 @@
+      *================================================================*
+      * FORM 1099-INT EXTRACT RECORD - COBridge Example
+      * One row per customer whose aggregated interest income across
+      * all owned accounts meets or exceeds the IRS reporting
+      * threshold for the tax year.
+      *================================================================*
+       01  TAX-1099-INT-RECORD.
+           05  T1099-TAX-YEAR            PIC 9(4).
+           05  T1099-CUST-ID             PIC 9(10).
+           05  T1099-CUST-NAME           PIC X(60).
+           05  T1099-CUST-SSN            PIC X(11).
+           05  T1099-CUST-STREET         PIC X(40).
+           05  T1099-CUST-CITY           PIC X(25).
+           05  T1099-CUST-STATE          PIC X(2).
+           05  T1099-CUST-ZIP            PIC X(10).
+           05  T1099-INTEREST-TOTAL      PIC S9(11)V99 COMP-3.
