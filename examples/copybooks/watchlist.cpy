@@ -0,0 +1,7 @@
+      *================================================================*
+      * OFAC/SANCTIONS WATCH LIST RECORD - COBridge Example
+      *================================================================*
+       01  WATCHLIST-RECORD.
+           05  WL-NAME                   PIC X(35).
+           05  WL-LIST-SOURCE            PIC X(10).
+           05  WL-ADD-DATE               PIC 9(8).
