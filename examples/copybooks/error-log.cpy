@@ -0,0 +1,14 @@
+      *================================================================*
+      * SHARED ERROR LOG RECORD - COBridge Example
+      * Same shape as the ERROR-RECORD layout (ER-ERROR-CODE,
+      * ER-ERROR-MSG, ER-ERROR-DATE/TIME, ER-ERROR-PROGRAM) so any
+      * batch program can CALL "ERRLOG" to append one row here
+      * instead of writing to its own private job log. See ERRLOG
+      * (error-log-write.cbl) for the calling convention.
+      *================================================================*
+       01  ERROR-LOG-RECORD.
+           05  EL-ERROR-CODE             PIC 9(4).
+           05  EL-ERROR-MSG              PIC X(80).
+           05  EL-ERROR-DATE             PIC 9(8).
+           05  EL-ERROR-TIME             PIC 9(6).
+           05  EL-ERROR-PROGRAM          PIC X(8).
