@@ -9,10 +9,12 @@
                88  ACCT-MONEY-MARKET     VALUE 'MM'.
                88  ACCT-CD               VALUE 'CD'.
            05  ACCT-OWNER-ID            PIC 9(10).
+           05  ACCT-CURRENCY-CODE       PIC X(3).
            05  ACCT-BALANCES.
                10  ACCT-CURRENT-BAL     PIC S9(13)V99 COMP-3.
                10  ACCT-AVAILABLE-BAL   PIC S9(13)V99 COMP-3.
                10  ACCT-PENDING-BAL     PIC S9(13)V99 COMP-3.
+               10  ACCT-OD-LIMIT        PIC S9(9)V99 COMP-3.
            05  ACCT-INTEREST.
                10  ACCT-INT-RATE        PIC 9V9(4) COMP-3.
                10  ACCT-INT-ACCRUED     PIC S9(9)V99 COMP-3.
@@ -27,8 +29,41 @@
                    15  SIGNER-ID        PIC 9(10).
                    15  SIGNER-NAME      PIC X(30).
                    15  SIGNER-ROLE      PIC X(1).
+                       88  SIGNER-CO-OWNER      VALUE 'O'.
+                       88  SIGNER-AUTHORIZED    VALUE 'A'.
+           05  ACCT-REGD.
+               10  REGD-WITHDRAWAL-COUNT PIC 9(3).
+               10  REGD-CYCLE-DATE      PIC 9(8).
+           05  ACCT-CD-TERMS.
+               10  CD-TERM-MONTHS       PIC 9(3).
+               10  CD-MATURITY-DATE     PIC 9(8).
+               10  CD-RENEWAL-INSTRUCTION PIC X(1).
+                   88  CD-AUTO-RENEW        VALUE 'R'.
+                   88  CD-CLOSE-OUT         VALUE 'C'.
            05  ACCT-FLAGS.
                10  ACCT-STATUS          PIC X(1).
-               10  ACCT-HOLD-FLAG       PIC X(1).
-               10  ACCT-FREEZE-FLAG     PIC X(1).
+                   88  ACCT-OPEN            VALUE 'O'.
+                   88  ACCT-CLOSED          VALUE 'C'.
+               10  ACCT-HOLD-DETAIL.
+                   15  ACCT-HOLD-FLAG        PIC X(1).
+                       88  ACCT-ON-HOLD          VALUE 'Y'.
+                   15  ACCT-HOLD-REASON-CODE PIC X(2).
+                       88  HOLD-REASON-LEGAL     VALUE 'LG'.
+                       88  HOLD-REASON-FRAUD     VALUE 'FR'.
+                       88  HOLD-REASON-NSF       VALUE 'NS'.
+                       88  HOLD-REASON-ADMIN     VALUE 'AD'.
+                   15  ACCT-HOLD-PLACED-BY   PIC 9(8).
+                   15  ACCT-HOLD-PLACED-DATE PIC 9(8).
+                   15  ACCT-HOLD-EXPIRE-DATE PIC 9(8).
+               10  ACCT-FREEZE-DETAIL.
+                   15  ACCT-FREEZE-FLAG        PIC X(1).
+                       88  ACCT-IS-FROZEN          VALUE 'Y'.
+                   15  ACCT-FREEZE-REASON-CODE PIC X(2).
+                       88  FREEZE-REASON-LEGAL     VALUE 'LG'.
+                       88  FREEZE-REASON-FRAUD     VALUE 'FR'.
+                       88  FREEZE-REASON-NSF       VALUE 'NS'.
+                       88  FREEZE-REASON-ADMIN     VALUE 'AD'.
+                   15  ACCT-FREEZE-PLACED-BY   PIC 9(8).
+                   15  ACCT-FREEZE-PLACED-DATE PIC 9(8).
+                   15  ACCT-FREEZE-EXPIRE-DATE PIC 9(8).
                10  ACCT-DORMANT-FLAG    PIC X(1).
