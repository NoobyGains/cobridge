@@ -0,0 +1,19 @@
+      *================================================================*
+      * BATCH CHECKPOINT/RESTART RECORD - COBridge Example
+      * One record per job (keyed by CKPT-JOB-NAME) recording the last
+      * key successfully processed plus running counts, so a batch job
+      * that abends partway through an account master pass can restart
+      * from CKPT-LAST-KEY instead of reprocessing the whole file and
+      * risking double-posting. COPY this into the FD of a small
+      * indexed CHECKPOINT-FILE and follow the OPEN-CHECKPOINT /
+      * WRITE-CHECKPOINT / CLEAR-CHECKPOINT paragraph pattern used by
+      * INTACCR, DORMSWP and STMTGEN.
+      *================================================================*
+       01  CHECKPOINT-RECORD.
+           05  CKPT-JOB-NAME             PIC X(8).
+           05  CKPT-LAST-KEY             PIC X(12).
+           05  CKPT-RECORDS-READ         PIC 9(9) COMP.
+           05  CKPT-RECORDS-PROCESSED    PIC 9(9) COMP.
+           05  CKPT-RECORDS-PROCESSED-2  PIC 9(9) COMP.
+           05  CKPT-RUN-DATE             PIC 9(8).
+           05  CKPT-RUN-TIME             PIC 9(6).
