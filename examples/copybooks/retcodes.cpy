@@ -0,0 +1,19 @@
+      *================================================================*
+      * SHARED RETURN CODE CONDITIONS - COBridge Example
+      * COPY this into the 01/05 level PIC 9(2) return-code field of
+      * any callable subprogram's LINKAGE SECTION so callers can test
+      * IF RC-xxx instead of guessing what a bare two-digit code means.
+      * Set with SET RC-xxx TO TRUE.
+      *================================================================*
+           88  RC-SUCCESS                 VALUE 00.
+           88  RC-NOT-FOUND               VALUE 10.
+           88  RC-ACCOUNT-FROZEN          VALUE 20.
+           88  RC-ACCOUNT-HOLD            VALUE 21.
+           88  RC-ACCOUNT-DORMANT         VALUE 22.
+           88  RC-ACCOUNT-CLOSED          VALUE 23.
+           88  RC-INSUFFICIENT-FUNDS      VALUE 30.
+           88  RC-INVALID-INPUT           VALUE 40.
+           88  RC-DUPLICATE               VALUE 50.
+           88  RC-DECLINED                VALUE 60.
+           88  RC-REFER                   VALUE 61.
+           88  RC-SYSTEM-ERROR            VALUE 90.
