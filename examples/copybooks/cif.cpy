@@ -0,0 +1,14 @@
+      *================================================================*
+      * CIF (CUSTOMER INFORMATION FILE) CROSS-REFERENCE RECORD
+      * COBridge Example - links a CUST-ID to each ACCT-NUMBER it owns
+      * or is a signer on. One CIF-RECORD per customer/account pair.
+      *================================================================*
+       01  CIF-RECORD.
+           05  CIF-KEY.
+               10  CIF-CUST-ID           PIC 9(10).
+               10  CIF-ACCOUNT-NUMBER    PIC X(12).
+           05  CIF-RELATIONSHIP          PIC X(1).
+               88  CIF-OWNER             VALUE 'O'.
+               88  CIF-CO-OWNER          VALUE 'C'.
+               88  CIF-SIGNER-ONLY       VALUE 'S'.
+           05  CIF-ADD-DATE              PIC 9(8).
