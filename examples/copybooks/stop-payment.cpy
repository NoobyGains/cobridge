@@ -0,0 +1,22 @@
+      *================================================================*
+      * STOP-PAYMENT REQUEST RECORD - COBridge Example
+      * One row per active stop-payment order. Checks are matched by
+      * account + check number (STOP-ITEM-ID); ACH items carry no
+      * check number, so they are matched by account + amount + payee
+      * name (STOP-AMOUNT/STOP-PAYEE) instead.
+      *================================================================*
+       01  STOP-PAYMENT-RECORD.
+           05  STOP-KEY.
+               10  STOP-ACCOUNT-NUMBER  PIC X(12).
+               10  STOP-ITEM-ID         PIC X(10).
+           05  STOP-ITEM-TYPE           PIC X(1).
+               88  STOP-TYPE-CHECK          VALUE 'C'.
+               88  STOP-TYPE-ACH            VALUE 'A'.
+           05  STOP-AMOUNT              PIC S9(11)V99 COMP-3.
+           05  STOP-PAYEE               PIC X(30).
+           05  STOP-REQUEST-DATE        PIC 9(8).
+           05  STOP-EXPIRE-DATE         PIC 9(8).
+           05  STOP-STATUS              PIC X(1).
+               88  STOP-ACTIVE              VALUE 'A'.
+               88  STOP-RELEASED            VALUE 'R'.
+               88  STOP-EXPIRED             VALUE 'E'.
