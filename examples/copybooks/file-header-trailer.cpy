@@ -0,0 +1,17 @@
+      *================================================================*
+      * STANDARD HEADER/TRAILER RECORD PAIR - COBridge Example
+      * Every new sequential output file in this system should write
+      * one FHT-HEADER-REC as its first record and one FHT-TRAILER-REC
+      * as its last, so downstream jobs and the scheduler can verify a
+      * file is complete before consuming it instead of trusting that
+      * the producing job ended with return code 0. Mirrors the
+      * control-total idea already used by ACH-BATCH-CONTROL.
+      *================================================================*
+       01  FILE-HEADER-TRAILER-RECORD.
+           05  FHT-RECORD-TYPE           PIC X(2).
+               88  FHT-HEADER-REC            VALUE 'HD'.
+               88  FHT-TRAILER-REC           VALUE 'TR'.
+           05  FHT-FILE-ID               PIC X(8).
+           05  FHT-RUN-DATE              PIC 9(8).
+           05  FHT-RECORD-COUNT          PIC 9(9).
+           05  FHT-CONTROL-TOTAL         PIC S9(13)V99.
