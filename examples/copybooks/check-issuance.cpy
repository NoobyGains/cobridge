@@ -0,0 +1,18 @@
+      *================================================================*
+      * CHECK ISSUANCE TABLE RECORD - COBridge Example
+      * One row per check written against an account, keyed by
+      * account number + check number, so the Positive Pay export
+      * job can report issued check number/amount/account to the
+      * vendor before the check clears.
+      *================================================================*
+       01  CHECK-ISSUANCE-RECORD.
+           05  CHK-KEY.
+               10  CHK-ACCOUNT-NUMBER    PIC X(12).
+               10  CHK-CHECK-NUMBER      PIC X(10).
+           05  CHK-AMOUNT                PIC S9(11)V99 COMP-3.
+           05  CHK-ISSUE-DATE            PIC 9(8).
+           05  CHK-STATUS                PIC X(1).
+               88  CHK-ISSUED                VALUE 'I'.
+               88  CHK-EXPORTED               VALUE 'E'.
+               88  CHK-CLEARED                VALUE 'C'.
+               88  CHK-STOPPED                VALUE 'S'.
