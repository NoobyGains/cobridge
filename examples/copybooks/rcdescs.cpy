@@ -0,0 +1,13 @@
+      *================================================================*
+      * RETURN CODE DESCRIPTION TABLE - COBridge Example
+      * Companion to RETCODES.cpy - lets a report or helpdesk lookup
+      * translate a numeric return code into its short description.
+      * Populate via the RC-LOAD-DESCRIPTIONS paragraph pattern (see
+      * any batch driver that COPYs this book) since VALUE clauses
+      * cannot vary by OCCURS index.
+      *================================================================*
+       01  RC-DESCRIPTION-TABLE.
+           05  RC-DESC-ENTRY OCCURS 12 TIMES
+                   INDEXED BY RC-DESC-IDX.
+               10  RC-DESC-CODE           PIC 9(2).
+               10  RC-DESC-TEXT           PIC X(40).
